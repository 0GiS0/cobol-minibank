@@ -0,0 +1,333 @@
+      ******************************************************************
+      * RECONCILE: Conciliacion diaria DB2 vs CSV
+      *
+      * Carga data/balances.csv (nombre,saldo), tal y como lo escribe
+      * QUERY-BALANCES en minibank.cob a partir de DB2, junto con
+      * data/accounts.csv (id,nombre,descubierto) para poder casar
+      * cada nombre con su ACC-ID, y vuelve a calcular el saldo de
+      * cada cuenta repasando data/transactions.csv desde cero, tal
+      * y como hace LOAD-DATA-FROM-CSV en MBMAIN. Cualquier cuenta
+      * donde ambos saldos no coincidan se informa como discrepancia.
+      *
+      * Autor: AI Coding Agent
+      * Fecha: 2026-08-09
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. RECONCILE.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "data/accounts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+           SELECT BALANCES-FILE ASSIGN TO "data/balances.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT TX-FILE ASSIGN TO "data/transactions.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT REPORT-FILE ASSIGN TO "data/reconcile-report.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-LINE             PIC X(150).
+       FD  BALANCES-FILE.
+       01  BALANCES-LINE         PIC X(100).
+       FD  TX-FILE.
+       01  TX-LINE               PIC X(100).
+       FD  REPORT-FILE.
+       01  REPORT-LINE           PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SEED-STATUS        PIC XX.
+       77  WS-BAL-STATUS         PIC XX.
+       77  WS-TX-STATUS          PIC XX.
+       77  WS-EOF                PIC X VALUE "N".
+
+       77  WS-MAX-ACCOUNTS       PIC 9(5) COMP VALUE 5000.
+       77  IX                    PIC 9(5) COMP.
+       77  IX2                   PIC 9(5) COMP.
+       77  WS-ACC-COUNT          PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-TABLE.
+           05  WS-ACCOUNTS-ARRAY OCCURS 5000 TIMES INDEXED BY IX-ACC.
+               10  ACC-ID            PIC X(30).
+               10  ACC-NAME          PIC X(100).
+               10  ACC-DB-BALANCE    PIC S9(13)V9(2) COMP-3.
+               10  ACC-CSV-BALANCE   PIC S9(13)V9(2) COMP-3.
+               10  ACC-DB-SEEN       PIC X VALUE "N".
+
+       77  WS-SEED-ID            PIC X(30).
+       77  WS-SEED-NAME          PIC X(100).
+       77  WS-SEED-OVERDRAFT     PIC X(15).
+
+       77  WS-BAL-NAME           PIC X(100).
+       77  WS-BAL-AMOUNT-STR     PIC X(20).
+       77  WS-BAL-AMOUNT         PIC S9(13)V9(2) COMP-3.
+
+       77  WS-CSV-DATE           PIC X(10).
+       77  WS-CSV-ACCOUNT        PIC X(30).
+       77  WS-CSV-TYPE           PIC X(10).
+       77  WS-CSV-AMOUNT-STR     PIC X(20).
+       77  WS-CSV-AMOUNT         PIC S9(13)V9(2) COMP-3.
+       77  WS-CSV-TO-ACCOUNT     PIC X(30).
+       77  WS-LOOKUP-INDEX-2     PIC 9(5) COMP.
+
+       77  WS-LOOKUP-INDEX       PIC 9(5) COMP.
+       77  WS-FOUND              PIC X VALUE "N".
+
+       77  WS-DIFF               PIC S9(13)V9(2) COMP-3.
+       77  WS-TOTAL-MISMATCHES   PIC 9(9) VALUE 0.
+
+       77  FORMATTED-DB-BAL      PIC -(12)9.99.
+       77  FORMATTED-CSV-BAL     PIC -(12)9.99.
+       77  FORMATTED-DIFF        PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM LOAD-SEED-ACCOUNTS
+           PERFORM LOAD-DB2-BALANCES
+           PERFORM REPLAY-TRANSACTIONS
+           PERFORM WRITE-REPORT
+           GOBACK
+           .
+
+      * ----------------------------------------------------------------
+      * LOAD-SEED-ACCOUNTS - Da de alta todas las cuentas conocidas,
+      * para poder casar el saldo DB2 (por nombre) con su ACC-ID
+      * ----------------------------------------------------------------
+       LOAD-SEED-ACCOUNTS.
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ SEED-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM ADD-SEED-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEED-FILE
+           END-IF
+           .
+
+       ADD-SEED-ACCOUNT.
+           MOVE SPACES TO WS-SEED-OVERDRAFT
+           UNSTRING SEED-LINE DELIMITED BY ","
+               INTO WS-SEED-ID WS-SEED-NAME WS-SEED-OVERDRAFT
+           END-UNSTRING
+
+           IF WS-ACC-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-ACC-COUNT
+               MOVE WS-SEED-ID   TO ACC-ID(WS-ACC-COUNT)
+               MOVE WS-SEED-NAME TO ACC-NAME(WS-ACC-COUNT)
+               MOVE 0 TO ACC-DB-BALANCE(WS-ACC-COUNT)
+               MOVE 0 TO ACC-CSV-BALANCE(WS-ACC-COUNT)
+           END-IF
+           .
+
+      * ----------------------------------------------------------------
+      * LOAD-DB2-BALANCES - balances.csv trae nombre,saldo (tal cual
+      * lo escribe QUERY-BALANCES); se casa por nombre contra la
+      * tabla de cuentas ya cargada desde el seed
+      * ----------------------------------------------------------------
+       LOAD-DB2-BALANCES.
+           OPEN INPUT BALANCES-FILE
+           IF WS-BAL-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BALANCES-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM PARSE-BALANCE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BALANCES-FILE
+           END-IF
+           .
+
+       PARSE-BALANCE-LINE.
+           IF BALANCES-LINE(1:7) NOT = "account"
+               UNSTRING BALANCES-LINE DELIMITED BY ","
+                   INTO WS-BAL-NAME WS-BAL-AMOUNT-STR
+               END-UNSTRING
+
+               IF FUNCTION TEST-NUMVAL(WS-BAL-AMOUNT-STR) = 0
+                   MOVE FUNCTION NUMVAL(WS-BAL-AMOUNT-STR)
+                       TO WS-BAL-AMOUNT
+
+                   PERFORM FIND-ACCOUNT-BY-NAME
+
+                   IF WS-FOUND = "Y"
+                       MOVE WS-BAL-AMOUNT
+                           TO ACC-DB-BALANCE(WS-LOOKUP-INDEX)
+                       MOVE "Y" TO ACC-DB-SEEN(WS-LOOKUP-INDEX)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       FIND-ACCOUNT-BY-NAME.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING IX FROM 1 BY 1
+               UNTIL IX > WS-ACC-COUNT OR WS-FOUND = "Y"
+               IF ACC-NAME(IX) = WS-BAL-NAME
+                   MOVE "Y" TO WS-FOUND
+                   MOVE IX TO WS-LOOKUP-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+      * ----------------------------------------------------------------
+      * REPLAY-TRANSACTIONS - Recalcula el saldo de cada cuenta desde
+      * cero repasando transactions.csv, igual que LOAD-DATA-FROM-CSV
+      * hace en MBMAIN
+      * ----------------------------------------------------------------
+       REPLAY-TRANSACTIONS.
+           OPEN INPUT TX-FILE
+           IF WS-TX-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ TX-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM REPLAY-TX-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE TX-FILE
+           END-IF
+           .
+
+       REPLAY-TX-LINE.
+           MOVE SPACES TO WS-CSV-AMOUNT-STR
+           MOVE SPACES TO WS-CSV-TO-ACCOUNT
+           UNSTRING TX-LINE DELIMITED BY ","
+               INTO WS-CSV-DATE WS-CSV-ACCOUNT WS-CSV-TYPE
+                    WS-CSV-AMOUNT-STR WS-CSV-TO-ACCOUNT
+           END-UNSTRING
+
+           IF FUNCTION TEST-NUMVAL(WS-CSV-AMOUNT-STR) = 0
+               MOVE FUNCTION NUMVAL(WS-CSV-AMOUNT-STR) TO WS-CSV-AMOUNT
+
+               PERFORM FIND-OR-ADD-ACCOUNT-BY-ID
+
+               EVALUATE WS-CSV-TYPE
+                   WHEN "CREDIT"
+                       ADD WS-CSV-AMOUNT
+                           TO ACC-CSV-BALANCE(WS-LOOKUP-INDEX)
+                   WHEN "DEBIT"
+                       SUBTRACT WS-CSV-AMOUNT
+                           FROM ACC-CSV-BALANCE(WS-LOOKUP-INDEX)
+                   WHEN "TRANSFER"
+      *                Debita origen y abona destino, igual que
+      *                PARSE-AND-PROCESS-CSV en MBMAIN
+                       SUBTRACT WS-CSV-AMOUNT
+                           FROM ACC-CSV-BALANCE(WS-LOOKUP-INDEX)
+                       PERFORM FIND-OR-ADD-TO-ACCOUNT-BY-ID
+                       ADD WS-CSV-AMOUNT
+                           TO ACC-CSV-BALANCE(WS-LOOKUP-INDEX-2)
+                   WHEN OTHER
+                       CONTINUE
+               END-EVALUATE
+           END-IF
+           .
+
+       FIND-OR-ADD-ACCOUNT-BY-ID.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING IX FROM 1 BY 1
+               UNTIL IX > WS-ACC-COUNT OR WS-FOUND = "Y"
+               IF ACC-ID(IX) = WS-CSV-ACCOUNT
+                   MOVE "Y" TO WS-FOUND
+                   MOVE IX TO WS-LOOKUP-INDEX
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N" AND WS-ACC-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-ACC-COUNT
+               MOVE WS-CSV-ACCOUNT TO ACC-ID(WS-ACC-COUNT)
+               MOVE SPACES TO ACC-NAME(WS-ACC-COUNT)
+               MOVE 0 TO ACC-DB-BALANCE(WS-ACC-COUNT)
+               MOVE 0 TO ACC-CSV-BALANCE(WS-ACC-COUNT)
+               MOVE WS-ACC-COUNT TO WS-LOOKUP-INDEX
+           END-IF
+           .
+
+      *> Misma logica que FIND-OR-ADD-ACCOUNT-BY-ID, pero para la
+      *> cuenta destino de una fila TRANSFER (WS-CSV-TO-ACCOUNT)
+       FIND-OR-ADD-TO-ACCOUNT-BY-ID.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING IX FROM 1 BY 1
+               UNTIL IX > WS-ACC-COUNT OR WS-FOUND = "Y"
+               IF ACC-ID(IX) = WS-CSV-TO-ACCOUNT
+                   MOVE "Y" TO WS-FOUND
+                   MOVE IX TO WS-LOOKUP-INDEX-2
+               END-IF
+           END-PERFORM
+
+           IF WS-FOUND = "N" AND WS-ACC-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-ACC-COUNT
+               MOVE WS-CSV-TO-ACCOUNT TO ACC-ID(WS-ACC-COUNT)
+               MOVE SPACES TO ACC-NAME(WS-ACC-COUNT)
+               MOVE 0 TO ACC-DB-BALANCE(WS-ACC-COUNT)
+               MOVE 0 TO ACC-CSV-BALANCE(WS-ACC-COUNT)
+               MOVE WS-ACC-COUNT TO WS-LOOKUP-INDEX-2
+           END-IF
+           .
+
+      * ----------------------------------------------------------------
+      * WRITE-REPORT - Compara ambos saldos por cuenta y deja
+      * constancia de cualquier discrepancia
+      * ----------------------------------------------------------------
+       WRITE-REPORT.
+           OPEN OUTPUT REPORT-FILE
+
+           MOVE "CONCILIACION DB2 vs CSV" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE "========================================"
+               TO REPORT-LINE
+           WRITE REPORT-LINE
+
+           PERFORM VARYING IX2 FROM 1 BY 1 UNTIL IX2 > WS-ACC-COUNT
+               IF ACC-DB-SEEN(IX2) = "Y"
+                   COMPUTE WS-DIFF =
+                       ACC-DB-BALANCE(IX2) - ACC-CSV-BALANCE(IX2)
+                   IF WS-DIFF NOT = 0
+                       ADD 1 TO WS-TOTAL-MISMATCHES
+                       MOVE ACC-DB-BALANCE(IX2)  TO FORMATTED-DB-BAL
+                       MOVE ACC-CSV-BALANCE(IX2) TO FORMATTED-CSV-BAL
+                       MOVE WS-DIFF              TO FORMATTED-DIFF
+                       MOVE SPACES TO REPORT-LINE
+                       STRING "DESCUADRE cuenta " DELIMITED BY SIZE
+                           ACC-ID(IX2)           DELIMITED BY SPACE
+                           " (" DELIMITED BY SIZE
+                           ACC-NAME(IX2)         DELIMITED BY SPACE
+                           ") DB2=" DELIMITED BY SIZE
+                           FORMATTED-DB-BAL      DELIMITED BY SIZE
+                           " CSV=" DELIMITED BY SIZE
+                           FORMATTED-CSV-BAL     DELIMITED BY SIZE
+                           " DIF=" DELIMITED BY SIZE
+                           FORMATTED-DIFF        DELIMITED BY SIZE
+                           INTO REPORT-LINE
+                       END-STRING
+                       WRITE REPORT-LINE
+                       DISPLAY REPORT-LINE
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-TOTAL-MISMATCHES = 0
+               MOVE "Todas las cuentas casan DB2 con CSV"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               DISPLAY REPORT-LINE
+           ELSE
+               DISPLAY "Total de descuadres: " WS-TOTAL-MISMATCHES
+           END-IF
+
+           CLOSE REPORT-FILE
+           .
+
+       END PROGRAM RECONCILE.
