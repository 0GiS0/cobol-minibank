@@ -20,6 +20,9 @@
            SELECT TRANSACTIONS-FILE ASSIGN TO
                "/tmp/minibank-transactions.tmp"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT EXPORT-FILE ASSIGN TO
+               WS-EXPORT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       * DATA DIVISION
        DATA DIVISION.
@@ -32,6 +35,9 @@
        FD  TRANSACTIONS-FILE.
        01  TRANSACTIONS-LINE    PIC X(256).
 
+       FD  EXPORT-FILE.
+       01  EXPORT-LINE          PIC X(256).
+
       * WORKING-STORAGE SECTION
        WORKING-STORAGE SECTION.
 
@@ -47,9 +53,12 @@
 
       * VARIABLES DE DATOS
            77  WS-ACCOUNT-ID    PIC 9(4) COMP.
+           77  WS-ACCOUNT-ID-DISP PIC 9(4).
            77  WS-ACCOUNT-NAME  PIC X(100).
            77  WS-BALANCE       PIC S9(13)V9(2) COMP-3.
            77  WS-FORMATTED-AMT PIC -(12)9.99.
+           77  WS-RUNNING-BAL   PIC S9(13)V9(2) COMP-3.
+           77  WS-FORMATTED-RUN PIC -(12)9.99.
 
       * ARRAYS PARA ALMACENAR CUENTAS (cargar una sola vez)
            01  ACCOUNTS-TABLE.
@@ -69,13 +78,42 @@
       * CONTADORES Y VARIABLES DE ITERACION
            77  ACCT-COUNT        PIC 9(4) COMP VALUE 0.
            77  TRANS-COUNT       PIC 9(4) COMP VALUE 0.
+           77  WS-ACCT-SKIPPED   PIC 9(4) COMP VALUE 0.
+           77  WS-TRANS-SKIPPED  PIC 9(4) COMP VALUE 0.
            77  I                 PIC 9(4) COMP.
            77  J                 PIC 9(4) COMP.
+           77  K                 PIC 9(4) COMP.
+
+      * ARRAY CON EL ORDEN/FILTRO DE CUENTAS A MOSTRAR
+           01  ACCT-DISPLAY-TABLE.
+               05  ACCT-DISPLAY-IDX  OCCURS 50 TIMES PIC 9(4) COMP.
+           77  WS-DISPLAY-COUNT  PIC 9(4) COMP VALUE 0.
+
+      * VARIABLES PARA ORDENAR/FILTRAR EL LISTADO DE CUENTAS
+           77  WS-SORT-OPTION    PIC 9     VALUE 0.
+           77  WS-FILTER-TEXT    PIC X(30) VALUE SPACES.
+           77  WS-FILTER-LEN     PIC 9(4) COMP VALUE 0.
+           77  WS-MATCH-COUNT    PIC 9(4) COMP VALUE 0.
+           77  WS-UPPER-NAME     PIC X(100).
+           77  WS-UPPER-FILTER   PIC X(30).
+           77  WS-SWAP-IDX       PIC 9(4) COMP.
+
+      * VARIABLES PARA EXPORTAR TRANSACCIONES A FICHERO
+           77  WS-EXPORT-PATH    PIC X(100) VALUE SPACES.
+           77  WS-EXPORT-CHOICE  PIC X VALUE "N".
+           77  WS-EXPORT-DATE    PIC X(10).
 
       * VARIABLES PARA PARSING
            77  WS-PARSE-ID       PIC 9(4) COMP.
            77  WS-PARSE-AMT      PIC X(20).
 
+      * VARIABLES PARA REGISTRAR DEPOSITOS Y RETIROS
+           77  WS-POST-VALID     PIC X VALUE "Y".
+           77  WS-POST-TYPE      PIC X(6).
+           77  WS-POST-AMOUNT-STR PIC X(20).
+           77  WS-POST-AMOUNT    PIC S9(13)V9(2) VALUE 0.
+           77  WS-POST-ACCT-IDX  PIC 9(4) COMP VALUE 0.
+
       * PROCEDURE DIVISION
        PROCEDURE DIVISION.
 
@@ -104,7 +142,9 @@
                        PERFORM SHOW-ALL-ACCOUNTS
                    WHEN 2
                        PERFORM SELECT-AND-VIEW-ACCOUNT
-                   WHEN 3
+                   WHEN 4
+                       PERFORM SELECT-AND-POST-TRANSACTION
+                   WHEN 5
                        MOVE "N" TO WS-CONTINUE
                END-EVALUATE
            END-PERFORM.
@@ -123,7 +163,8 @@
            DISPLAY "".
            DISPLAY "  1ï¸âƒ£  Ver todas las cuentas".
            DISPLAY "  2ï¸âƒ£  Ver detalles de una cuenta".
-           DISPLAY "  3ï¸âƒ£  Salir del programa".
+           DISPLAY "  4️⃣  Realizar un deposito o retiro".
+           DISPLAY "  5️⃣  Salir del programa".
 
        GET-USER-OPTION.
            DISPLAY " ".
@@ -177,13 +218,12 @@
                        MOVE "N" TO WS-SUB-CONTINUE
                    ELSE
                        IF WS-MENU-OPTION >= 1 AND
-                          WS-MENU-OPTION <= ACCT-COUNT
-                           MOVE ACC-ID(WS-MENU-OPTION)
-                               TO WS-ACCOUNT-ID
-                           MOVE ACC-NAME(WS-MENU-OPTION)
-                               TO WS-ACCOUNT-NAME
-                           MOVE ACC-BALANCE(WS-MENU-OPTION)
-                               TO WS-BALANCE
+                          WS-MENU-OPTION <= WS-DISPLAY-COUNT
+                           MOVE ACCT-DISPLAY-IDX(WS-MENU-OPTION)
+                               TO I
+                           MOVE ACC-ID(I) TO WS-ACCOUNT-ID
+                           MOVE ACC-NAME(I) TO WS-ACCOUNT-NAME
+                           MOVE ACC-BALANCE(I) TO WS-BALANCE
                            PERFORM SHOW-ACCOUNT-DETAILS
                        ELSE
                            DISPLAY "Opcion no valida"
@@ -193,22 +233,31 @@
            END-PERFORM.
 
        SHOW-ACCOUNT-SELECTION-MENU.
+           PERFORM ASK-SORT-FILTER.
+           PERFORM BUILD-DISPLAY-LIST.
+
            DISPLAY " ".
            DISPLAY "==================================================".
            DISPLAY "          ðŸ” SELECCIONAR CUENTA ðŸ”".
            DISPLAY "==================================================".
 
-           PERFORM VARYING I FROM 1 BY 1
-               UNTIL I > ACCT-COUNT
+           IF WS-DISPLAY-COUNT = 0
                DISPLAY " "
-               DISPLAY "  " I ". ðŸ’³ " ACC-NAME(I)
-                   " (ID: " ACC-ID(I) ")"
-           END-PERFORM.
+               DISPLAY "  âŒ Ninguna cuenta coincide con el filtro"
+           ELSE
+               PERFORM VARYING I FROM 1 BY 1
+                   UNTIL I > WS-DISPLAY-COUNT
+                   DISPLAY " "
+                   DISPLAY "  " I ". ðŸ’³ "
+                       ACC-NAME(ACCT-DISPLAY-IDX(I))
+                       " (ID: " ACC-ID(ACCT-DISPLAY-IDX(I)) ")"
+               END-PERFORM
+           END-IF.
 
            DISPLAY " ".
            DISPLAY "  99. â—€ï¸  Volver al menu principal".
            DISPLAY " ".
-           DISPLAY "Elige una cuenta (1-" ACCT-COUNT " o 99): "
+           DISPLAY "Elige una cuenta (1-" WS-DISPLAY-COUNT " o 99): "
                WITH NO ADVANCING.
            ACCEPT WS-INPUT.
 
@@ -218,6 +267,213 @@
                MOVE 0 TO WS-MENU-OPTION
            END-IF.
 
+      * =================================================================
+      * ASK-SORT-FILTER - Pregunta el criterio de orden y un texto de
+      * filtro opcional antes de construir el listado a mostrar
+      * =================================================================
+       ASK-SORT-FILTER.
+           DISPLAY " ".
+           DISPLAY "Ordenar por - 0:Original 1:Nombre 2:Saldo: "
+               WITH NO ADVANCING.
+           ACCEPT WS-INPUT.
+           IF FUNCTION TEST-NUMVAL(WS-INPUT) = 0
+               MOVE FUNCTION NUMVAL(WS-INPUT) TO WS-SORT-OPTION
+           ELSE
+               MOVE 0 TO WS-SORT-OPTION
+           END-IF.
+           IF WS-SORT-OPTION NOT = 1 AND WS-SORT-OPTION NOT = 2
+               MOVE 0 TO WS-SORT-OPTION
+           END-IF.
+
+           DISPLAY "Filtrar por nombre (ENTER para no filtrar): "
+               WITH NO ADVANCING.
+           ACCEPT WS-FILTER-TEXT.
+
+      * =================================================================
+      * BUILD-DISPLAY-LIST - Aplica el filtro de nombre y el orden
+      * elegidos y deja el resultado en ACCT-DISPLAY-TABLE
+      * =================================================================
+       BUILD-DISPLAY-LIST.
+           MOVE 0 TO WS-DISPLAY-COUNT.
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-FILTER-TEXT))
+               TO WS-FILTER-LEN.
+
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > ACCT-COUNT
+               IF WS-FILTER-LEN = 0
+                   ADD 1 TO WS-DISPLAY-COUNT
+                   MOVE I TO ACCT-DISPLAY-IDX(WS-DISPLAY-COUNT)
+               ELSE
+                   MOVE FUNCTION UPPER-CASE(ACC-NAME(I))
+                       TO WS-UPPER-NAME
+                   MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(
+                       WS-FILTER-TEXT)) TO WS-UPPER-FILTER
+                   MOVE 0 TO WS-MATCH-COUNT
+                   INSPECT WS-UPPER-NAME TALLYING WS-MATCH-COUNT
+                       FOR ALL WS-UPPER-FILTER(1:WS-FILTER-LEN)
+                   IF WS-MATCH-COUNT > 0
+                       ADD 1 TO WS-DISPLAY-COUNT
+                       MOVE I TO ACCT-DISPLAY-IDX(WS-DISPLAY-COUNT)
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+           IF WS-SORT-OPTION NOT = 0
+               PERFORM SORT-DISPLAY-LIST
+           END-IF.
+
+      * =================================================================
+      * SORT-DISPLAY-LIST - Ordena ACCT-DISPLAY-TABLE por nombre o
+      * saldo mediante un sencillo ordenamiento por seleccion
+      * =================================================================
+       SORT-DISPLAY-LIST.
+           PERFORM VARYING I FROM 1 BY 1
+               UNTIL I > WS-DISPLAY-COUNT
+               PERFORM VARYING K FROM I BY 1
+                   UNTIL K > WS-DISPLAY-COUNT
+                   MOVE 0 TO J
+                   IF WS-SORT-OPTION = 1
+                       IF ACC-NAME(ACCT-DISPLAY-IDX(K)) <
+                          ACC-NAME(ACCT-DISPLAY-IDX(I))
+                           MOVE K TO J
+                       END-IF
+                   ELSE
+                       IF ACC-BALANCE(ACCT-DISPLAY-IDX(K)) >
+                          ACC-BALANCE(ACCT-DISPLAY-IDX(I))
+                           MOVE K TO J
+                       END-IF
+                   END-IF
+                   IF J NOT = 0
+                       MOVE ACCT-DISPLAY-IDX(I) TO WS-SWAP-IDX
+                       MOVE ACCT-DISPLAY-IDX(J) TO
+                           ACCT-DISPLAY-IDX(I)
+                       MOVE WS-SWAP-IDX TO ACCT-DISPLAY-IDX(J)
+                   END-IF
+               END-PERFORM
+           END-PERFORM.
+
+      * =================================================================
+      * SELECT-AND-POST-TRANSACTION - Opcion 4: Registrar deposito/retiro
+      * =================================================================
+       SELECT-AND-POST-TRANSACTION.
+           MOVE "Y" TO WS-SUB-CONTINUE.
+
+      *    LOOP PARA SELECCIONAR LA CUENTA Y REGISTRAR EL MOVIMIENTO
+           PERFORM UNTIL WS-SUB-CONTINUE = "N"
+               PERFORM SHOW-ACCOUNT-SELECTION-MENU
+
+               IF WS-MENU-OPTION NOT = 0
+                   IF WS-MENU-OPTION = 99
+                       MOVE "N" TO WS-SUB-CONTINUE
+                   ELSE
+                       IF WS-MENU-OPTION >= 1 AND
+                          WS-MENU-OPTION <= WS-DISPLAY-COUNT
+                           MOVE ACCT-DISPLAY-IDX(WS-MENU-OPTION)
+                               TO WS-POST-ACCT-IDX
+                           MOVE ACC-ID(WS-POST-ACCT-IDX)
+                               TO WS-ACCOUNT-ID
+                           MOVE ACC-NAME(WS-POST-ACCT-IDX)
+                               TO WS-ACCOUNT-NAME
+                           MOVE ACC-BALANCE(WS-POST-ACCT-IDX)
+                               TO WS-BALANCE
+                           PERFORM POST-TRANSACTION-FOR-ACCOUNT
+                       ELSE
+                           DISPLAY "Opcion no valida"
+                       END-IF
+                   END-IF
+               END-IF
+           END-PERFORM.
+
+      * =================================================================
+      * POST-TRANSACTION-FOR-ACCOUNT - Pide tipo e importe y lo registra
+      * =================================================================
+       POST-TRANSACTION-FOR-ACCOUNT.
+           DISPLAY " ".
+           DISPLAY "==================================================".
+           DISPLAY "         REALIZAR DEPOSITO O RETIRO".
+           DISPLAY "==================================================".
+           DISPLAY " ".
+           DISPLAY "Cuenta: " WS-ACCOUNT-NAME " (ID: " WS-ACCOUNT-ID ")".
+           MOVE WS-BALANCE TO WS-FORMATTED-AMT.
+           DISPLAY "Saldo actual: $" WS-FORMATTED-AMT.
+           DISPLAY " ".
+           DISPLAY "  1. Deposito (CREDIT)".
+           DISPLAY "  2. Retiro (DEBIT)".
+           DISPLAY " ".
+           DISPLAY "Elige el tipo de movimiento: " WITH NO ADVANCING.
+           ACCEPT WS-INPUT.
+
+           MOVE "Y" TO WS-POST-VALID.
+           EVALUATE WS-INPUT
+               WHEN "1"
+                   MOVE "CREDIT" TO WS-POST-TYPE
+               WHEN "2"
+                   MOVE "DEBIT" TO WS-POST-TYPE
+               WHEN OTHER
+                   DISPLAY "Opcion no valida"
+                   MOVE "N" TO WS-POST-VALID
+           END-EVALUATE.
+
+           IF WS-POST-VALID = "Y"
+               DISPLAY "Introduce el importe: " WITH NO ADVANCING
+               ACCEPT WS-POST-AMOUNT-STR
+
+               IF FUNCTION TEST-NUMVAL(WS-POST-AMOUNT-STR) NOT = 0
+                   DISPLAY "Importe invalido"
+               ELSE
+                   MOVE FUNCTION NUMVAL(WS-POST-AMOUNT-STR)
+                       TO WS-POST-AMOUNT
+
+                   IF WS-POST-AMOUNT NOT > 0
+                       DISPLAY "El importe debe ser mayor que cero"
+                   ELSE
+                       IF WS-POST-TYPE = "DEBIT" AND
+                          WS-POST-AMOUNT > WS-BALANCE
+                           DISPLAY "Fondos insuficientes para el retiro"
+                       ELSE
+                           PERFORM SEND-TRANSACTION-TO-DB2
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+           DISPLAY " ".
+           DISPLAY "Presiona ENTER para continuar..." WITH NO ADVANCING.
+           ACCEPT WS-INPUT.
+
+      * =================================================================
+      * SEND-TRANSACTION-TO-DB2 - Invoca el script que asienta el
+      * movimiento y refresca ACC-BALANCE en memoria si tuvo exito
+      * =================================================================
+       SEND-TRANSACTION-TO-DB2.
+           MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-ID-DISP.
+           STRING "python3 .devcontainer/post-transaction.py "
+               DELIMITED BY SIZE
+               WS-ACCOUNT-ID-DISP DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-POST-TYPE DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               WS-POST-AMOUNT-STR DELIMITED BY SIZE
+               INTO CMD-STRING
+           END-STRING.
+
+           CALL "SYSTEM" USING CMD-STRING RETURNING WS-RC.
+
+           IF WS-RC = 0
+               IF WS-POST-TYPE = "DEBIT"
+                   SUBTRACT WS-POST-AMOUNT
+                       FROM ACC-BALANCE(WS-POST-ACCT-IDX)
+               ELSE
+                   ADD WS-POST-AMOUNT
+                       TO ACC-BALANCE(WS-POST-ACCT-IDX)
+               END-IF
+               MOVE ACC-BALANCE(WS-POST-ACCT-IDX) TO WS-FORMATTED-AMT
+               DISPLAY "OK: movimiento registrado. Nuevo saldo: $"
+                   WS-FORMATTED-AMT
+           ELSE
+               DISPLAY "ERROR: no se pudo registrar el movimiento"
+           END-IF.
+
       * =================================================================
       * SHOW-ACCOUNT-DETAILS - Muestra saldo y transacciones
       * =================================================================
@@ -246,6 +502,17 @@
 
            DISPLAY " ".
            DISPLAY "==================================================".
+           DISPLAY " ".
+
+           IF TRANS-COUNT NOT = 0
+               DISPLAY "Â¿Exportar transacciones a fichero? (S/N): "
+                   WITH NO ADVANCING
+               ACCEPT WS-EXPORT-CHOICE
+               IF WS-EXPORT-CHOICE = "S" OR WS-EXPORT-CHOICE = "s"
+                   PERFORM EXPORT-TRANSACTIONS
+               END-IF
+           END-IF.
+
            DISPLAY " ".
            DISPLAY "âŽ Presiona ENTER para volver al menu..."
                WITH NO ADVANCING.
@@ -256,24 +523,107 @@
       * DISPLAY-TRANSACTIONS - Muestra las transacciones
       * =================================================================
        DISPLAY-TRANSACTIONS.
+      *    RETROCEDE DESDE EL SALDO ACTUAL PARA HALLAR EL SALDO
+      *    INICIAL Y PODER MOSTRAR EL SALDO ACUMULADO POR MOVIMIENTO
+           MOVE WS-BALANCE TO WS-RUNNING-BAL.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J > TRANS-COUNT
+               IF TRANS-TYPE(J) = "CREDIT"
+                   SUBTRACT TRANS-AMOUNT(J) FROM WS-RUNNING-BAL
+               ELSE
+                   ADD TRANS-AMOUNT(J) TO WS-RUNNING-BAL
+               END-IF
+           END-PERFORM.
+
            PERFORM VARYING J FROM 1 BY 1
                UNTIL J > TRANS-COUNT
                MOVE TRANS-AMOUNT(J) TO WS-FORMATTED-AMT
 
                IF TRANS-TYPE(J) = "CREDIT"
+                   ADD TRANS-AMOUNT(J) TO WS-RUNNING-BAL
+                   MOVE WS-RUNNING-BAL TO WS-FORMATTED-RUN
                    DISPLAY "  âž• " TRANS-DATE(J)
                        " - DEPOSITO: $" WS-FORMATTED-AMT
+                       "   Saldo: $" WS-FORMATTED-RUN
                ELSE
+                   SUBTRACT TRANS-AMOUNT(J) FROM WS-RUNNING-BAL
+                   MOVE WS-RUNNING-BAL TO WS-FORMATTED-RUN
                    DISPLAY "  âž– " TRANS-DATE(J)
                        " - RETIRO: $" WS-FORMATTED-AMT
+                       "   Saldo: $" WS-FORMATTED-RUN
                END-IF
            END-PERFORM.
 
+      * =================================================================
+      * EXPORT-TRANSACTIONS - Vuelca TRANSACTIONS-TABLE a un CSV con
+      * fecha para que el cliente se lo lleve impreso o por correo
+      * =================================================================
+       EXPORT-TRANSACTIONS.
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2)
+               DELIMITED BY SIZE INTO WS-EXPORT-DATE
+           END-STRING.
+
+           MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-ID-DISP.
+           STRING "/tmp/minibank-statement-"
+               DELIMITED BY SIZE
+               WS-ACCOUNT-ID-DISP DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               WS-EXPORT-DATE DELIMITED BY SIZE
+               ".csv" DELIMITED BY SIZE
+               INTO WS-EXPORT-PATH
+           END-STRING.
+
+           OPEN OUTPUT EXPORT-FILE.
+           STRING "Cuenta," WS-ACCOUNT-ID-DISP ","
+               WS-ACCOUNT-NAME DELIMITED BY SIZE
+               INTO EXPORT-LINE
+           END-STRING.
+           WRITE EXPORT-LINE.
+           MOVE "Fecha,Tipo,Importe,Saldo" TO EXPORT-LINE.
+           WRITE EXPORT-LINE.
+
+           MOVE WS-BALANCE TO WS-RUNNING-BAL.
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J > TRANS-COUNT
+               IF TRANS-TYPE(J) = "CREDIT"
+                   SUBTRACT TRANS-AMOUNT(J) FROM WS-RUNNING-BAL
+               ELSE
+                   ADD TRANS-AMOUNT(J) TO WS-RUNNING-BAL
+               END-IF
+           END-PERFORM.
+
+           PERFORM VARYING J FROM 1 BY 1
+               UNTIL J > TRANS-COUNT
+               MOVE TRANS-AMOUNT(J) TO WS-FORMATTED-AMT
+               IF TRANS-TYPE(J) = "CREDIT"
+                   ADD TRANS-AMOUNT(J) TO WS-RUNNING-BAL
+               ELSE
+                   SUBTRACT TRANS-AMOUNT(J) FROM WS-RUNNING-BAL
+               END-IF
+               MOVE WS-RUNNING-BAL TO WS-FORMATTED-RUN
+               STRING TRANS-DATE(J) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   TRANS-TYPE(J) DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-FORMATTED-AMT DELIMITED BY SIZE
+                   "," DELIMITED BY SIZE
+                   WS-FORMATTED-RUN DELIMITED BY SIZE
+                   INTO EXPORT-LINE
+               END-STRING
+               WRITE EXPORT-LINE
+           END-PERFORM.
+           CLOSE EXPORT-FILE.
+
+           DISPLAY "OK: extracto exportado a " WS-EXPORT-PATH.
+
       * =================================================================
       * LOAD-ACCOUNTS - Carga cuentas desde DB2 (UNA SOLA VEZ)
       * =================================================================
        LOAD-ACCOUNTS.
            MOVE 0 TO ACCT-COUNT.
+           MOVE 0 TO WS-ACCT-SKIPPED.
            MOVE "N" TO EOF.
 
       *    Ejecuta script Python para obtener cuentas
@@ -293,15 +643,21 @@
                READ ACCOUNTS-FILE
                    AT END MOVE "Y" TO EOF
                    NOT AT END
-                       ADD 1 TO ACCT-COUNT
-                       IF ACCT-COUNT <= 50
+                       IF ACCT-COUNT < 50
+                           ADD 1 TO ACCT-COUNT
                            PERFORM PARSE-ACCOUNT-LINE
+                       ELSE
+                           ADD 1 TO WS-ACCT-SKIPPED
                        END-IF
                END-READ
            END-PERFORM.
            CLOSE ACCOUNTS-FILE.
 
            DISPLAY "OK: " ACCT-COUNT " cuentas cargadas".
+           IF WS-ACCT-SKIPPED > 0
+               DISPLAY "AVISO: limite de 50 cuentas, se omitieron "
+                   WS-ACCT-SKIPPED " cuenta(s)"
+           END-IF.
            DISPLAY " ".
 
        PARSE-ACCOUNT-LINE.
@@ -321,12 +677,14 @@
       * =================================================================
        LOAD-TRANSACTIONS.
            MOVE 0 TO TRANS-COUNT.
+           MOVE 0 TO WS-TRANS-SKIPPED.
            MOVE "N" TO EOF.
 
       *    Ejecuta script Python para obtener transacciones
+           MOVE WS-ACCOUNT-ID TO WS-ACCOUNT-ID-DISP.
            STRING "python3 .devcontainer/get-transactions.py "
                DELIMITED BY SIZE
-               WS-ACCOUNT-ID DELIMITED BY SIZE
+               WS-ACCOUNT-ID-DISP DELIMITED BY SIZE
                INTO CMD-STRING
            END-STRING.
 
@@ -339,14 +697,21 @@
                READ TRANSACTIONS-FILE
                    AT END MOVE "Y" TO EOF
                    NOT AT END
-                       ADD 1 TO TRANS-COUNT
-                       IF TRANS-COUNT <= 200
+                       IF TRANS-COUNT < 200
+                           ADD 1 TO TRANS-COUNT
                            PERFORM PARSE-TRANSACTION-LINE
+                       ELSE
+                           ADD 1 TO WS-TRANS-SKIPPED
                        END-IF
                END-READ
            END-PERFORM.
            CLOSE TRANSACTIONS-FILE.
 
+           IF WS-TRANS-SKIPPED > 0
+               DISPLAY "AVISO: limite de 200 trans., se omitieron "
+                   WS-TRANS-SKIPPED " transaccion(es)"
+           END-IF.
+
        PARSE-TRANSACTION-LINE.
            MOVE TRANSACTIONS-LINE TO WS-LINE.
            UNSTRING WS-LINE DELIMITED BY ","
