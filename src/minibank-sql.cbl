@@ -22,6 +22,9 @@
        01  ACCT-ID-VAR             PIC  X(30).
        01  ACCT-NAME-VAR           PIC  X(50).
        01  ACCT-BALANCE-VAR        PIC S9(13)V9(2) COMP-3.
+       01  ACCT-STATUS-VAR         PIC  X(06).
+       01  ACCT-OPENED-VAR         PIC  X(10).
+       01  ACCT-CURRENCY-VAR       PIC  X(03).
        EXEC SQL END DECLARE SECTION END-EXEC.
 
        EXEC SQL INCLUDE SQLCA END-EXEC.
@@ -34,6 +37,7 @@
            PERFORM AA-INITIALIZE.
            PERFORM BB-CONNECT-DB.
            PERFORM CC-CREATE-TABLE.
+           PERFORM CD-CREATE-AUDIT-TABLE.
            PERFORM DD-INSERT-DATA.
            PERFORM EE-DISCONNECT.
            STOP RUN.
@@ -45,6 +49,13 @@
            MOVE "ACC001" TO ACCT-ID-VAR.
            MOVE "Juan Perez" TO ACCT-NAME-VAR.
            MOVE 5000.00 TO ACCT-BALANCE-VAR.
+           MOVE "OPEN"  TO ACCT-STATUS-VAR.
+           MOVE "USD"   TO ACCT-CURRENCY-VAR.
+           STRING FUNCTION CURRENT-DATE(1:4) "-"
+                  FUNCTION CURRENT-DATE(5:2) "-"
+                  FUNCTION CURRENT-DATE(7:2)
+               DELIMITED BY SIZE INTO ACCT-OPENED-VAR
+           END-STRING.
 
       ******************************************************************
        BB-CONNECT-DB.
@@ -68,9 +79,16 @@
            DISPLAY "Creando tabla ACCOUNTS...".
            EXEC SQL
                CREATE TABLE ACCOUNTS (
-                   ACCOUNT_ID   VARCHAR(30),
-                   ACCOUNT_NAME VARCHAR(50),
-                   BALANCE      DECIMAL(15,2)
+                   ACCOUNT_ID     VARCHAR(30),
+                   ACCOUNT_NAME   VARCHAR(50),
+                   BALANCE        DECIMAL(15,2),
+                   ACCOUNT_STATUS VARCHAR(6)
+                       DEFAULT 'OPEN'
+                       CHECK (ACCOUNT_STATUS IN
+                           ('OPEN', 'CLOSED', 'FROZEN')),
+                   OPENED_DATE    DATE,
+                   CURRENCY_CODE  VARCHAR(3)
+                       DEFAULT 'USD'
                )
            END-EXEC.
            EVALUATE SQLCODE
@@ -82,13 +100,42 @@
                    DISPLAY "Error: " SQLCODE
            END-EVALUATE.
 
+      ******************************************************************
+       CD-CREATE-AUDIT-TABLE.
+      ******************************************************************
+      *    Rastro independiente de las tablas de negocio: queda una
+      *    fila por cada intento de deposito/retirada/transferencia,
+      *    se aplique o no, con quien y cuando lo pidio
+           DISPLAY "Creando tabla AUDIT_LOG...".
+           EXEC SQL
+               CREATE TABLE AUDIT_LOG (
+                   LOG_ID        INTEGER GENERATED ALWAYS AS IDENTITY,
+                   LOG_TIMESTAMP TIMESTAMP,
+                   DB_FUNCTION   VARCHAR(10),
+                   ACCOUNT_NAME  VARCHAR(50),
+                   AMOUNT        DECIMAL(15,2),
+                   OUTCOME       VARCHAR(8),
+                   OPERATOR      VARCHAR(16)
+               )
+           END-EXEC.
+           EVALUATE SQLCODE
+               WHEN 0
+                   DISPLAY "Tabla AUDIT_LOG creada exitosamente"
+               WHEN -601
+                   DISPLAY "Tabla AUDIT_LOG ya existe"
+               WHEN OTHER
+                   DISPLAY "Error: " SQLCODE
+           END-EVALUATE.
+
       ******************************************************************
        DD-INSERT-DATA.
       ******************************************************************
            DISPLAY "Insertando datos...".
            EXEC SQL
                INSERT INTO ACCOUNTS
-               VALUES (:ACCT-ID-VAR, :ACCT-NAME-VAR, :ACCT-BALANCE-VAR)
+               VALUES (:ACCT-ID-VAR, :ACCT-NAME-VAR, :ACCT-BALANCE-VAR,
+                       :ACCT-STATUS-VAR, :ACCT-OPENED-VAR,
+                       :ACCT-CURRENCY-VAR)
            END-EXEC.
            IF SQLCODE = 0
                DISPLAY "Datos insertados exitosamente"
