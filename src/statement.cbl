@@ -0,0 +1,251 @@
+      ******************************************************************
+      * STATEMENT: Extracto mensual de cuenta
+      *
+      * Lee data/transactions.csv para una cuenta y un mes concretos
+      * (STATEMENT_ACCOUNT / STATEMENT_MONTH por entorno, formato
+      * AAAA-MM) y produce un extracto con saldo de apertura, el
+      * detalle de movimientos del mes y saldo de cierre, reutilizando
+      * el mismo PIC -(12)9.99 de edicion que minibank.cob y
+      * minibank-menu.cob ya usan para mostrar importes.
+      *
+      * Autor: AI Coding Agent
+      * Fecha: 2026-08-09
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STATEMENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TX-FILE ASSIGN TO "data/transactions.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TX-STATUS.
+           SELECT STATEMENT-FILE ASSIGN TO DYNAMIC WS-STATEMENT-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TX-FILE.
+       01  TX-LINE               PIC X(100).
+       FD  STATEMENT-FILE.
+       01  STATEMENT-LINE        PIC X(132).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-TX-STATUS          PIC XX.
+       77  WS-EOF                PIC X VALUE "N".
+
+       77  WS-ENV-ACCOUNT        PIC X(30) VALUE SPACES.
+       77  WS-ENV-MONTH          PIC X(7)  VALUE SPACES.
+       77  WS-STATEMENT-PATH     PIC X(100).
+
+       77  WS-CSV-DATE           PIC X(10).
+       77  WS-CSV-ACCOUNT        PIC X(30).
+       77  WS-CSV-TYPE           PIC X(10).
+       77  WS-CSV-AMOUNT-STR     PIC X(20).
+       77  WS-CSV-AMOUNT         PIC S9(13)V9(2) COMP-3.
+       77  WS-CSV-TO-ACCOUNT     PIC X(30).
+       77  WS-CSV-EFFECTIVE-TYPE PIC X(10).
+
+       77  WS-OPENING-BAL        PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  WS-CLOSING-BAL        PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  WS-MOVEMENT-COUNT     PIC 9(7) VALUE 0.
+
+       77  FORMATTED-BAL         PIC -(12)9.99.
+       77  FORMATTED-AMT         PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           ACCEPT WS-ENV-ACCOUNT FROM ENVIRONMENT "STATEMENT_ACCOUNT"
+           ACCEPT WS-ENV-MONTH   FROM ENVIRONMENT "STATEMENT_MONTH"
+
+           IF WS-ENV-ACCOUNT = SPACES OR WS-ENV-MONTH = SPACES
+               DISPLAY "Defina STATEMENT_ACCOUNT y STATEMENT_MONTH "
+                   "(AAAA-MM) antes de ejecutar STATEMENT"
+               GOBACK
+           END-IF
+
+           STRING "data/statement-" DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENV-ACCOUNT) DELIMITED BY SIZE
+                  "-" DELIMITED BY SIZE
+                  WS-ENV-MONTH DELIMITED BY SIZE
+                  ".txt" DELIMITED BY SIZE
+               INTO WS-STATEMENT-PATH
+           END-STRING
+
+           OPEN INPUT TX-FILE
+           IF WS-TX-STATUS NOT = "00"
+               DISPLAY "Aviso: no existe data/transactions.csv"
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT STATEMENT-FILE
+
+           PERFORM WRITE-STATEMENT-HEADER
+
+           PERFORM UNTIL WS-EOF = "Y"
+               READ TX-FILE
+                   AT END MOVE "Y" TO WS-EOF
+                   NOT AT END PERFORM PROCESS-TX-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TX-FILE
+
+           PERFORM WRITE-STATEMENT-FOOTER
+           CLOSE STATEMENT-FILE
+
+           DISPLAY "OK: extracto generado en " WS-STATEMENT-PATH
+           GOBACK
+           .
+
+      * ----------------------------------------------------------------
+      * PROCESS-TX-LINE - Clasifica cada movimiento de la cuenta
+      * solicitada: anterior al mes (se acumula en el saldo de
+      * apertura), del mes (se detalla y se acumula en el cierre) o
+      * posterior (se ignora)
+      * ----------------------------------------------------------------
+       PROCESS-TX-LINE.
+           MOVE SPACES TO WS-CSV-AMOUNT-STR
+           MOVE SPACES TO WS-CSV-TO-ACCOUNT
+           UNSTRING TX-LINE DELIMITED BY ","
+               INTO WS-CSV-DATE WS-CSV-ACCOUNT WS-CSV-TYPE
+                    WS-CSV-AMOUNT-STR WS-CSV-TO-ACCOUNT
+           END-UNSTRING
+
+      *    Una fila TRANSFER solo toca la cuenta del extracto si es
+      *    origen (se ve como DEBIT) o destino (se ve como CREDIT);
+      *    CREDIT/DEBIT normales solo aplican si coincide la cuenta
+           MOVE SPACES TO WS-CSV-EFFECTIVE-TYPE
+           IF WS-CSV-TYPE = "TRANSFER"
+               IF WS-CSV-ACCOUNT = FUNCTION TRIM(WS-ENV-ACCOUNT)
+                   MOVE "DEBIT" TO WS-CSV-EFFECTIVE-TYPE
+               END-IF
+               IF WS-CSV-TO-ACCOUNT = FUNCTION TRIM(WS-ENV-ACCOUNT)
+                   MOVE "CREDIT" TO WS-CSV-EFFECTIVE-TYPE
+               END-IF
+           ELSE
+               IF WS-CSV-ACCOUNT = FUNCTION TRIM(WS-ENV-ACCOUNT)
+                   MOVE WS-CSV-TYPE TO WS-CSV-EFFECTIVE-TYPE
+               END-IF
+           END-IF
+
+           IF WS-CSV-EFFECTIVE-TYPE NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-CSV-AMOUNT-STR) = 0
+
+               MOVE FUNCTION NUMVAL(WS-CSV-AMOUNT-STR)
+                   TO WS-CSV-AMOUNT
+
+               IF WS-CSV-DATE(1:7) < WS-ENV-MONTH
+                   PERFORM APPLY-TO-OPENING-BALANCE
+               ELSE
+                   IF WS-CSV-DATE(1:7) = WS-ENV-MONTH
+                       IF WS-MOVEMENT-COUNT = 0
+                           MOVE WS-OPENING-BAL TO WS-CLOSING-BAL
+                       END-IF
+                       PERFORM APPLY-TO-CLOSING-BALANCE
+                       PERFORM WRITE-MOVEMENT-LINE
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       APPLY-TO-OPENING-BALANCE.
+           EVALUATE WS-CSV-EFFECTIVE-TYPE
+               WHEN "CREDIT"
+                   ADD WS-CSV-AMOUNT TO WS-OPENING-BAL
+               WHEN "DEBIT"
+                   SUBTRACT WS-CSV-AMOUNT FROM WS-OPENING-BAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           .
+
+       APPLY-TO-CLOSING-BALANCE.
+           EVALUATE WS-CSV-EFFECTIVE-TYPE
+               WHEN "CREDIT"
+                   ADD WS-CSV-AMOUNT TO WS-CLOSING-BAL
+               WHEN "DEBIT"
+                   SUBTRACT WS-CSV-AMOUNT FROM WS-CLOSING-BAL
+               WHEN OTHER
+                   CONTINUE
+           END-EVALUATE
+           ADD 1 TO WS-MOVEMENT-COUNT
+           .
+
+       WRITE-STATEMENT-HEADER.
+           MOVE "========================================"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "EXTRACTO DE CUENTA " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-ENV-ACCOUNT) DELIMITED BY SIZE
+                  " - " DELIMITED BY SIZE
+                  WS-ENV-MONTH DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           MOVE "========================================"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           .
+
+      * El saldo de apertura solo puede asentarse una vez terminado
+      * el primer pase por transactions.csv, asi que la linea
+      * correspondiente se escribe al vuelo en WRITE-MOVEMENT-LINE
+      * la primera vez, y el resumen final en WRITE-STATEMENT-FOOTER
+       WRITE-MOVEMENT-LINE.
+           IF WS-MOVEMENT-COUNT = 1
+               MOVE WS-OPENING-BAL TO FORMATTED-BAL
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "Saldo de apertura: " DELIMITED BY SIZE
+                      FORMATTED-BAL DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               MOVE "----------------------------------------"
+                   TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+           END-IF
+
+           MOVE WS-CSV-AMOUNT TO FORMATTED-AMT
+           MOVE SPACES TO STATEMENT-LINE
+           STRING WS-CSV-DATE DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-CSV-TYPE DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  FORMATTED-AMT DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           .
+
+       WRITE-STATEMENT-FOOTER.
+           IF WS-MOVEMENT-COUNT = 0
+               MOVE WS-OPENING-BAL TO FORMATTED-BAL
+               MOVE SPACES TO STATEMENT-LINE
+               STRING "Saldo de apertura: " DELIMITED BY SIZE
+                      FORMATTED-BAL DELIMITED BY SIZE
+                   INTO STATEMENT-LINE
+               END-STRING
+               WRITE STATEMENT-LINE
+               MOVE "Sin movimientos en el mes" TO STATEMENT-LINE
+               WRITE STATEMENT-LINE
+               MOVE WS-OPENING-BAL TO WS-CLOSING-BAL
+           END-IF
+
+           MOVE "----------------------------------------"
+               TO STATEMENT-LINE
+           WRITE STATEMENT-LINE
+           MOVE WS-CLOSING-BAL TO FORMATTED-BAL
+           MOVE SPACES TO STATEMENT-LINE
+           STRING "Saldo de cierre  : " DELIMITED BY SIZE
+                  FORMATTED-BAL DELIMITED BY SIZE
+               INTO STATEMENT-LINE
+           END-STRING
+           WRITE STATEMENT-LINE
+           .
+
+       END PROGRAM STATEMENT.
