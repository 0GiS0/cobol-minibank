@@ -0,0 +1,271 @@
+      ******************************************************************
+      * INTEREST-ACCRUAL: Devengo nocturno de intereses (modo CSV)
+      *
+      * Homologo en modo CSV del devengo que ACCRUE-INTEREST-FOR-ACCOUNT
+      * calcula en el lado DB2 (ver minibank.cob), pero aqui el tipo se
+      * escalona por tramos de saldo en vez de aplicar un tipo plano.
+      *
+      * Carga data/accounts.csv (id,nombre,descubierto) para casar cada
+      * nombre con su ACC-ID, lee data/balances.csv (nombre,saldo) tal
+      * y como lo escribe QUERY-BALANCES, y por cada cuenta con saldo
+      * positivo calcula el interes segun su tramo y anota una fila
+      * CREDIT en data/transactions.csv para que el lote nocturno de
+      * MINIBANK/MBMAIN la recoja.
+      *
+      * Autor: AI Coding Agent
+      * Fecha: 2026-08-09
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. INTEREST-ACCRUAL.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SEED-FILE ASSIGN TO "data/accounts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-STATUS.
+           SELECT BALANCES-FILE ASSIGN TO "data/balances.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BAL-STATUS.
+           SELECT TX-FILE ASSIGN TO "data/transactions.csv".
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SEED-FILE.
+       01  SEED-LINE             PIC X(150).
+       FD  BALANCES-FILE.
+       01  BALANCES-LINE         PIC X(100).
+       FD  TX-FILE.
+       01  TX-LINE               PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-SEED-STATUS        PIC XX.
+       77  WS-BAL-STATUS         PIC XX.
+       77  WS-EOF                PIC X VALUE "N".
+
+       77  WS-MAX-ACCOUNTS       PIC 9(5) COMP VALUE 5000.
+       77  IX                    PIC 9(5) COMP.
+       77  WS-ACC-COUNT          PIC 9(5) COMP VALUE 0.
+
+       01  WS-ACCOUNTS-TABLE.
+           05  WS-ACCOUNTS-ARRAY OCCURS 5000 TIMES INDEXED BY IX-ACC.
+               10  ACC-ID            PIC X(30).
+               10  ACC-NAME          PIC X(100).
+               10  ACC-BALANCE       PIC S9(13)V9(2) COMP-3.
+
+       77  WS-SEED-ID            PIC X(30).
+       77  WS-SEED-NAME          PIC X(100).
+       77  WS-SEED-OVERDRAFT     PIC X(15).
+
+       77  WS-BAL-NAME           PIC X(100).
+       77  WS-BAL-AMOUNT-STR     PIC X(20).
+       77  WS-BAL-AMOUNT         PIC S9(13)V9(2) COMP-3.
+
+       77  WS-LOOKUP-INDEX       PIC 9(5) COMP.
+       77  WS-FOUND              PIC X VALUE "N".
+
+      * Tabla de tramos para el devengo de intereses en modo CSV: a
+      * falta de otra cosa se aplican los mismos tramos que usa la
+      * banca minorista para cuentas de ahorro (a mas saldo, mas tipo)
+       77  WS-TIER1-MAX          PIC S9(13)V9(2) COMP-3 VALUE 1000.00.
+       77  WS-TIER1-RATE         PIC SV9(4) COMP-3 VALUE 0.0010.
+       77  WS-TIER2-MAX          PIC S9(13)V9(2) COMP-3 VALUE 10000.00.
+       77  WS-TIER2-RATE         PIC SV9(4) COMP-3 VALUE 0.0025.
+       77  WS-TIER3-RATE         PIC SV9(4) COMP-3 VALUE 0.0040.
+
+       77  WS-INTEREST-RATE      PIC SV9(4) COMP-3.
+       77  WS-INTEREST-AMOUNT    PIC S9(13)V9(2) COMP-3.
+       77  WS-AMOUNT-STR         PIC X(20).
+       77  WS-AMOUNT-EDIT        PIC -9(13).99.
+
+       77  WS-TODAY-YYYYMMDD     PIC X(8).
+       77  WS-TODAY-DATE         PIC X(10).
+
+       77  WS-TOTAL-ACCOUNTS     PIC 9(9) VALUE 0.
+       77  WS-TOTAL-CREDITED     PIC 9(9) VALUE 0.
+       77  WS-TOTAL-INTEREST     PIC S9(13)V9(2) COMP-3 VALUE 0.
+       77  FORMATTED-TOTAL       PIC -(12)9.99.
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM GET-TODAY-DATE
+           PERFORM LOAD-SEED-ACCOUNTS
+           PERFORM LOAD-CSV-BALANCES
+
+           OPEN EXTEND TX-FILE
+
+           PERFORM VARYING IX-ACC FROM 1 BY 1
+               UNTIL IX-ACC > WS-ACC-COUNT
+               PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
+           END-PERFORM
+
+           CLOSE TX-FILE
+
+           MOVE WS-TOTAL-INTEREST TO FORMATTED-TOTAL
+           DISPLAY "Cuentas analizadas: " WS-TOTAL-ACCOUNTS
+           DISPLAY "Cuentas abonadas: " WS-TOTAL-CREDITED
+           DISPLAY "Interes total devengado: " FORMATTED-TOTAL
+           GOBACK
+           .
+
+      * ----------------------------------------------------------------
+      * LOAD-SEED-ACCOUNTS - Da de alta todas las cuentas conocidas,
+      * para poder casar el saldo CSV (por nombre) con su ACC-ID
+      * ----------------------------------------------------------------
+       LOAD-SEED-ACCOUNTS.
+           OPEN INPUT SEED-FILE
+           IF WS-SEED-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ SEED-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM ADD-SEED-ACCOUNT
+                   END-READ
+               END-PERFORM
+               CLOSE SEED-FILE
+           END-IF
+           .
+
+       ADD-SEED-ACCOUNT.
+           MOVE SPACES TO WS-SEED-OVERDRAFT
+           UNSTRING SEED-LINE DELIMITED BY ","
+               INTO WS-SEED-ID WS-SEED-NAME WS-SEED-OVERDRAFT
+           END-UNSTRING
+
+           IF WS-ACC-COUNT < WS-MAX-ACCOUNTS
+               ADD 1 TO WS-ACC-COUNT
+               MOVE WS-SEED-ID   TO ACC-ID(WS-ACC-COUNT)
+               MOVE WS-SEED-NAME TO ACC-NAME(WS-ACC-COUNT)
+               MOVE 0 TO ACC-BALANCE(WS-ACC-COUNT)
+           END-IF
+           .
+
+      * ----------------------------------------------------------------
+      * LOAD-CSV-BALANCES - balances.csv trae nombre,saldo (tal cual
+      * lo escribe QUERY-BALANCES); se casa por nombre contra la
+      * tabla de cuentas ya cargada desde el seed
+      * ----------------------------------------------------------------
+       LOAD-CSV-BALANCES.
+           OPEN INPUT BALANCES-FILE
+           IF WS-BAL-STATUS = "00"
+               MOVE "N" TO WS-EOF
+               PERFORM UNTIL WS-EOF = "Y"
+                   READ BALANCES-FILE
+                       AT END MOVE "Y" TO WS-EOF
+                       NOT AT END PERFORM PARSE-BALANCE-LINE
+                   END-READ
+               END-PERFORM
+               CLOSE BALANCES-FILE
+           ELSE
+               DISPLAY "Aviso: no existe data/balances.csv, "
+                   "nada que devengar"
+           END-IF
+           .
+
+       PARSE-BALANCE-LINE.
+           IF BALANCES-LINE(1:7) NOT = "account"
+               UNSTRING BALANCES-LINE DELIMITED BY ","
+                   INTO WS-BAL-NAME WS-BAL-AMOUNT-STR
+               END-UNSTRING
+
+               IF FUNCTION TEST-NUMVAL(WS-BAL-AMOUNT-STR) = 0
+                   MOVE FUNCTION NUMVAL(WS-BAL-AMOUNT-STR)
+                       TO WS-BAL-AMOUNT
+
+                   PERFORM FIND-ACCOUNT-BY-NAME
+
+                   IF WS-FOUND = "Y"
+                       MOVE WS-BAL-AMOUNT
+                           TO ACC-BALANCE(WS-LOOKUP-INDEX)
+                   END-IF
+               END-IF
+           END-IF
+           .
+
+       FIND-ACCOUNT-BY-NAME.
+           MOVE "N" TO WS-FOUND
+           PERFORM VARYING IX FROM 1 BY 1
+               UNTIL IX > WS-ACC-COUNT OR WS-FOUND = "Y"
+               IF ACC-NAME(IX) = WS-BAL-NAME
+                   MOVE "Y" TO WS-FOUND
+                   MOVE IX TO WS-LOOKUP-INDEX
+               END-IF
+           END-PERFORM
+           .
+
+      * ----------------------------------------------------------------
+      * ACCRUE-INTEREST-FOR-ACCOUNT - calcula el interes del tramo que
+      * corresponda al saldo de la cuenta IX-ACC y, si es positivo,
+      * anota el abono en transactions.csv
+      * ----------------------------------------------------------------
+       ACCRUE-INTEREST-FOR-ACCOUNT.
+           ADD 1 TO WS-TOTAL-ACCOUNTS
+
+           IF ACC-BALANCE(IX-ACC) > 0
+               PERFORM SELECT-INTEREST-RATE
+
+               COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                   ACC-BALANCE(IX-ACC) * WS-INTEREST-RATE
+
+               IF WS-INTEREST-AMOUNT > 0
+                   ADD 1 TO WS-TOTAL-CREDITED
+                   ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+
+                   MOVE WS-INTEREST-AMOUNT TO WS-AMOUNT-EDIT
+                   MOVE SPACES TO WS-AMOUNT-STR
+                   MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
+
+                   PERFORM APPEND-INTEREST-TRANSACTION
+               END-IF
+           END-IF
+           .
+
+      * ----------------------------------------------------------------
+      * SELECT-INTEREST-RATE - tipo aplicable segun el tramo de saldo
+      * de la cuenta IX-ACC
+      * ----------------------------------------------------------------
+       SELECT-INTEREST-RATE.
+           EVALUATE TRUE
+               WHEN ACC-BALANCE(IX-ACC) <= WS-TIER1-MAX
+                   MOVE WS-TIER1-RATE TO WS-INTEREST-RATE
+               WHEN ACC-BALANCE(IX-ACC) <= WS-TIER2-MAX
+                   MOVE WS-TIER2-RATE TO WS-INTEREST-RATE
+               WHEN OTHER
+                   MOVE WS-TIER3-RATE TO WS-INTEREST-RATE
+           END-EVALUATE
+           .
+
+      * ----------------------------------------------------------------
+      * APPEND-INTEREST-TRANSACTION - Anade la fila fecha,cuenta,
+      * CREDIT,importe a transactions.csv
+      * ----------------------------------------------------------------
+       APPEND-INTEREST-TRANSACTION.
+           MOVE SPACES TO TX-LINE
+           STRING WS-TODAY-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  ACC-ID(IX-ACC) DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  "CREDIT" DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-AMOUNT-STR DELIMITED BY SPACE
+               INTO TX-LINE
+           END-STRING
+           WRITE TX-LINE
+           .
+
+      * ----------------------------------------------------------------
+      * GET-TODAY-DATE - Fecha de hoy en formato YYYY-MM-DD
+      * ----------------------------------------------------------------
+       GET-TODAY-DATE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-TODAY-YYYYMMDD(1:4) "-"
+                  WS-TODAY-YYYYMMDD(5:2) "-"
+                  WS-TODAY-YYYYMMDD(7:2)
+               INTO WS-TODAY-DATE
+           END-STRING
+           .
+
+       END PROGRAM INTEREST-ACCRUAL.
