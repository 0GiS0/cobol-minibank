@@ -15,6 +15,26 @@
            SELECT BALANCES-FILE ASSIGN TO
                "/tmp/db2-balances.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT HISTORY-FILE ASSIGN TO
+               "/tmp/db2-history.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HISTORY-FILE-STATUS.
+           SELECT BALANCE-LOOKUP-FILE ASSIGN TO
+               "/tmp/db2-balance-lookup.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> Copia de trabajo usada para reescribir el fichero de
+           *> saldos cuando una cuenta cambia de estado (ver
+           *> MARK-ACCOUNT-CLOSED-IN-FILE)
+           SELECT BALANCE-UPDATE-FILE ASSIGN TO
+               "/tmp/db2-balances.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           *> Diario de DB-CORRELATION-ID ya aplicados, para que un
+           *> reintento tras una caida de red no duplique el
+           *> movimiento (ver CHECK-DUPLICATE-CORRELATION)
+           SELECT CORRELATION-LOG-FILE ASSIGN TO
+               "/tmp/db2-correlation-log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CORR-LOG-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -22,6 +42,18 @@
        FD  BALANCES-FILE.
        01  BALANCES-RECORD         PIC X(256).
 
+       FD  HISTORY-FILE.
+       01  HISTORY-RECORD          PIC X(256).
+
+       FD  BALANCE-LOOKUP-FILE.
+       01  BALANCE-LOOKUP-RECORD   PIC X(256).
+
+       FD  BALANCE-UPDATE-FILE.
+       01  BALANCE-UPDATE-RECORD   PIC X(256).
+
+       FD  CORRELATION-LOG-FILE.
+       01  CORRELATION-LOG-RECORD  PIC X(40).
+
        WORKING-STORAGE SECTION.
 
        01  WS-DB-NAME          PIC X(16) VALUE 'MINIBANK'.
@@ -29,6 +61,12 @@
        01  WS-DB-PASS          PIC X(16) VALUE 'password'.
        01  WS-CONNECTED        PIC X    VALUE 'N'.
 
+       *> Variables de entorno para sobrescribir las credenciales
+       *> por defecto sin recompilar el modulo
+       01  WS-ENV-DB-NAME      PIC X(16) VALUE SPACES.
+       01  WS-ENV-DB-USER      PIC X(16) VALUE SPACES.
+       01  WS-ENV-DB-PASS      PIC X(16) VALUE SPACES.
+
        *> Variables auxiliares para CLI DB2
        01  WS-COMMAND          PIC X(512).
        01  WS-RETURN-CODE      PIC S9(9) COMP VALUE 0.
@@ -41,11 +79,60 @@
          01  WS-BALANCE-FOUND    PIC X     VALUE 'N'.
        01  WS-ACC-ID-FROM-FILE PIC X(30).
        01  WS-BAL-FROM-FILE    PIC X(30).
+       01  WS-STATUS-FROM-FILE PIC X(6).
+       01  WS-NAME-FROM-FILE   PIC X(100).
+       01  WS-WITHDRAW-AMOUNT    PIC S9(13)V9(2) COMP-3.
+       01  WS-WITHDRAW-OVERDRAFT PIC S9(13)V9(2) COMP-3.
+       01  WS-REVIEW-THRESHOLD   PIC S9(13)V9(2) COMP-3 VALUE 10000.00.
+       01  WS-ENV-REVIEW-THRESHOLD PIC X(15) VALUE SPACES.
+       01  WS-XFER-FROM-ACCOUNT  PIC X(30).
+       01  WS-XFER-TO-ACCOUNT    PIC X(30).
+       01  WS-XFER-AMOUNT        PIC S9(13)V9(2) COMP-3.
+
+       *> Cuenta puente donde se recoge el saldo de una cuenta que
+       *> se cierra, a falta de otra cuenta destino indicada por el
+       *> llamador (ver DB-CLOSE-ACCOUNT)
+       01  WS-SUSPENSE-ACCOUNT-ID PIC X(30) VALUE 'SUSPENSE'.
+       01  WS-ENV-SUSPENSE-ACCOUNT PIC X(30) VALUE SPACES.
+       01  WS-CLOSE-ACCOUNT-ID    PIC X(30).
+       01  WS-CLOSE-BALANCE       PIC S9(13)V9(2) COMP-3.
+       01  WS-UPDATE-LINE         PIC X(256).
+       01  WS-UPDATE-CMD          PIC X(200).
+       01  WS-UPDATE-RC           PIC S9(9) COMP VALUE 0.
+       01  WS-LIST-ROW-NUM       PIC S9(4) COMP VALUE 0.
+       01  WS-CORR-SEQ           PIC 9(6) VALUE 0.
+       01  WS-CORR-TIME          PIC X(8).
+       01  WS-RETRY-MAX          PIC 9(1) VALUE 3.
+       01  WS-RETRY-COUNT        PIC 9(1) VALUE 0.
+       01  WS-RETRY-DELAY-CMD    PIC X(20) VALUE 'sleep 1'.
+       01  WS-RETRY-DELAY-RC     PIC S9(9) COMP VALUE 0.
 
        01  WS-INSERT-SCRIPT    PIC X(100)
            VALUE 'bash db2-helpers/insert-transaction-cli.sh'.
+       01  WS-AUDIT-SCRIPT     PIC X(100)
+           VALUE 'bash db2-helpers/audit-log-cli.sh'.
+       01  WS-AUDIT-COMMAND    PIC X(512).
+       01  WS-AUDIT-OUTCOME    PIC X(8).
+       01  WS-AUDIT-RC         PIC S9(9) COMP VALUE 0.
+       01  WS-AUDIT-TERMINAL   PIC X(16).
        01  WS-BALANCES-SCRIPT  PIC X(100)
            VALUE 'bash db2-helpers/get-balances-cli.sh'.
+       01  WS-BALANCE-LOOKUP-SCRIPT PIC X(100)
+           VALUE 'bash db2-helpers/get-balance-cli.sh'.
+       01  WS-HISTORY-SCRIPT   PIC X(100)
+           VALUE 'bash db2-helpers/get-history-cli.sh'.
+
+       01  WS-HISTORY-FILE-STATUS PIC XX.
+       01  WS-HISTORY-LINE        PIC X(256).
+       01  WS-HIST-ACCT-FROM-FILE PIC X(30).
+       01  WS-HIST-DATE-FROM-FILE PIC X(10).
+       01  WS-HIST-TYPE-FROM-FILE PIC X(10).
+       01  WS-HIST-AMT-FROM-FILE  PIC X(30).
+
+       01  WS-CORR-LOG-FILE-STATUS PIC XX.
+       01  WS-CORR-LOG-LINE        PIC X(40).
+       01  WS-CORR-DUPLICATE       PIC X VALUE 'N'.
+           88 CORR-IS-DUPLICATE    VALUE 'Y'.
 
        LINKAGE SECTION.
        COPY mb-db-if.
@@ -65,6 +152,14 @@
                    PERFORM DB-DO-WITHDRAW
                WHEN 'LISTACCT '
                    PERFORM DB-LIST-ACCOUNTS
+               WHEN 'ACCTNEW '
+                   PERFORM DB-CREATE-ACCOUNT
+               WHEN 'TRANSFER'
+                   PERFORM DB-TRANSFER
+               WHEN 'HISTORY '
+                   PERFORM DB-DO-HISTORY
+               WHEN 'CLOSE   '
+                   PERFORM DB-CLOSE-ACCOUNT
                WHEN OTHER
                    MOVE 16 TO DB-STATUS
                    MOVE 'Funci√≥n desconocida' TO DB-MESSAGE
@@ -75,8 +170,38 @@
        DB-INIT.
            MOVE 0 TO DB-STATUS
            MOVE SPACES TO DB-MESSAGE
+
+           ACCEPT WS-ENV-DB-NAME FROM ENVIRONMENT 'MINIBANK_DB_NAME'
+           IF WS-ENV-DB-NAME NOT = SPACES
+               MOVE WS-ENV-DB-NAME TO WS-DB-NAME
+           END-IF
+
+           ACCEPT WS-ENV-DB-USER FROM ENVIRONMENT 'MINIBANK_DB_USER'
+           IF WS-ENV-DB-USER NOT = SPACES
+               MOVE WS-ENV-DB-USER TO WS-DB-USER
+           END-IF
+
+           ACCEPT WS-ENV-DB-PASS FROM ENVIRONMENT 'MINIBANK_DB_PASS'
+           IF WS-ENV-DB-PASS NOT = SPACES
+               MOVE WS-ENV-DB-PASS TO WS-DB-PASS
+           END-IF
+
+           ACCEPT WS-ENV-REVIEW-THRESHOLD
+               FROM ENVIRONMENT 'MINIBANK_REVIEW_THRESHOLD'
+           IF WS-ENV-REVIEW-THRESHOLD NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-ENV-REVIEW-THRESHOLD) = 0
+               MOVE FUNCTION NUMVAL(WS-ENV-REVIEW-THRESHOLD)
+                   TO WS-REVIEW-THRESHOLD
+           END-IF
+
+           ACCEPT WS-ENV-SUSPENSE-ACCOUNT
+               FROM ENVIRONMENT 'MINIBANK_SUSPENSE_ACCOUNT'
+           IF WS-ENV-SUSPENSE-ACCOUNT NOT = SPACES
+               MOVE WS-ENV-SUSPENSE-ACCOUNT TO WS-SUSPENSE-ACCOUNT-ID
+           END-IF
+
            MOVE 'Y' TO WS-CONNECTED
-           DISPLAY '‚ÑπÔ∏è  DB2 Conectado (MINIBANK)'
+           DISPLAY '‚ÑπÔ∏è  DB2 Conectado (' WS-DB-NAME ')'
            .
 
        DB-FINISH.
@@ -96,37 +221,43 @@
                EXIT PARAGRAPH
            END-IF
 
-           MOVE WS-BALANCES-SCRIPT TO WS-COMMAND
+           *> Consultar el saldo de una unica cuenta directamente por
+           *> su clave (el script hace la busqueda con un WHERE en
+           *> DB2) en vez de volcar y recorrer el fichero completo de
+           *> saldos, que solo hace falta para LISTACCT
+           MOVE SPACES TO WS-COMMAND
+           STRING
+               WS-BALANCE-LOOKUP-SCRIPT DELIMITED BY SIZE
+               ' '                      DELIMITED BY SIZE
+               DB-ACCOUNT-ID            DELIMITED BY SPACE
+               INTO WS-COMMAND
+           END-STRING
            CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
 
            IF WS-RETURN-CODE NOT = 0
                MOVE 8 TO DB-STATUS
-               MOVE 'Error al obtener saldos (CLI)' TO DB-MESSAGE
+               MOVE 'Error al obtener saldo (CLI)' TO DB-MESSAGE
                MOVE 0 TO DB-BALANCE
                EXIT PARAGRAPH
            END-IF
 
-           MOVE 'N' TO WS-EOF-FLAG
            MOVE 'N' TO WS-BALANCE-FOUND
            MOVE 0 TO DB-BALANCE
 
-           OPEN INPUT BALANCES-FILE
+           OPEN INPUT BALANCE-LOOKUP-FILE
 
-           PERFORM UNTIL WS-EOF-FLAG = 'Y'
-               READ BALANCES-FILE INTO WS-BALANCE-LINE
-                   AT END
-                       MOVE 'Y' TO WS-EOF-FLAG
-                   NOT AT END
-                       PERFORM PARSE-BALANCE-LINE
-                       IF WS-ACC-ID-FROM-FILE = DB-ACCOUNT-ID
-                           PERFORM SET-BALANCE-FROM-FILE
-                           MOVE 'Y' TO WS-BALANCE-FOUND
-                           MOVE 'Y' TO WS-EOF-FLAG
-                       END-IF
-               END-READ
-           END-PERFORM
+           READ BALANCE-LOOKUP-FILE INTO WS-BALANCE-LINE
+               AT END
+                   CONTINUE
+               NOT AT END
+                   PERFORM PARSE-BALANCE-LINE
+                   IF WS-ACC-ID-FROM-FILE = DB-ACCOUNT-ID
+                       PERFORM SET-BALANCE-FROM-FILE
+                       MOVE 'Y' TO WS-BALANCE-FOUND
+                   END-IF
+           END-READ
 
-           CLOSE BALANCES-FILE
+           CLOSE BALANCE-LOOKUP-FILE
 
            IF WS-BALANCE-FOUND NOT = 'Y'
                MOVE 1 TO DB-STATUS
@@ -144,9 +275,34 @@
            IF WS-CONNECTED NOT = 'Y'
                MOVE 1 TO DB-STATUS
                MOVE 'No conectado a DB2' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
                EXIT PARAGRAPH
            END-IF
 
+           PERFORM DB-GET-BALANCE
+
+           IF NOT DB-OK
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-ACCT-CLOSED OR DB-ACCT-FROZEN
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta cerrada o congelada' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+      *> Limpiar antes de generar: DB-REQUEST es un unico registro
+      *> reutilizado en cada CALL durante toda la sesion, asi que sin
+      *> esto BUILD-CORRELATION-ID (que solo genera uno nuevo si el
+      *> campo esta en blanco) reutilizaria el id de la operacion
+      *> anterior y el diario de duplicados la descartaria
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM BUILD-CORRELATION-ID
+
            ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
            STRING WS-DATE-YYYYMMDD(1:4)
                   '-' WS-DATE-YYYYMMDD(5:2)
@@ -157,6 +313,7 @@
            MOVE DB-AMOUNT TO WS-AMOUNT-EDIT
            MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
 
+           MOVE SPACES TO WS-COMMAND
            STRING
                WS-INSERT-SCRIPT DELIMITED BY SIZE
                ' '             DELIMITED BY SIZE
@@ -167,18 +324,22 @@
                'CREDIT'        DELIMITED BY SIZE
                ' '             DELIMITED BY SIZE
                WS-AMOUNT-STR   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               DB-CORRELATION-ID DELIMITED BY SPACE
                INTO WS-COMMAND
            END-STRING
 
-           CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
+           PERFORM EXEC-INSERT-CLI
 
            IF WS-RETURN-CODE NOT = 0
                MOVE 8 TO DB-STATUS
                MOVE 'Error en dep√≥sito DB2 (CLI)' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
                EXIT PARAGRAPH
            END-IF
 
            PERFORM DB-GET-BALANCE
+           PERFORM WRITE-AUDIT-LOG
            .
 
        DB-DO-WITHDRAW.
@@ -188,9 +349,51 @@
            IF WS-CONNECTED NOT = 'Y'
                MOVE 1 TO DB-STATUS
                MOVE 'No conectado a DB2' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DB-AMOUNT TO WS-WITHDRAW-AMOUNT
+           MOVE DB-OVERDRAFT-LIMIT TO WS-WITHDRAW-OVERDRAFT
+           PERFORM DB-GET-BALANCE
+
+           IF NOT DB-OK
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-ACCT-CLOSED OR DB-ACCT-FROZEN
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta cerrada o congelada' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-BALANCE + WS-WITHDRAW-OVERDRAFT < WS-WITHDRAW-AMOUNT
+               MOVE 1 TO DB-STATUS
+               MOVE 'Saldo insuficiente (con descubierto)'
+                   TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-WITHDRAW-AMOUNT > WS-REVIEW-THRESHOLD
+               AND NOT DB-SUPERVISOR-APPROVED
+               MOVE 2 TO DB-STATUS
+               MOVE 'Retirada pendiente de revision de supervisor'
+                   TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
                EXIT PARAGRAPH
            END-IF
 
+           MOVE WS-WITHDRAW-AMOUNT TO DB-AMOUNT
+
+      *> Ver DB-DO-DEPOSIT: sin esto se reutilizaria el
+      *> DB-CORRELATION-ID de la operacion anterior sobre el mismo
+      *> DB-REQUEST y el diario de duplicados descartaria el insert
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM BUILD-CORRELATION-ID
+
            ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
            STRING WS-DATE-YYYYMMDD(1:4)
                   '-' WS-DATE-YYYYMMDD(5:2)
@@ -201,6 +404,7 @@
            MOVE DB-AMOUNT TO WS-AMOUNT-EDIT
            MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
 
+           MOVE SPACES TO WS-COMMAND
            STRING
                WS-INSERT-SCRIPT DELIMITED BY SIZE
                ' '             DELIMITED BY SIZE
@@ -211,18 +415,157 @@
                'DEBIT'         DELIMITED BY SIZE
                ' '             DELIMITED BY SIZE
                WS-AMOUNT-STR   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               DB-CORRELATION-ID DELIMITED BY SPACE
                INTO WS-COMMAND
            END-STRING
 
-           CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
+           PERFORM EXEC-INSERT-CLI
 
            IF WS-RETURN-CODE NOT = 0
                MOVE 8 TO DB-STATUS
                MOVE 'Error en retirada DB2 (CLI)' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM DB-GET-BALANCE
+           PERFORM WRITE-AUDIT-LOG
+           .
+
+      * ============================================================
+      * TRANSFERENCIA ENTRE DOS CUENTAS (debito + credito)
+      * ============================================================
+       DB-TRANSFER.
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado a DB2' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-ACCOUNT-ID = DB-TO-ACCOUNT-ID
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta origen y destino coinciden'
+                   TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DB-ACCOUNT-ID    TO WS-XFER-FROM-ACCOUNT
+           MOVE DB-TO-ACCOUNT-ID TO WS-XFER-TO-ACCOUNT
+           MOVE DB-AMOUNT        TO WS-XFER-AMOUNT
+
+           *> Lado del debito: usa la misma comprobacion de
+           *> descubierto que un retiro normal. Se limpia el
+           *> correlation-id antes de cada pata para que cada
+           *> insert reciba el suyo propio y no se descarte como
+           *> duplicado del otro lado de la transferencia
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM DB-DO-WITHDRAW
+
+           IF NOT DB-OK
                EXIT PARAGRAPH
            END-IF
 
+           *> Lado del credito, en la cuenta destino
+           MOVE WS-XFER-TO-ACCOUNT TO DB-ACCOUNT-ID
+           MOVE WS-XFER-AMOUNT     TO DB-AMOUNT
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM DB-DO-DEPOSIT
+
+           IF NOT DB-OK
+               *> Revertir el debito ya aplicado en origen
+               MOVE WS-XFER-FROM-ACCOUNT TO DB-ACCOUNT-ID
+               MOVE WS-XFER-AMOUNT       TO DB-AMOUNT
+               MOVE SPACES TO DB-CORRELATION-ID
+               PERFORM DB-DO-DEPOSIT
+               IF NOT DB-OK
+                   MOVE 9 TO DB-STATUS
+                   MOVE 'Error transferencia DB2: reversion fallida'
+                       TO DB-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 8 TO DB-STATUS
+               MOVE 'Error en transferencia DB2: revertida'
+                   TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-XFER-FROM-ACCOUNT TO DB-ACCOUNT-ID
            PERFORM DB-GET-BALANCE
+           MOVE 'Transferencia realizada' TO DB-MESSAGE
+           .
+
+      * ============================================================
+      * HISTORIAL DE MOVIMIENTOS DE UNA CUENTA
+      * ============================================================
+       DB-DO-HISTORY.
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+           MOVE 0 TO DB-HISTORY-COUNT
+
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado a DB2' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-HISTORY-SCRIPT TO WS-COMMAND
+           CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE 8 TO DB-STATUS
+               MOVE 'Error al obtener historial (CLI)' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           OPEN INPUT HISTORY-FILE
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ HISTORY-FILE INTO WS-HISTORY-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM ADD-HISTORY-LINE-IF-MATCH
+               END-READ
+           END-PERFORM
+
+           CLOSE HISTORY-FILE
+
+           MOVE 'Historial obtenido' TO DB-MESSAGE
+           .
+
+       ADD-HISTORY-LINE-IF-MATCH.
+           UNSTRING WS-HISTORY-LINE DELIMITED BY ','
+               INTO WS-HIST-ACCT-FROM-FILE
+                    WS-HIST-DATE-FROM-FILE
+                    WS-HIST-TYPE-FROM-FILE
+                    WS-HIST-AMT-FROM-FILE
+           END-UNSTRING
+
+           IF WS-HIST-ACCT-FROM-FILE = DB-ACCOUNT-ID
+               IF DB-HISTORY-COUNT < DB-HISTORY-MAX
+                   ADD 1 TO DB-HISTORY-COUNT
+               ELSE
+                   PERFORM VARYING DB-HX FROM 1 BY 1
+                       UNTIL DB-HX >= DB-HISTORY-MAX
+                       MOVE DB-HIST-DATE(DB-HX + 1)
+                           TO DB-HIST-DATE(DB-HX)
+                       MOVE DB-HIST-TYPE(DB-HX + 1)
+                           TO DB-HIST-TYPE(DB-HX)
+                       MOVE DB-HIST-AMOUNT(DB-HX + 1)
+                           TO DB-HIST-AMOUNT(DB-HX)
+                   END-PERFORM
+               END-IF
+               SET DB-HX TO DB-HISTORY-COUNT
+               MOVE WS-HIST-DATE-FROM-FILE TO DB-HIST-DATE(DB-HX)
+               MOVE WS-HIST-TYPE-FROM-FILE TO DB-HIST-TYPE(DB-HX)
+               MOVE FUNCTION NUMVAL(WS-HIST-AMT-FROM-FILE)
+                   TO DB-HIST-AMOUNT(DB-HX)
+           END-IF
            .
 
        *> ============================================================
@@ -230,20 +573,402 @@
        *> ============================================================
 
        PARSE-BALANCE-LINE.
+           *> El estado es un 3er campo opcional y el nombre del
+           *> titular un 4o campo opcional; los ficheros antiguos de
+           *> 2 o 3 columnas se tratan como OPEN y sin nombre
+           MOVE 'OPEN' TO WS-STATUS-FROM-FILE
+           MOVE SPACES TO WS-NAME-FROM-FILE
            UNSTRING WS-BALANCE-LINE
                DELIMITED BY ','
                INTO WS-ACC-ID-FROM-FILE
                     WS-BAL-FROM-FILE
+                    WS-STATUS-FROM-FILE
+                    WS-NAME-FROM-FILE
            END-UNSTRING
+           IF WS-STATUS-FROM-FILE = SPACES
+               MOVE 'OPEN' TO WS-STATUS-FROM-FILE
+           END-IF
+           .
+
+       *> Ejecuta insert-transaction-cli.sh con un reintento acotado
+       *> (con una breve espera entre intentos) antes de dar el
+       *> movimiento por fallido; una caida transitoria de DB2 no
+       *> deberia tumbar todo el deposito/retiro a la primera
+       EXEC-INSERT-CLI.
+           PERFORM CHECK-DUPLICATE-CORRELATION
+           IF CORR-IS-DUPLICATE
+      *        Ya se aplico este mismo movimiento en un intento
+      *        anterior; no repetir el insert, darlo por hecho
+               MOVE 0 TO WS-RETURN-CODE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-RETRY-COUNT
+           PERFORM UNTIL WS-RETRY-COUNT >= WS-RETRY-MAX
+               CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
+               IF WS-RETURN-CODE = 0
+                   EXIT PERFORM
+               END-IF
+               ADD 1 TO WS-RETRY-COUNT
+               IF WS-RETRY-COUNT < WS-RETRY-MAX
+                   CALL "SYSTEM" USING WS-RETRY-DELAY-CMD
+                       GIVING WS-RETRY-DELAY-RC
+               END-IF
+           END-PERFORM
+
+           IF WS-RETURN-CODE = 0
+               PERFORM LOG-CORRELATION-ID
+           END-IF
+           .
+
+      *> Comprueba si DB-CORRELATION-ID ya figura en el diario de
+      *> movimientos aplicados, para que un reintento de esta misma
+      *> llamada (misma correlacion) no se duplique
+       CHECK-DUPLICATE-CORRELATION.
+           MOVE 'N' TO WS-CORR-DUPLICATE
+
+           IF DB-CORRELATION-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN INPUT CORRELATION-LOG-FILE
+           IF WS-CORR-LOG-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CORR-LOG-FILE-STATUS NOT = '00'
+                   READ CORRELATION-LOG-FILE INTO WS-CORR-LOG-LINE
+                       AT END
+                           CONTINUE
+                       NOT AT END
+                           IF WS-CORR-LOG-LINE(1:36) = DB-CORRELATION-ID
+                               MOVE 'Y' TO WS-CORR-DUPLICATE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE CORRELATION-LOG-FILE
+           END-IF
+           .
+
+      *> Anade DB-CORRELATION-ID al diario una vez aplicado el
+      *> movimiento correspondiente
+       LOG-CORRELATION-ID.
+           IF DB-CORRELATION-ID = SPACES
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN EXTEND CORRELATION-LOG-FILE
+           IF WS-CORR-LOG-FILE-STATUS NOT = '00'
+               CLOSE CORRELATION-LOG-FILE
+               OPEN OUTPUT CORRELATION-LOG-FILE
+           END-IF
+           MOVE SPACES TO WS-CORR-LOG-LINE
+           MOVE DB-CORRELATION-ID TO WS-CORR-LOG-LINE
+           WRITE CORRELATION-LOG-RECORD FROM WS-CORR-LOG-LINE
+           CLOSE CORRELATION-LOG-FILE
+           .
+
+      * ============================================================
+      * WRITE-AUDIT-LOG - Deja constancia en AUDIT_LOG de cada
+      * llamada de deposito/retirada/transferencia, se apruebe o no
+      * ============================================================
+       WRITE-AUDIT-LOG.
+           MOVE SPACES TO WS-AUDIT-TERMINAL
+           ACCEPT WS-AUDIT-TERMINAL FROM ENVIRONMENT 'MINIBANK_TERMINAL'
+           IF WS-AUDIT-TERMINAL = SPACES
+               MOVE 'UNKNOWN' TO WS-AUDIT-TERMINAL
+           END-IF
+
+           EVALUATE TRUE
+               WHEN DB-OK
+                   MOVE 'OK' TO WS-AUDIT-OUTCOME
+               WHEN DB-PENDING-REVIEW
+                   MOVE 'PENDING' TO WS-AUDIT-OUTCOME
+               WHEN OTHER
+                   MOVE 'REJECTED' TO WS-AUDIT-OUTCOME
+           END-EVALUATE
+
+           MOVE DB-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
+
+           MOVE SPACES TO WS-AUDIT-COMMAND
+           STRING
+               WS-AUDIT-SCRIPT DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               DB-FUNC         DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               DB-ACCOUNT-ID   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               WS-AMOUNT-STR   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               WS-AUDIT-OUTCOME DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               WS-AUDIT-TERMINAL DELIMITED BY SPACE
+               INTO WS-AUDIT-COMMAND
+           END-STRING
+
+           CALL "SYSTEM" USING WS-AUDIT-COMMAND GIVING WS-AUDIT-RC
+           .
+
+       BUILD-CORRELATION-ID.
+           *> Si el llamador no trae un DB-CORRELATION-ID propio,
+           *> generar uno para que insert-transaction-cli.sh pueda
+           *> detectar y deduplicar reintentos de esta misma llamada
+           IF DB-CORRELATION-ID = SPACES
+               ACCEPT WS-CORR-TIME FROM TIME
+               ADD 1 TO WS-CORR-SEQ
+               IF WS-CORR-SEQ > 999999
+                   MOVE 1 TO WS-CORR-SEQ
+               END-IF
+               STRING
+                   'MB-' DELIMITED BY SIZE
+                   WS-CORR-TIME DELIMITED BY SIZE
+                   '-' DELIMITED BY SIZE
+                   WS-CORR-SEQ DELIMITED BY SIZE
+                   INTO DB-CORRELATION-ID
+               END-STRING
+           END-IF
            .
 
        SET-BALANCE-FROM-FILE.
            MOVE FUNCTION NUMVAL(WS-BAL-FROM-FILE) TO DB-BALANCE
+           MOVE WS-STATUS-FROM-FILE TO DB-ACCOUNT-STATUS
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+           .
+
+      * ============================================================
+      * ALTA DE CUENTA NUEVA
+      * ============================================================
+       DB-CREATE-ACCOUNT.
            MOVE 0 TO DB-STATUS
            MOVE SPACES TO DB-MESSAGE
+
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado a DB2' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           MOVE 'N' TO WS-BALANCE-FOUND
+
+           OPEN INPUT BALANCES-FILE
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ BALANCES-FILE INTO WS-BALANCE-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-BALANCE-LINE
+                       IF WS-ACC-ID-FROM-FILE = DB-ACCOUNT-ID
+                           MOVE 'Y' TO WS-BALANCE-FOUND
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE BALANCES-FILE
+
+           IF WS-BALANCE-FOUND = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'La cuenta ya existe' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DB-AMOUNT TO WS-AMOUNT-EDIT
+           MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
+
+           *> Limpiar restos de la ultima linea leida durante el
+           *> barrido anterior antes de construir la nueva fila
+           MOVE SPACES TO WS-BALANCE-LINE
+           STRING
+               DB-ACCOUNT-ID DELIMITED BY SPACE
+               ','           DELIMITED BY SIZE
+               WS-AMOUNT-STR DELIMITED BY SPACE
+               ','           DELIMITED BY SIZE
+               'OPEN'        DELIMITED BY SIZE
+               ','           DELIMITED BY SIZE
+               DB-ACCOUNT-NAME DELIMITED BY SPACE
+               INTO WS-BALANCE-LINE
+           END-STRING
+
+           OPEN EXTEND BALANCES-FILE
+           WRITE BALANCES-RECORD FROM WS-BALANCE-LINE
+           CLOSE BALANCES-FILE
+
+           MOVE 'Cuenta creada' TO DB-MESSAGE
            .
 
       * ============================================================
+      * CIERRE DE CUENTA - traspasa el saldo restante a la cuenta
+      * puente (WS-SUSPENSE-ACCOUNT-ID) y marca la cuenta como
+      * CLOSED en el fichero de saldos
+      * ============================================================
+       DB-CLOSE-ACCOUNT.
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado a DB2' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DB-ACCOUNT-ID TO WS-CLOSE-ACCOUNT-ID
+
+           PERFORM DB-GET-BALANCE
+
+           IF NOT DB-OK
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-ACCT-CLOSED
+               MOVE 1 TO DB-STATUS
+               MOVE 'La cuenta ya esta cerrada' TO DB-MESSAGE
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE DB-BALANCE TO WS-CLOSE-BALANCE
+
+      *    El traspaso del saldo es un movimiento administrativo,
+      *    no una retirada del cliente: se aplica aunque el importe
+      *    supere el umbral de revision de supervisor que usa
+      *    DB-DO-WITHDRAW (WS-REVIEW-THRESHOLD)
+           IF WS-CLOSE-BALANCE > 0
+               PERFORM SWEEP-BALANCE-TO-SUSPENSE
+               IF NOT DB-OK
+                   PERFORM WRITE-AUDIT-LOG
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           PERFORM MARK-ACCOUNT-CLOSED-IN-FILE
+
+           IF WS-UPDATE-RC NOT = 0
+               MOVE 8 TO DB-STATUS
+               MOVE 'Error al marcar la cuenta como cerrada'
+                   TO DB-MESSAGE
+               MOVE WS-CLOSE-ACCOUNT-ID TO DB-ACCOUNT-ID
+               PERFORM WRITE-AUDIT-LOG
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-CLOSE-ACCOUNT-ID TO DB-ACCOUNT-ID
+           MOVE WS-CLOSE-BALANCE    TO DB-AMOUNT
+           MOVE 0                  TO DB-BALANCE
+           MOVE 'CLOSED'           TO DB-ACCOUNT-STATUS
+           MOVE 0                  TO DB-STATUS
+           MOVE 'Cuenta cerrada' TO DB-MESSAGE
+           PERFORM WRITE-AUDIT-LOG
+           .
+
+      *> Traspasa WS-CLOSE-BALANCE de WS-CLOSE-ACCOUNT-ID a la
+      *> cuenta puente, revirtiendo el cargo si el abono fallara
+       SWEEP-BALANCE-TO-SUSPENSE.
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM BUILD-CORRELATION-ID
+
+           ACCEPT WS-DATE-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-DATE-YYYYMMDD(1:4)
+                  '-' WS-DATE-YYYYMMDD(5:2)
+                  '-' WS-DATE-YYYYMMDD(7:2)
+               INTO WS-TODAY-DATE
+           END-STRING
+
+           MOVE WS-CLOSE-BALANCE TO WS-AMOUNT-EDIT
+           MOVE FUNCTION TRIM(WS-AMOUNT-EDIT) TO WS-AMOUNT-STR
+
+           MOVE SPACES TO WS-COMMAND
+           STRING
+               WS-INSERT-SCRIPT DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               WS-TODAY-DATE   DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               WS-CLOSE-ACCOUNT-ID DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               'DEBIT'         DELIMITED BY SIZE
+               ' '             DELIMITED BY SIZE
+               WS-AMOUNT-STR   DELIMITED BY SPACE
+               ' '             DELIMITED BY SIZE
+               DB-CORRELATION-ID DELIMITED BY SPACE
+               INTO WS-COMMAND
+           END-STRING
+
+           PERFORM EXEC-INSERT-CLI
+
+           IF WS-RETURN-CODE NOT = 0
+               MOVE 8 TO DB-STATUS
+               MOVE 'Error al traspasar saldo al cierre (CLI)'
+                   TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SUSPENSE-ACCOUNT-ID TO DB-ACCOUNT-ID
+           MOVE WS-CLOSE-BALANCE       TO DB-AMOUNT
+           MOVE SPACES TO DB-CORRELATION-ID
+           PERFORM DB-DO-DEPOSIT
+
+           IF NOT DB-OK
+      *        Revertir el cargo ya aplicado en la cuenta que se
+      *        esta cerrando
+               MOVE WS-CLOSE-ACCOUNT-ID TO DB-ACCOUNT-ID
+               MOVE WS-CLOSE-BALANCE    TO DB-AMOUNT
+               MOVE SPACES TO DB-CORRELATION-ID
+               PERFORM DB-DO-DEPOSIT
+               IF NOT DB-OK
+                   MOVE 9 TO DB-STATUS
+                   MOVE 'Error cuenta puente: reversion fallida'
+                       TO DB-MESSAGE
+                   EXIT PARAGRAPH
+               END-IF
+               MOVE 8 TO DB-STATUS
+               MOVE 'Error al abonar en cuenta puente: revertido'
+                   TO DB-MESSAGE
+           END-IF
+           .
+
+      *> Reescribe /tmp/db2-balances.csv copiando todas las filas
+      *> tal cual salvo la de WS-CLOSE-ACCOUNT-ID, a la que se le
+      *> cambia el estado a CLOSED
+       MARK-ACCOUNT-CLOSED-IN-FILE.
+           MOVE 0 TO WS-UPDATE-RC
+           MOVE 'N' TO WS-EOF-FLAG
+
+           OPEN INPUT BALANCES-FILE
+           OPEN OUTPUT BALANCE-UPDATE-FILE
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ BALANCES-FILE INTO WS-BALANCE-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM PARSE-BALANCE-LINE
+                       IF WS-ACC-ID-FROM-FILE = WS-CLOSE-ACCOUNT-ID
+                           MOVE SPACES TO WS-UPDATE-LINE
+                           STRING
+                               WS-ACC-ID-FROM-FILE DELIMITED BY SPACE
+                               ','                  DELIMITED BY SIZE
+                               WS-BAL-FROM-FILE     DELIMITED BY SPACE
+                               ','                  DELIMITED BY SIZE
+                               'CLOSED'             DELIMITED BY SIZE
+                               ','                  DELIMITED BY SIZE
+                               WS-NAME-FROM-FILE    DELIMITED BY SPACE
+                               INTO WS-UPDATE-LINE
+                           END-STRING
+                       ELSE
+                           MOVE WS-BALANCE-LINE TO WS-UPDATE-LINE
+                       END-IF
+                       WRITE BALANCE-UPDATE-RECORD FROM WS-UPDATE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE BALANCES-FILE
+           CLOSE BALANCE-UPDATE-FILE
+
+           MOVE 'mv /tmp/db2-balances.csv.new /tmp/db2-balances.csv'
+               TO WS-UPDATE-CMD
+           CALL "SYSTEM" USING WS-UPDATE-CMD GIVING WS-UPDATE-RC
+           .
+
       * üìã LISTAR TODAS LAS CUENTAS
       * ============================================================
        DB-LIST-ACCOUNTS.
@@ -251,6 +976,8 @@
            MOVE SPACES TO DB-MESSAGE
            MOVE 'N' TO DB-LIST-TRUNCATED
            MOVE 0 TO DB-LIST-COUNT
+           MOVE 0 TO DB-LIST-NEXT-INDEX
+           MOVE 0 TO WS-LIST-ROW-NUM
 
            IF WS-CONNECTED NOT = 'Y'
                MOVE 1 TO DB-STATUS
@@ -258,6 +985,10 @@
                EXIT PARAGRAPH
            END-IF
 
+           IF DB-LIST-START-INDEX < 1
+               MOVE 1 TO DB-LIST-START-INDEX
+           END-IF
+
            *> Ejecutar script de DB2 para obtener saldos
            MOVE WS-BALANCES-SCRIPT TO WS-COMMAND
            CALL "SYSTEM" USING WS-COMMAND GIVING WS-RETURN-CODE
@@ -272,23 +1003,31 @@
            MOVE 'N' TO WS-EOF-FLAG
            OPEN INPUT BALANCES-FILE
 
-           *> Leer todas las cuentas hasta el l√≠mite
+           *> Leer todas las cuentas, saltando las anteriores a
+           *> DB-LIST-START-INDEX y llenando una pagina de DB-LIST-MAX
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
-                   OR DB-LIST-COUNT >= DB-LIST-MAX
                READ BALANCES-FILE INTO WS-BALANCE-LINE
                    AT END
                        MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
-                       PERFORM ADD-ACCOUNT-TO-LIST
+                       ADD 1 TO WS-LIST-ROW-NUM
+                       IF WS-LIST-ROW-NUM >= DB-LIST-START-INDEX
+                           IF DB-LIST-COUNT < DB-LIST-MAX
+                               PERFORM ADD-ACCOUNT-TO-LIST
+                           ELSE
+                               MOVE 'Y' TO DB-LIST-TRUNCATED
+                               MOVE WS-LIST-ROW-NUM
+                                   TO DB-LIST-NEXT-INDEX
+                               MOVE 'Y' TO WS-EOF-FLAG
+                           END-IF
+                       END-IF
                END-READ
            END-PERFORM
 
            CLOSE BALANCES-FILE
 
-           *> Verificar si se trunc√≥ la lista
-           IF WS-EOF-FLAG NOT = 'Y'
-               MOVE 'Y' TO DB-LIST-TRUNCATED
-               MOVE 'Lista truncada - mostrando primeras cuentas'
+           IF DB-LIST-FULL
+               MOVE 'Pagina de cuentas listada - hay mas'
                    TO DB-MESSAGE
            ELSE
                MOVE 'Todas las cuentas listadas' TO DB-MESSAGE
@@ -300,6 +1039,7 @@
            ADD 1 TO DB-LIST-COUNT
            SET DB-IX TO DB-LIST-COUNT
            MOVE WS-ACC-ID-FROM-FILE TO DB-LIST-ACCOUNT-ID(DB-IX)
+           MOVE WS-NAME-FROM-FILE TO DB-LIST-ACCOUNT-NAME(DB-IX)
            MOVE FUNCTION NUMVAL(WS-BAL-FROM-FILE)
                TO DB-LIST-BALANCE(DB-IX)
            .
