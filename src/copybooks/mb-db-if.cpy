@@ -10,20 +10,43 @@
               88 FUNC-DEPOSIT  VALUE 'DEPOSIT '.
               88 FUNC-WITHDRAW VALUE 'WITHDRW '.
               88 FUNC-LISTACCT VALUE 'LISTACCT '.
+              88 FUNC-ACCT-NEW VALUE 'ACCTNEW '.
+              88 FUNC-TRANSFER VALUE 'TRANSFER'.
+              88 FUNC-HISTORY  VALUE 'HISTORY '.
+              88 FUNC-CLOSE    VALUE 'CLOSE   '.
            05 DB-ACCOUNT-ID    PIC X(30).
+           05 DB-TO-ACCOUNT-ID PIC X(30).
            05 DB-ACCOUNT-NAME  PIC X(100).
+           05 DB-CORRELATION-ID PIC X(36).
            05 DB-AMOUNT        PIC S9(13)V9(2) COMP-3.
            05 DB-TRANSACTION-TYPE PIC X(10).
            05 DB-TRANSACTION-DATE PIC X(10).
            05 DB-STATUS        PIC S9(4) COMP.
-              88 DB-OK         VALUE 0.
-              88 DB-ERROR      VALUE 1 THRU 999.
+              88 DB-OK              VALUE 0.
+              88 DB-PENDING-REVIEW  VALUE 2.
+              88 DB-ERROR           VALUE 1 THRU 999.
            05 DB-MESSAGE       PIC X(80).
            05 DB-BALANCE       PIC S9(13)V9(2) COMP-3.
+           05 DB-OVERDRAFT-LIMIT PIC S9(13)V9(2) COMP-3 VALUE 0.
+           05 DB-ACCOUNT-STATUS PIC X(6) VALUE 'OPEN'.
+              88 DB-ACCT-OPEN   VALUE 'OPEN'.
+              88 DB-ACCT-CLOSED VALUE 'CLOSED'.
+              88 DB-ACCT-FROZEN VALUE 'FROZEN'.
+           05 DB-SUPERVISOR-OVERRIDE PIC X VALUE 'N'.
+              88 DB-SUPERVISOR-APPROVED VALUE 'Y'.
            05 DB-LIST-COUNT    PIC S9(4) COMP VALUE 0.
            05 DB-LIST-MAX      PIC S9(4) COMP VALUE 50.
+           05 DB-LIST-START-INDEX PIC S9(4) COMP VALUE 1.
+           05 DB-LIST-NEXT-INDEX  PIC S9(4) COMP VALUE 0.
            05 DB-LIST-TRUNCATED PIC X VALUE 'N'.
               88 DB-LIST-FULL  VALUE 'Y'.
            05 DB-ACCOUNT-LIST OCCURS 50 TIMES INDEXED BY DB-IX.
               10 DB-LIST-ACCOUNT-ID   PIC X(30).
+              10 DB-LIST-ACCOUNT-NAME PIC X(100).
               10 DB-LIST-BALANCE      PIC S9(13)V9(2) COMP-3.
+           05 DB-HISTORY-COUNT PIC S9(4) COMP VALUE 0.
+           05 DB-HISTORY-MAX   PIC S9(4) COMP VALUE 20.
+           05 DB-HISTORY-LIST OCCURS 20 TIMES INDEXED BY DB-HX.
+              10 DB-HIST-DATE     PIC X(10).
+              10 DB-HIST-TYPE     PIC X(10).
+              10 DB-HIST-AMOUNT   PIC S9(13)V9(2) COMP-3.
