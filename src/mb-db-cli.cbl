@@ -13,17 +13,28 @@
        01  DEBUG-REC PIC X(100).
 
        WORKING-STORAGE SECTION.
-       01  WS-BALANCE         PIC S9(9)V99 COMP-3 VALUE 1000.00.
        01  WS-CONNECTED       PIC X VALUE 'N'.
 
        *> Datos de cuentas de prueba (stub)
        01  WS-STUB-ACCOUNTS.
-           05  WS-STUB-COUNT       PIC 9(2) COMP VALUE 5.
-           05  WS-STUB-ACCOUNT OCCURS 5 TIMES INDEXED BY WS-IX.
+           05  WS-STUB-COUNT       PIC 9(3) COMP VALUE 5.
+           05  WS-STUB-ACCOUNT OCCURS 120 TIMES INDEXED BY WS-IX.
                10  WS-STUB-ID      PIC X(30).
                10  WS-STUB-BAL     PIC S9(13)V9(2) COMP-3.
 
-       01  WS-COUNTER             PIC 9(2) COMP.
+       *> Numero de cuentas extra sinteticas a generar tras las 5
+       *> cuentas base, para poder probar DB-LIST-TRUNCATED sin
+       *> depender de una conexion real. Se controla con la variable
+       *> de entorno MBDBCLI_STUB_EXTRA (por defecto 0 = solo las 5).
+       01  WS-ENV-STUB-EXTRA      PIC X(4).
+       01  WS-STUB-EXTRA          PIC 9(3) COMP VALUE 0.
+       01  WS-STUB-EXTRA-SEQ      PIC 9(3).
+
+       01  WS-COUNTER             PIC 9(3) COMP.
+       01  WS-STUB-FOUND          PIC X VALUE 'N'.
+       01  WS-XFER-FROM-IX        PIC 9(3) COMP VALUE 0.
+       01  WS-XFER-TO-IX          PIC 9(3) COMP VALUE 0.
+       01  WS-LOOKUP-IX           PIC 9(3) COMP VALUE 0.
 
        LINKAGE SECTION.
        COPY mb-db-if.
@@ -43,34 +54,29 @@
                    MOVE 'Desconectado (modo stub)' TO DB-MESSAGE
 
                WHEN 'BALANCE '
-                   IF WS-CONNECTED = 'Y'
-                       MOVE WS-BALANCE TO DB-BALANCE
-                       MOVE 0 TO DB-STATUS
-                   ELSE
-                       MOVE 1 TO DB-STATUS
-                       MOVE 'No conectado' TO DB-MESSAGE
-                   END-IF
+                   PERFORM BALANCE-STUB
 
                WHEN 'DEPOSIT '
-                   ADD DB-AMOUNT TO WS-BALANCE
-                   MOVE WS-BALANCE TO DB-BALANCE
-                   MOVE 0 TO DB-STATUS
-                   MOVE 'Ingreso realizado (stub)' TO DB-MESSAGE
+                   PERFORM DEPOSIT-STUB
 
                WHEN 'WITHDRW '
-                   IF DB-AMOUNT > WS-BALANCE
-                       MOVE 1 TO DB-STATUS
-                       MOVE 'Saldo insuficiente' TO DB-MESSAGE
-                   ELSE
-                       SUBTRACT DB-AMOUNT FROM WS-BALANCE
-                       MOVE WS-BALANCE TO DB-BALANCE
-                       MOVE 0 TO DB-STATUS
-                       MOVE 'Retiro realizado (stub)' TO DB-MESSAGE
-                   END-IF
+                   PERFORM WITHDRAW-STUB
 
                WHEN 'LISTACCT '
                    PERFORM LIST-ACCOUNTS-STUB
 
+               WHEN 'ACCTNEW '
+                   PERFORM CREATE-ACCOUNT-STUB
+
+               WHEN 'TRANSFER'
+                   PERFORM TRANSFER-STUB
+
+               WHEN 'HISTORY '
+                   PERFORM HISTORY-STUB
+
+               WHEN 'CLOSE   '
+                   PERFORM CLOSE-ACCOUNT-STUB
+
                WHEN OTHER
                    MOVE 16 TO DB-STATUS
                    MOVE 'FUNCION DESCONOCIDA' TO DB-MESSAGE
@@ -96,6 +102,115 @@
 
            MOVE 'ACC-005' TO WS-STUB-ID(5)
            MOVE 3333.33   TO WS-STUB-BAL(5)
+
+           MOVE 5 TO WS-STUB-COUNT
+
+           MOVE SPACES TO WS-ENV-STUB-EXTRA
+           ACCEPT WS-ENV-STUB-EXTRA FROM ENVIRONMENT
+               "MBDBCLI_STUB_EXTRA"
+           MOVE 0 TO WS-STUB-EXTRA
+           IF WS-ENV-STUB-EXTRA IS NUMERIC
+               MOVE WS-ENV-STUB-EXTRA TO WS-STUB-EXTRA
+           END-IF
+
+           IF WS-STUB-EXTRA > 0
+               IF WS-STUB-COUNT + WS-STUB-EXTRA > 120
+                   COMPUTE WS-STUB-EXTRA = 120 - WS-STUB-COUNT
+               END-IF
+               PERFORM VARYING WS-COUNTER FROM 1 BY 1
+                   UNTIL WS-COUNTER > WS-STUB-EXTRA
+                   ADD 1 TO WS-STUB-COUNT
+                   MOVE WS-COUNTER TO WS-STUB-EXTRA-SEQ
+                   STRING 'ACC-X' DELIMITED BY SIZE
+                       WS-STUB-EXTRA-SEQ DELIMITED BY SIZE
+                       INTO WS-STUB-ID(WS-STUB-COUNT)
+                   COMPUTE WS-STUB-BAL(WS-STUB-COUNT) =
+                       100.00 + WS-COUNTER
+               END-PERFORM
+           END-IF
+           .
+
+       *> ============================================================
+       *> BUSCAR CUENTA EN LA TABLA STUB POR DB-ACCOUNT-ID
+       *> ============================================================
+       FIND-STUB-ACCOUNT.
+           MOVE 0 TO WS-LOOKUP-IX
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-STUB-COUNT
+               IF WS-STUB-ID(WS-COUNTER) = DB-ACCOUNT-ID
+                   MOVE WS-COUNTER TO WS-LOOKUP-IX
+               END-IF
+           END-PERFORM
+           .
+
+       *> ============================================================
+       *> CONSULTAR SALDO (STUB)
+       *> ============================================================
+       BALANCE-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-STUB-ACCOUNT
+           IF WS-LOOKUP-IX = 0
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta no existe (stub)' TO DB-MESSAGE
+           ELSE
+               MOVE WS-STUB-BAL(WS-LOOKUP-IX) TO DB-BALANCE
+               MOVE 0 TO DB-STATUS
+           END-IF
+           .
+
+       *> ============================================================
+       *> DEPOSITAR (STUB)
+       *> ============================================================
+       DEPOSIT-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-STUB-ACCOUNT
+           IF WS-LOOKUP-IX = 0
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta no existe (stub)' TO DB-MESSAGE
+           ELSE
+               ADD DB-AMOUNT TO WS-STUB-BAL(WS-LOOKUP-IX)
+               MOVE WS-STUB-BAL(WS-LOOKUP-IX) TO DB-BALANCE
+               MOVE 0 TO DB-STATUS
+               MOVE 'Ingreso realizado (stub)' TO DB-MESSAGE
+           END-IF
+           .
+
+       *> ============================================================
+       *> RETIRAR (STUB)
+       *> ============================================================
+       WITHDRAW-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-STUB-ACCOUNT
+           IF WS-LOOKUP-IX = 0
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta no existe (stub)' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-AMOUNT > WS-STUB-BAL(WS-LOOKUP-IX)
+               MOVE 1 TO DB-STATUS
+               MOVE 'Saldo insuficiente' TO DB-MESSAGE
+           ELSE
+               SUBTRACT DB-AMOUNT FROM WS-STUB-BAL(WS-LOOKUP-IX)
+               MOVE WS-STUB-BAL(WS-LOOKUP-IX) TO DB-BALANCE
+               MOVE 0 TO DB-STATUS
+               MOVE 'Retiro realizado (stub)' TO DB-MESSAGE
+           END-IF
            .
 
        *> ============================================================
@@ -112,11 +227,20 @@
            MOVE SPACES TO DB-MESSAGE
            MOVE 'N' TO DB-LIST-TRUNCATED
            MOVE 0 TO DB-LIST-COUNT
+           MOVE 0 TO DB-LIST-NEXT-INDEX
 
-           *> Copiar cuentas stub a la lista de respuesta
-           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+           IF DB-LIST-START-INDEX < 1
+               MOVE 1 TO DB-LIST-START-INDEX
+           END-IF
+
+           *> Copiar la pagina pedida de cuentas stub a la respuesta
+           PERFORM VARYING WS-COUNTER FROM DB-LIST-START-INDEX BY 1
                UNTIL WS-COUNTER > WS-STUB-COUNT
-                   OR WS-COUNTER > DB-LIST-MAX
+               IF DB-LIST-COUNT >= DB-LIST-MAX
+                   MOVE 'Y' TO DB-LIST-TRUNCATED
+                   MOVE WS-COUNTER TO DB-LIST-NEXT-INDEX
+                   EXIT PERFORM
+               END-IF
                ADD 1 TO DB-LIST-COUNT
                SET DB-IX TO DB-LIST-COUNT
                MOVE WS-STUB-ID(WS-COUNTER)
@@ -127,3 +251,129 @@
 
            MOVE 'Cuentas listadas (stub)' TO DB-MESSAGE
            .
+
+       *> ============================================================
+       *> ALTA DE CUENTA NUEVA (STUB)
+       *> ============================================================
+       CREATE-ACCOUNT-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO WS-STUB-FOUND
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-STUB-COUNT
+               IF WS-STUB-ID(WS-COUNTER) = DB-ACCOUNT-ID
+                   MOVE 'Y' TO WS-STUB-FOUND
+               END-IF
+           END-PERFORM
+
+           IF WS-STUB-FOUND = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'La cuenta ya existe (stub)' TO DB-MESSAGE
+           ELSE
+               IF WS-STUB-COUNT >= 120
+                   MOVE 1 TO DB-STATUS
+                   MOVE 'Capacidad de stub agotada' TO DB-MESSAGE
+               ELSE
+                   ADD 1 TO WS-STUB-COUNT
+                   MOVE DB-ACCOUNT-ID TO WS-STUB-ID(WS-STUB-COUNT)
+                   MOVE DB-AMOUNT TO WS-STUB-BAL(WS-STUB-COUNT)
+                   MOVE 0 TO DB-STATUS
+                   MOVE 'Cuenta creada (stub)' TO DB-MESSAGE
+               END-IF
+           END-IF
+           .
+
+       *> ============================================================
+       *> TRANSFERENCIA ENTRE DOS CUENTAS (STUB)
+       *> ============================================================
+       TRANSFER-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-ACCOUNT-ID = DB-TO-ACCOUNT-ID
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta origen y destino coinciden (stub)'
+                   TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO WS-XFER-FROM-IX
+           MOVE 0 TO WS-XFER-TO-IX
+           PERFORM VARYING WS-COUNTER FROM 1 BY 1
+               UNTIL WS-COUNTER > WS-STUB-COUNT
+               IF WS-STUB-ID(WS-COUNTER) = DB-ACCOUNT-ID
+                   MOVE WS-COUNTER TO WS-XFER-FROM-IX
+               END-IF
+               IF WS-STUB-ID(WS-COUNTER) = DB-TO-ACCOUNT-ID
+                   MOVE WS-COUNTER TO WS-XFER-TO-IX
+               END-IF
+           END-PERFORM
+
+           IF WS-XFER-FROM-IX = 0 OR WS-XFER-TO-IX = 0
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta origen o destino no existe (stub)'
+                   TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           IF DB-AMOUNT > WS-STUB-BAL(WS-XFER-FROM-IX)
+               MOVE 1 TO DB-STATUS
+               MOVE 'Saldo insuficiente' TO DB-MESSAGE
+           ELSE
+               SUBTRACT DB-AMOUNT FROM WS-STUB-BAL(WS-XFER-FROM-IX)
+               ADD DB-AMOUNT TO WS-STUB-BAL(WS-XFER-TO-IX)
+               MOVE WS-STUB-BAL(WS-XFER-FROM-IX) TO DB-BALANCE
+               MOVE 0 TO DB-STATUS
+               MOVE 'Transferencia realizada (stub)' TO DB-MESSAGE
+           END-IF
+           .
+
+       *> ============================================================
+       *> HISTORIAL DE MOVIMIENTOS (STUB)
+       *> ============================================================
+       HISTORY-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           *> El stub no lleva un historial de movimientos por cuenta,
+           *> asi que siempre responde con una lista vacia
+           MOVE 0 TO DB-HISTORY-COUNT
+           MOVE 0 TO DB-STATUS
+           MOVE 'Historial no disponible (stub)' TO DB-MESSAGE
+           .
+
+       *> ============================================================
+       *> CIERRE DE CUENTA (STUB)
+       *> El stub no modela estados de cuenta (abierta/cerrada/
+       *> congelada); se limita a vaciar el saldo de la cuenta
+       *> ============================================================
+       CLOSE-ACCOUNT-STUB.
+           IF WS-CONNECTED NOT = 'Y'
+               MOVE 1 TO DB-STATUS
+               MOVE 'No conectado' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM FIND-STUB-ACCOUNT
+           IF WS-LOOKUP-IX = 0
+               MOVE 1 TO DB-STATUS
+               MOVE 'Cuenta no existe (stub)' TO DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-STUB-BAL(WS-LOOKUP-IX) TO DB-AMOUNT
+           MOVE 0 TO WS-STUB-BAL(WS-LOOKUP-IX)
+           MOVE 0 TO DB-BALANCE
+           MOVE 0 TO DB-STATUS
+           MOVE 'Cuenta cerrada (stub)' TO DB-MESSAGE
+           .
