@@ -37,6 +37,23 @@
       *    üì§ Archivo de saldos (salida)
            SELECT OUT-FILE ASSIGN TO DYNAMIC OUT-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Reporte de totales de control del lote (salida)
+           SELECT CONTROL-FILE ASSIGN TO "data/control-totals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Lineas de transacciones descartadas por datos invalidos
+           SELECT REJECT-FILE ASSIGN TO "data/transactions-reject.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+      *    Punto de reinicio: numero de linea ya procesada con exito,
+      *    para no reprocesar transacciones ya confirmadas si el lote
+      *    se interrumpe a mitad de camino
+           SELECT CHECKPOINT-FILE ASSIGN TO "data/minibank.checkpoint"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+      *    Listado de los ficheros de lote pendientes de procesar,
+      *    generado por DISCOVER-BATCH-FILES antes del bucle principal
+           SELECT BATCH-LIST-FILE ASSIGN TO DYNAMIC WS-BATCH-LIST-PATH
+               ORGANIZATION IS LINE SEQUENTIAL.
 
       * ============================================================
       * üìä DATA DIVISION
@@ -52,6 +69,14 @@
        01  TX-LINE              PIC X(256).    *> L√≠nea del archivo de transacciones
        FD  OUT-FILE.
        01  OUT-LINE             PIC X(256).    *> L√≠nea del archivo de salida
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE         PIC X(256).    *> L√≠nea del reporte de totales
+       FD  REJECT-FILE.
+       01  REJECT-LINE          PIC X(256).    *> L√≠nea rechazada por invalida
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-LINE      PIC X(20).     *> N√∫mero de la √∫ltima l√≠nea confirmada
+       FD  BATCH-LIST-FILE.
+       01  BATCH-LIST-LINE      PIC X(256).    *> Ruta de un fichero de lote pendiente
 
       * ------------------------------------------------------------
       * üíæ WORKING-STORAGE SECTION - Variables del programa
@@ -62,6 +87,16 @@
        77  TX-PATH              PIC X(256).    *> Ruta del archivo de transacciones
        77  OUT-PATH             PIC X(256).    *> Ruta del archivo de salida
 
+      * Procesamiento de un directorio completo de ficheros de lote
+      * con fecha (uno por dia) en una sola ejecucion, en vez de un
+      * unico data/transactions.csv
+       77  WS-BATCH-DIR         PIC X(100) VALUE "data/batches".
+       77  WS-ENV-BATCH-DIR     PIC X(100) VALUE SPACES.
+       77  WS-BATCH-LIST-PATH   PIC X(100)
+           VALUE "data/minibank-batch-list.tmp".
+       77  WS-BATCH-LIST-CMD    PIC X(200).
+       77  WS-BATCH-EOF         PIC X VALUE "N".
+
       * üîÑ Variables de control de flujo
        77  EOF                  PIC X VALUE "N". *> End-Of-File flag (Y/N)
        77  WS-LINE              PIC X(256).    *> L√≠nea de trabajo temporal
@@ -74,6 +109,7 @@
        77  WS-TYPE              PIC X(6).      *> Tipo: CREDIT o DEBIT
        77  WS-AMOUNT-STR        PIC X(20).     *> Cantidad como string
        77  WS-AMOUNT-SIGNED     PIC S9(13)V9(2) VALUE 0. *> Cantidad num√©rica con signo
+       77  WS-CURRENCY          PIC X(3).      *> Moneda: 5o campo opcional del CSV
 
       * üîç Variables para b√∫squeda y control de arrays
        77  I                    PIC 9(4) COMP VALUE 0.    *> Contador de bucle
@@ -86,8 +122,37 @@
               10 ACCT-BAL        PIC S9(13)V9(2).        *> Saldo de la cuenta
 
       * üìä Variables para generaci√≥n de reportes
-       77  ACCT-IDX             PIC 9(4) COMP VALUE 1.   *> √çndice actual del array
-       77  FORMATTED-BAL        PIC -(12)9.99.           *> Saldo formateado para salida
+       77  ACCT-IDX             PIC 9(4) COMP VALUE 1.
+       77  FORMATTED-BAL        PIC -(12)9.99.
+
+      * Totales de control del lote (para conciliacion)
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOTAL-READ       PIC 9(9) VALUE 0.
+           05 WS-TOTAL-INSERTED   PIC 9(9) VALUE 0.
+           05 WS-TOTAL-NOT-FOUND  PIC 9(9) VALUE 0.
+           05 WS-TOTAL-ERRORS     PIC 9(9) VALUE 0.
+           05 WS-TOTAL-CREDITS    PIC S9(13)V9(2) VALUE 0.
+           05 WS-TOTAL-DEBITS     PIC S9(13)V9(2) VALUE 0.
+           05 WS-TOTAL-REJECTED   PIC 9(9) VALUE 0.
+           05 WS-TOTAL-DUPLICATE  PIC 9(9) VALUE 0.
+           05 WS-TOTAL-INTEREST   PIC S9(13)V9(2) VALUE 0.
+       77  WS-FORMATTED-TOTAL    PIC -(12)9.99.
+       77  WS-REJECT-FILE-STATUS PIC XX.
+       77  WS-LINE-VALID          PIC X VALUE "Y".
+
+      * Reinicio del lote tras una interrupcion
+       77  WS-CHECKPOINT-FILE-STATUS PIC XX.
+       77  WS-LINE-COUNTER            PIC 9(9) VALUE 0. *> Linea actual del CSV
+       77  WS-CHECKPOINT-SKIP         PIC 9(9) VALUE 0. *> Lineas ya confirmadas
+       77  WS-CHECKPOINT-STR          PIC X(20).
+
+      * Archivado de transactions.csv tras un lote sin incidencias
+       77  WS-ARCHIVE-CMD             PIC X(200).
+       77  WS-ARCHIVE-RC              PIC S9(9) COMP VALUE 0.
+       77  WS-ARCHIVE-TS              PIC X(14).
+       77  WS-ARCHIVE-BASENAME        PIC X(256).
+       77  WS-ARCHIVE-SCAN-IX         PIC 9(4) COMP VALUE 0.
+       77  WS-ARCHIVE-SLASH-IX        PIC 9(4) COMP VALUE 0.
 
       * üîó VARIABLES PARA DB2 (HOST VARIABLES)
       * Estas variables se usan en las sentencias EXEC SQL
@@ -97,7 +162,18 @@
        77  DB-TX-DATE           PIC X(10).               *> Fecha para DB2
        77  DB-TX-TYPE           PIC X(10).               *> Tipo de transacci√≥n (CREDIT/DEBIT)
        77  DB-TX-AMOUNT         PIC S9(13)V9(2).         *> Cantidad para DB2
+       77  DB-CURRENCY-CODE     PIC X(3).                *> Moneda de la transaccion/cuenta
        77  DB-RC                PIC S9(9) COMP VALUE 0.  *> Return code de SQL
+       77  DB-DUP-COUNT         PIC S9(9) COMP VALUE 0.  *> Coincidencias previas de la transaccion
+
+      * Rastro de auditoria de cada intento de insercion (independiente
+      * de si la transaccion se llego a aplicar o no)
+       77  DB-AUDIT-OUTCOME     PIC X(8).
+       77  DB-AUDIT-TERMINAL    PIC X(16).
+
+      * Devengo de intereses sobre el saldo consultado en QUERY-BALANCES
+       77  WS-INTEREST-RATE     PIC SV9(4) VALUE 0.0025. *> Tasa periodica (0.25%)
+       77  WS-INTEREST-AMOUNT   PIC S9(13)V9(2) VALUE 0.
 
       * üìä Variables de cursor para consultas
        77  DB-EOF               PIC X VALUE "N".         *> Flag End-Of-Fetch
@@ -109,7 +185,7 @@
 
       * Cursor para obtener todas las cuentas y sus saldos
        DECLARE ACCOUNTS-CURSOR CURSOR FOR
-           SELECT ACCOUNT_ID, ACCOUNT_NAME, BALANCE
+           SELECT ACCOUNT_ID, ACCOUNT_NAME, BALANCE, CURRENCY_CODE
            FROM ACCOUNTS
            ORDER BY ACCOUNT_NAME
            FOR READ ONLY.
@@ -127,69 +203,165 @@
       * Controla el flujo general del procesamiento
       * ------------------------------------------------------------
        MAIN.
-      *    ‚úÖ CONECTAR A DB2
+      *    CONECTAR A DB2
            PERFORM CONNECT-DB2.
            IF SQLCODE NOT = 0
-              DISPLAY "‚ùå Error conectando a DB2: " SQLCODE
+              DISPLAY "Error conectando a DB2: " SQLCODE
               GOBACK
            END-IF
-           DISPLAY "‚úÖ Conectado a DB2 exitosamente" UPON CONSOLE.
+           DISPLAY "Conectado a DB2 exitosamente" UPON CONSOLE.
+
+      *    Configurar ruta del reporte de saldos y abrirlo
+           MOVE "data/balances.csv" TO OUT-PATH
+           OPEN OUTPUT OUT-FILE    *> Archivo de saldos (solo escritura)
+
+      *    Buscar ficheros de lote pendientes en WS-BATCH-DIR; si no
+      *    hay ninguno, procesar el unico data/transactions.csv como
+      *    hacia siempre este programa
+           PERFORM DISCOVER-BATCH-FILES
+
+           OPEN INPUT BATCH-LIST-FILE
+           MOVE "N" TO WS-BATCH-EOF
+           READ BATCH-LIST-FILE
+              AT END MOVE "Y" TO WS-BATCH-EOF
+           END-READ
+
+           IF WS-BATCH-EOF = "Y"
+              CLOSE BATCH-LIST-FILE
+              MOVE "data/transactions.csv" TO TX-PATH
+              PERFORM PROCESS-ONE-BATCH-FILE
+           ELSE
+              PERFORM UNTIL WS-BATCH-EOF = "Y"
+                 MOVE BATCH-LIST-LINE TO TX-PATH
+                 PERFORM PROCESS-ONE-BATCH-FILE
+                 READ BATCH-LIST-FILE
+                    AT END MOVE "Y" TO WS-BATCH-EOF
+                 END-READ
+              END-PERFORM
+              CLOSE BATCH-LIST-FILE
+           END-IF
+
+      *    Consultar saldos desde DB2 y generar reporte
+           PERFORM WRITE-HEADER      *> Escribir encabezado CSV
+           PERFORM QUERY-BALANCES    *> Consultar DB2 y escribir saldos
+
+      *    Mostrar y guardar los totales de control del lote
+           PERFORM SHOW-CONTROL-TOTALS
+
+      *    Cerrar archivos y desconectar
+           CLOSE OUT-FILE
+           PERFORM DISCONNECT-DB2
+
+           GOBACK.
+
+      * ------------------------------------------------------------
+      * DISCOVER-BATCH-FILES - Listar los ficheros de lote pendientes
+      * Genera, via shell, un listado ordenado de los *.csv que haya
+      * en WS-BATCH-DIR (un fichero por dia de proceso). MINIBANK_
+      * BATCH_DIR permite sustituir el directorio por defecto.
+      * ------------------------------------------------------------
+       DISCOVER-BATCH-FILES.
+           ACCEPT WS-ENV-BATCH-DIR FROM ENVIRONMENT "MINIBANK_BATCH_DIR"
+           IF WS-ENV-BATCH-DIR NOT = SPACES
+              MOVE WS-ENV-BATCH-DIR TO WS-BATCH-DIR
+           END-IF
 
-      *    üìÇ Configurar rutas de archivos
-           MOVE "data/transactions.csv" TO TX-PATH
-           MOVE "data/balances.csv" TO OUT-PATH.
+           STRING "ls " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BATCH-DIR) DELIMITED BY SIZE
+                  "/*.csv 2>/dev/null | sort > " DELIMITED BY SIZE
+                  FUNCTION TRIM(WS-BATCH-LIST-PATH) DELIMITED BY SIZE
+               INTO WS-BATCH-LIST-CMD
+           END-STRING
 
-      *    üìÇ Abrir archivos para lectura y escritura
+           CALL "SYSTEM" USING WS-BATCH-LIST-CMD
+           .
+
+      * ------------------------------------------------------------
+      * PROCESS-ONE-BATCH-FILE - Procesar un fichero de lote completo
+      * Abre TX-PATH, aplica el punto de reinicio, recorre sus lineas
+      * insertando las transacciones validas y, al terminar sin
+      * incidencias, archiva el fichero para que no se vuelva a
+      * procesar en la siguiente ejecucion.
+      * ------------------------------------------------------------
+       PROCESS-ONE-BATCH-FILE.
+           MOVE "N" TO EOF
+           MOVE 0 TO WS-LINE-COUNTER
            OPEN INPUT TX-FILE      *> Archivo de transacciones (solo lectura)
-           OPEN OUTPUT OUT-FILE    *> Archivo de saldos (solo escritura)
 
-      *    üîÑ BUCLE PRINCIPAL: Procesar cada transacci√≥n
+      *    Recuperar el punto de reinicio de una ejecucion anterior
+           PERFORM READ-CHECKPOINT
+
+      *    BUCLE PRINCIPAL: Procesar cada transaccion
            PERFORM UNTIL EOF = "Y"
               READ TX-FILE
                  AT END MOVE "Y" TO EOF                *> Fin del archivo alcanzado
                  NOT AT END
-                    MOVE TX-LINE TO WS-LINE           *> Copiar l√≠nea a variable de trabajo
-                    PERFORM PARSE-LINE                *> üìù Analizar campos CSV
-                    PERFORM INSERT-TRANSACTION        *> üîó Insertar en DB2
+                    ADD 1 TO WS-LINE-COUNTER
+                    IF WS-LINE-COUNTER > WS-CHECKPOINT-SKIP
+                       ADD 1 TO WS-TOTAL-READ
+                       MOVE TX-LINE TO WS-LINE        *> Copiar linea a variable de trabajo
+                       PERFORM PARSE-LINE             *> Analizar campos CSV
+                       IF WS-LINE-VALID = "Y"
+                          PERFORM INSERT-TRANSACTION
+                       END-IF
+                       PERFORM WRITE-CHECKPOINT
+                    END-IF
               END-READ
            END-PERFORM
 
-      *    üìä Consultar saldos desde DB2 y generar reporte
-           PERFORM WRITE-HEADER      *> Escribir encabezado CSV
-           PERFORM QUERY-BALANCES    *> Consultar DB2 y escribir saldos
-
-      *    üîí Cerrar archivos y desconectar
            CLOSE TX-FILE
-           CLOSE OUT-FILE
-           PERFORM DISCONNECT-DB2
-           GOBACK.
+
+      *    El fichero termino sin interrupciones: limpiar el punto de
+      *    reinicio para que la proxima ejecucion procese desde cero
+           PERFORM RESET-CHECKPOINT
+
+      *    El fichero se completo con exito: archivarlo
+           PERFORM ARCHIVE-TRANSACTIONS
+           .
 
 
       * ------------------------------------------------------------
-      * üìù PARSE-LINE - Analizar l√≠nea CSV
+      * üìù PARSE-LINE - Analizar l√≠nea CSV
       * Separa una l√≠nea CSV en sus campos individuales
-      * Formato esperado: fecha,cuenta,tipo,cantidad
+      * Formato esperado: fecha,cuenta,tipo,cantidad[,moneda]
+      * La moneda es opcional; si no viene en la linea se asume USD
       * ------------------------------------------------------------
        PARSE-LINE.
-      *    üî§ Separar la l√≠nea CSV por comas
+      *    Separar la linea CSV por comas
       *    UNSTRING divide la cadena usando "," como delimitador
+           MOVE "Y" TO WS-LINE-VALID
+           MOVE SPACES TO WS-CURRENCY
            UNSTRING WS-LINE DELIMITED BY ALL ","
-                INTO WS-DATE             *> Campo 1: Fecha (2025-01-10)
-                     WS-ACCOUNT          *> Campo 2: Cuenta (ACC-001)
-                     WS-TYPE             *> Campo 3: Tipo (CREDIT/DEBIT)
-                     WS-AMOUNT-STR       *> Campo 4: Cantidad (1000.50)
+                INTO WS-DATE WS-ACCOUNT WS-TYPE WS-AMOUNT-STR
+                     WS-CURRENCY
            END-UNSTRING
 
-      *    üî¢ Convertir cantidad de texto a n√∫mero
-      *    Reemplazar comas decimales por puntos (formato internacional)
+           IF WS-CURRENCY = SPACES
+              MOVE "USD" TO WS-CURRENCY
+           END-IF
+
+      *    Comas decimales por puntos (formato internacional)
            INSPECT WS-AMOUNT-STR REPLACING ALL "," BY "."
-      *    NUMVAL convierte string a n√∫mero decimal
+           INSPECT WS-AMOUNT-STR REPLACING ALL "," BY "."
+
+      *    Descartar la linea si el importe no es numerico, en
+      *    vez de dejarlo pasar como una transaccion de cero
+           IF FUNCTION TEST-NUMVAL(WS-AMOUNT-STR) NOT = 0
+              MOVE "N" TO WS-LINE-VALID
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF
+
+      *    NUMVAL convierte string a numero decimal
            MOVE FUNCTION NUMVAL(WS-AMOUNT-STR)
-                TO WS-AMOUNT-SIGNED.
+                TO WS-AMOUNT-SIGNED
 
-      *    üí∏ Si es DEBIT, convertir a cantidad negativa
+      *    Si es DEBIT, convertir a cantidad negativa
            IF WS-TYPE = "DEBIT"
+              ADD WS-AMOUNT-SIGNED TO WS-TOTAL-DEBITS
               MULTIPLY -1 BY WS-AMOUNT-SIGNED
+           ELSE
+              ADD WS-AMOUNT-SIGNED TO WS-TOTAL-CREDITS
            END-IF
            .
 
@@ -224,33 +396,97 @@
            MOVE WS-ACCOUNT TO DB-ACCOUNT-NAME
            MOVE WS-TYPE TO DB-TX-TYPE
            MOVE WS-AMOUNT-SIGNED TO DB-TX-AMOUNT
+           MOVE WS-CURRENCY TO DB-CURRENCY-CODE
+
+      *    Descartar la linea si esta misma transaccion (cuenta,
+      *    fecha, tipo, importe y moneda) ya quedo registrada en una
+      *    ejecucion anterior del lote, para que reprocesar un CSV
+      *    que no llego a archivarse no duplique el asiento
+           MOVE 0 TO DB-DUP-COUNT
+           EXEC SQL
+               SELECT COUNT(*) INTO :DB-DUP-COUNT
+               FROM TRANSACTIONS T, ACCOUNTS A
+               WHERE T.ACCOUNT_ID = A.ACCOUNT_ID
+                 AND A.ACCOUNT_NAME = :DB-ACCOUNT-NAME
+                 AND T.TRANSACTION_DATE = :DB-TX-DATE
+                 AND T.TRANSACTION_TYPE = :DB-TX-TYPE
+                 AND T.AMOUNT = :DB-TX-AMOUNT
+                 AND T.CURRENCY_CODE = :DB-CURRENCY-CODE
+           END-EXEC.
+
+           IF DB-DUP-COUNT > 0
+              ADD 1 TO WS-TOTAL-DUPLICATE
+              DISPLAY "‚ö†Ô∏è  Transacci√≥n duplicada, se omite: "
+                     WS-ACCOUNT " " WS-TYPE " " WS-AMOUNT-STR
+                  UPON CONSOLE
+              EXIT PARAGRAPH
+           END-IF
 
       *    Insertar transacci√≥n en tabla TRANSACTIONS
            EXEC SQL
                INSERT INTO TRANSACTIONS
-                   (ACCOUNT_ID, TRANSACTION_DATE, TRANSACTION_TYPE, AMOUNT)
+                   (ACCOUNT_ID, TRANSACTION_DATE, TRANSACTION_TYPE,
+                    AMOUNT, CURRENCY_CODE)
                VALUES
                    ((SELECT ACCOUNT_ID FROM ACCOUNTS
                      WHERE ACCOUNT_NAME = :DB-ACCOUNT-NAME
                      FETCH FIRST ROW ONLY),
                     :DB-TX-DATE,
                     :DB-TX-TYPE,
-                    :DB-TX-AMOUNT)
+                    :DB-TX-AMOUNT,
+                    :DB-CURRENCY-CODE)
            END-EXEC.
 
            EVALUATE SQLCODE
               WHEN 0
+                 ADD 1 TO WS-TOTAL-INSERTED
                  DISPLAY "‚úÖ Transacci√≥n insertada: "
                         WS-ACCOUNT " " WS-TYPE " " WS-AMOUNT-STR
                      UPON CONSOLE
               WHEN 100
+                 ADD 1 TO WS-TOTAL-NOT-FOUND
                  DISPLAY "‚ö†Ô∏è  Cuenta no encontrada: " WS-ACCOUNT
                      UPON CONSOLE
+      *          CREATE-ACCOUNT vuelve a invocar INSERT-TRANSACTION,
+      *          que ya deja su propio WRITE-AUDIT-LOG con el
+      *          resultado real del reintento; salir aqui evita
+      *          duplicar la fila en AUDIT_LOG para esta transaccion
                  PERFORM CREATE-ACCOUNT
+                 EXIT PARAGRAPH
               WHEN OTHER
+                 ADD 1 TO WS-TOTAL-ERRORS
                  DISPLAY "‚ùå Error insertando transacci√≥n: " SQLCODE
                      UPON CONSOLE
            END-EVALUATE
+
+           PERFORM WRITE-AUDIT-LOG
+           .
+
+      * ============================================================
+      * üîí WRITE-AUDIT-LOG - Deja constancia en AUDIT_LOG de cada
+      * intento de insercion de transaccion, se aplicara o no
+      * ============================================================
+       WRITE-AUDIT-LOG.
+           IF SQLCODE = 0
+              MOVE "OK" TO DB-AUDIT-OUTCOME
+           ELSE
+              MOVE "REJECTED" TO DB-AUDIT-OUTCOME
+           END-IF
+
+           MOVE SPACES TO DB-AUDIT-TERMINAL
+           ACCEPT DB-AUDIT-TERMINAL FROM ENVIRONMENT "MINIBANK_TERMINAL"
+           IF DB-AUDIT-TERMINAL = SPACES
+              MOVE "BATCH" TO DB-AUDIT-TERMINAL
+           END-IF
+
+           EXEC SQL
+               INSERT INTO AUDIT_LOG
+                   (LOG_TIMESTAMP, DB_FUNCTION, ACCOUNT_NAME, AMOUNT,
+                    OUTCOME, OPERATOR)
+               VALUES
+                   (CURRENT TIMESTAMP, :DB-TX-TYPE, :DB-ACCOUNT-NAME,
+                    :DB-TX-AMOUNT, :DB-AUDIT-OUTCOME, :DB-AUDIT-TERMINAL)
+           END-EXEC
            .
 
       * ============================================================
@@ -259,10 +495,12 @@
        CREATE-ACCOUNT.
            MOVE WS-ACCOUNT TO DB-ACCOUNT-NAME
            MOVE 0 TO DB-BALANCE
+           MOVE WS-CURRENCY TO DB-CURRENCY-CODE
 
            EXEC SQL
-               INSERT INTO ACCOUNTS (ACCOUNT_NAME, BALANCE)
-               VALUES (:DB-ACCOUNT-NAME, :DB-BALANCE)
+               INSERT INTO ACCOUNTS
+                   (ACCOUNT_NAME, BALANCE, CURRENCY_CODE)
+               VALUES (:DB-ACCOUNT-NAME, :DB-BALANCE, :DB-CURRENCY-CODE)
            END-EXEC.
 
            IF SQLCODE = 0
@@ -277,17 +515,13 @@
       * üìä QUERY-BALANCES - Consultar saldos desde DB2
       * ============================================================
        QUERY-BALANCES.
-           DISPLAY "üìä Consultando saldos desde DB2..." UPON CONSOLE.
+           DISPLAY "üìä Consultando saldos desde DB2..." UPON CONSOLE.
 
+      *    Usar el cursor ya declarado en la SQL SECTION en vez de
+      *    uno ad hoc, y aprovechar que ya trae ACCOUNT_ID para poder
+      *    imprimir un estado de cuenta con algo mas que el balance
            EXEC SQL
-               DECLARE CURSOR1 CURSOR FOR
-               SELECT ACCOUNT_NAME, BALANCE
-               FROM ACCOUNTS
-               ORDER BY ACCOUNT_NAME
-           END-EXEC.
-
-           EXEC SQL
-               OPEN CURSOR1
+               OPEN ACCOUNTS-CURSOR
            END-EXEC.
 
            IF SQLCODE NOT = 0
@@ -295,11 +529,19 @@
               EXIT PARAGRAPH
            END-IF.
 
+           DISPLAY "========================================"
+               UPON CONSOLE
+           DISPLAY "        ESTADO DE CUENTA - RESUMEN"
+               UPON CONSOLE
+           DISPLAY "========================================"
+               UPON CONSOLE
+
            MOVE "N" TO DB-EOF
            PERFORM UNTIL DB-EOF = "Y"
               EXEC SQL
-                  FETCH CURSOR1
-                  INTO :DB-ACCOUNT-NAME, :DB-BALANCE
+                  FETCH ACCOUNTS-CURSOR
+                  INTO :DB-ACCOUNT-ID, :DB-ACCOUNT-NAME, :DB-BALANCE,
+                       :DB-CURRENCY-CODE
               END-EXEC
 
               EVALUATE SQLCODE
@@ -312,8 +554,8 @@
                       INTO OUT-LINE
                     END-STRING
                     WRITE OUT-LINE
-                    DISPLAY "  " DB-ACCOUNT-NAME " " FORMATTED-BAL
-                        UPON CONSOLE
+                    PERFORM PRINT-ACCOUNT-STATEMENT-LINE
+                    PERFORM ACCRUE-INTEREST-FOR-ACCOUNT
                  WHEN 100
                     MOVE "Y" TO DB-EOF
                  WHEN OTHER
@@ -322,11 +564,59 @@
               END-EVALUATE
            END-PERFORM.
 
+           DISPLAY "========================================"
+               UPON CONSOLE
+
            EXEC SQL
-               CLOSE CURSOR1
+               CLOSE ACCOUNTS-CURSOR
            END-EXEC
            .
 
+      * ------------------------------------------------------------
+      * PRINT-ACCOUNT-STATEMENT-LINE - Imprimir linea del estado
+      * Muestra ID, titular y saldo de la cuenta actualmente fijada
+      * por ACCOUNTS-CURSOR, en vez del simple par cuenta/saldo que
+      * ya recibe balances.csv.
+      * ------------------------------------------------------------
+       PRINT-ACCOUNT-STATEMENT-LINE.
+           DISPLAY "Cuenta ID   : " DB-ACCOUNT-ID UPON CONSOLE
+           DISPLAY "Titular     : " DB-ACCOUNT-NAME UPON CONSOLE
+           DISPLAY "Saldo actual: " FORMATTED-BAL UPON CONSOLE
+           DISPLAY "----------------------------------------"
+               UPON CONSOLE
+           .
+
+      * ------------------------------------------------------------
+      * ACCRUE-INTEREST-FOR-ACCOUNT - Devengar intereses del periodo
+      * Aplica WS-INTEREST-RATE al saldo que ACCOUNTS-CURSOR acaba de
+      * traer y, si el resultado es positivo, lo asienta como una
+      * transaccion CREDIT mas via INSERT-TRANSACTION, en la misma
+      * moneda de la cuenta.
+      * ------------------------------------------------------------
+       ACCRUE-INTEREST-FOR-ACCOUNT.
+           IF DB-BALANCE > 0
+              COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+                  DB-BALANCE * WS-INTEREST-RATE
+
+              IF WS-INTEREST-AMOUNT > 0
+                 MOVE DB-ACCOUNT-NAME TO WS-ACCOUNT
+                 MOVE "CREDIT" TO WS-TYPE
+                 MOVE WS-INTEREST-AMOUNT TO WS-AMOUNT-SIGNED
+                 MOVE DB-CURRENCY-CODE TO WS-CURRENCY
+                 STRING FUNCTION CURRENT-DATE(1:4) "-"
+                        FUNCTION CURRENT-DATE(5:2) "-"
+                        FUNCTION CURRENT-DATE(7:2)
+                     DELIMITED BY SIZE INTO WS-DATE
+                 END-STRING
+                 MOVE WS-INTEREST-AMOUNT TO WS-FORMATTED-TOTAL
+                 MOVE WS-FORMATTED-TOTAL TO WS-AMOUNT-STR
+
+                 PERFORM INSERT-TRANSACTION
+                 ADD WS-INTEREST-AMOUNT TO WS-TOTAL-INTEREST
+              END-IF
+           END-IF
+           .
+
       * ============================================================
       * üîó DISCONNECT-DB2 - Desconectar de DB2
       * ============================================================
@@ -352,3 +642,231 @@
            MOVE "account,balance" TO OUT-LINE
            WRITE OUT-LINE
            .
+
+      * ------------------------------------------------------------
+      * SHOW-CONTROL-TOTALS - Totales de control del lote
+      * Muestra y deja constancia en fichero de cuantos registros se
+      * leyeron, cuantos se insertaron, cuantos fueron a cuenta no
+      * encontrada y cuantos fallaron, junto con la suma de importes
+      * de abono y de cargo, para poder conciliar el lote sin tener
+      * que recontar el CSV de origen a mano.
+      * ------------------------------------------------------------
+       SHOW-CONTROL-TOTALS.
+           DISPLAY "==== TOTALES DE CONTROL DEL LOTE ====" UPON CONSOLE
+           DISPLAY "Transacciones leidas    : " WS-TOTAL-READ
+               UPON CONSOLE
+           DISPLAY "Transacciones insertadas: " WS-TOTAL-INSERTED
+               UPON CONSOLE
+           DISPLAY "Cuentas no encontradas  : " WS-TOTAL-NOT-FOUND
+               UPON CONSOLE
+           DISPLAY "Errores de insercion    : " WS-TOTAL-ERRORS
+               UPON CONSOLE
+           DISPLAY "Lineas rechazadas       : " WS-TOTAL-REJECTED
+               UPON CONSOLE
+           DISPLAY "Transacciones duplicadas: " WS-TOTAL-DUPLICATE
+               UPON CONSOLE
+           MOVE WS-TOTAL-CREDITS TO WS-FORMATTED-TOTAL
+           DISPLAY "Total abonos (CREDIT)   : " WS-FORMATTED-TOTAL
+               UPON CONSOLE
+           MOVE WS-TOTAL-DEBITS TO WS-FORMATTED-TOTAL
+           DISPLAY "Total cargos (DEBIT)    : " WS-FORMATTED-TOTAL
+               UPON CONSOLE
+           MOVE WS-TOTAL-INTEREST TO WS-FORMATTED-TOTAL
+           DISPLAY "Total intereses devengados: " WS-FORMATTED-TOTAL
+               UPON CONSOLE
+
+           OPEN OUTPUT CONTROL-FILE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Transacciones leidas: " DELIMITED BY SIZE
+               WS-TOTAL-READ DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Transacciones insertadas: " DELIMITED BY SIZE
+               WS-TOTAL-INSERTED DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Cuentas no encontradas: " DELIMITED BY SIZE
+               WS-TOTAL-NOT-FOUND DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Errores de insercion: " DELIMITED BY SIZE
+               WS-TOTAL-ERRORS DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Lineas rechazadas: " DELIMITED BY SIZE
+               WS-TOTAL-REJECTED DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Transacciones duplicadas: " DELIMITED BY SIZE
+               WS-TOTAL-DUPLICATE DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE WS-TOTAL-CREDITS TO WS-FORMATTED-TOTAL
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Total abonos (CREDIT): " DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE WS-TOTAL-DEBITS TO WS-FORMATTED-TOTAL
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Total cargos (DEBIT): " DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE WS-TOTAL-INTEREST TO WS-FORMATTED-TOTAL
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Total intereses devengados: " DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           CLOSE CONTROL-FILE
+           .
+
+      * ------------------------------------------------------------
+      * WRITE-REJECT-LINE - Registrar linea de transaccion invalida
+      * Deja constancia de una linea de data/transactions.csv cuyo
+      * importe no se pudo interpretar como numero, en vez de
+      * dejarla pasar como una transaccion de importe cero.
+      * ------------------------------------------------------------
+       WRITE-REJECT-LINE.
+           DISPLAY "AVISO: linea rechazada (importe invalido): "
+               WS-LINE UPON CONSOLE
+           ADD 1 TO WS-TOTAL-REJECTED
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = "05"
+               OR WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE WS-LINE TO REJECT-LINE
+           WRITE REJECT-LINE
+           CLOSE REJECT-FILE
+           .
+
+      * ------------------------------------------------------------
+      * READ-CHECKPOINT - Recuperar el punto de reinicio
+      * Si data/minibank.checkpoint existe de una ejecucion anterior
+      * que no llego a completarse, WS-CHECKPOINT-SKIP se carga con
+      * el numero de linea ya confirmada para que el bucle principal
+      * la salte en vez de reinsertar la transaccion.
+      * ------------------------------------------------------------
+       READ-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-SKIP
+           OPEN INPUT CHECKPOINT-FILE
+           IF WS-CHECKPOINT-FILE-STATUS = "00"
+              READ CHECKPOINT-FILE
+                 AT END
+                    CONTINUE
+                 NOT AT END
+                    MOVE CHECKPOINT-LINE TO WS-CHECKPOINT-STR
+                    MOVE FUNCTION NUMVAL(WS-CHECKPOINT-STR)
+                         TO WS-CHECKPOINT-SKIP
+              END-READ
+              CLOSE CHECKPOINT-FILE
+              IF WS-CHECKPOINT-SKIP > 0
+                 DISPLAY "Reinicio detectado: se omiten las primeras "
+                     WS-CHECKPOINT-SKIP " lineas ya confirmadas"
+                     UPON CONSOLE
+              END-IF
+           END-IF
+           .
+
+      * ------------------------------------------------------------
+      * WRITE-CHECKPOINT - Guardar el punto de reinicio
+      * Se invoca tras dar por resuelta cada linea del CSV (insertada
+      * o rechazada) para que un corte a mitad de lote no reprocese
+      * las transacciones ya confirmadas en la siguiente ejecucion.
+      * ------------------------------------------------------------
+       WRITE-CHECKPOINT.
+           MOVE WS-LINE-COUNTER TO WS-CHECKPOINT-STR
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-STR TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * ------------------------------------------------------------
+      * RESET-CHECKPOINT - Limpiar el punto de reinicio
+      * El lote ha llegado al final sin interrupciones, asi que se
+      * deja el fichero de reinicio a cero para que la proxima
+      * ejecucion procese transactions.csv completo desde el inicio.
+      * ------------------------------------------------------------
+       RESET-CHECKPOINT.
+           MOVE 0 TO WS-CHECKPOINT-SKIP
+           MOVE WS-CHECKPOINT-SKIP TO WS-CHECKPOINT-STR
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-CHECKPOINT-STR TO CHECKPOINT-LINE
+           WRITE CHECKPOINT-LINE
+           CLOSE CHECKPOINT-FILE
+           .
+
+      * ------------------------------------------------------------
+      * ARCHIVE-TRANSACTIONS - Archivar el CSV de origen
+      * Tras un lote completado sin interrupciones, mueve
+      * transactions.csv a data/archive con una marca de tiempo para
+      * que la siguiente ejecucion reciba un fichero nuevo en vez de
+      * volver a encontrarse el mismo lote ya procesado.
+      * ------------------------------------------------------------
+       ARCHIVE-TRANSACTIONS.
+           MOVE FUNCTION CURRENT-DATE TO WS-ARCHIVE-TS
+
+      *    Cuando un lote trae varios ficheros (ver DISCOVER-BATCH-
+      *    FILES), todos se archivan con la misma marca de tiempo; se
+      *    incluye el nombre original de cada uno para que no se
+      *    pisen entre si al archivarse en la misma ejecucion
+           MOVE 0 TO WS-ARCHIVE-SLASH-IX
+           PERFORM VARYING WS-ARCHIVE-SCAN-IX FROM 1 BY 1
+                   UNTIL WS-ARCHIVE-SCAN-IX >
+                       FUNCTION LENGTH(FUNCTION TRIM(TX-PATH))
+              IF TX-PATH(WS-ARCHIVE-SCAN-IX:1) = "/"
+                 MOVE WS-ARCHIVE-SCAN-IX TO WS-ARCHIVE-SLASH-IX
+              END-IF
+           END-PERFORM
+
+           IF WS-ARCHIVE-SLASH-IX > 0
+              MOVE TX-PATH(WS-ARCHIVE-SLASH-IX + 1:)
+                  TO WS-ARCHIVE-BASENAME
+           ELSE
+              MOVE TX-PATH TO WS-ARCHIVE-BASENAME
+           END-IF
+
+           STRING "mkdir -p data/archive && mv " DELIMITED BY SIZE
+               TX-PATH DELIMITED BY SPACE
+               " data/archive/" DELIMITED BY SIZE
+               WS-ARCHIVE-TS DELIMITED BY SIZE
+               "-" DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ARCHIVE-BASENAME) DELIMITED BY SIZE
+               INTO WS-ARCHIVE-CMD
+           END-STRING
+           CALL "SYSTEM" USING WS-ARCHIVE-CMD
+               RETURNING WS-ARCHIVE-RC
+           IF WS-ARCHIVE-RC = 0
+              DISPLAY "Lote archivado: " WS-ARCHIVE-CMD UPON CONSOLE
+           ELSE
+              DISPLAY "Aviso: no se pudo archivar transactions.csv"
+                  UPON CONSOLE
+           END-IF
+           .
