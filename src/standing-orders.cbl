@@ -0,0 +1,260 @@
+      ******************************************************************
+      * COBOL MINIBANK - ORDENES PERMANENTES (DOMICILIACIONES)
+      * Recorre data/standing-orders.csv y, para cada orden cuya
+      * fecha de proxima ejecucion ya vencio, anota la fila
+      * correspondiente en data/transactions.csv para que el lote
+      * nocturno de MINIBANK/MBMAIN la recoja, y avanza la fecha de
+      * la orden segun su frecuencia.
+      ******************************************************************
+
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. STANDING-ORDERS.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    Ordenes permanentes (entrada)
+           SELECT ORDERS-FILE ASSIGN TO "data/standing-orders.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-ORDERS-FILE-STATUS.
+      *    Copia de las ordenes con la fecha ya avanzada (salida)
+           SELECT ORDERS-OUT-FILE ASSIGN TO
+               "data/standing-orders.csv.new"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Transacciones del dia: se anaden al final, no se reescribe
+           SELECT TX-FILE ASSIGN TO "data/transactions.csv"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD  ORDERS-FILE.
+       01  ORDERS-LINE          PIC X(100).
+       FD  ORDERS-OUT-FILE.
+       01  ORDERS-OUT-LINE      PIC X(100).
+       FD  TX-FILE.
+       01  TX-LINE              PIC X(100).
+
+       WORKING-STORAGE SECTION.
+
+       77  WS-ORDERS-FILE-STATUS PIC XX.
+       77  EOF                   PIC X VALUE "N".
+       77  WS-LINE               PIC X(100).
+       77  WS-TOTAL-READ         PIC 9(9) VALUE 0.
+       77  WS-TOTAL-FIRED        PIC 9(9) VALUE 0.
+
+      * Campos de cada orden permanente: cuenta,importe,frecuencia,
+      * fecha-proxima-ejecucion[,tipo]
+      * El tipo es opcional; si no viene en la linea se asume DEBIT
+      * (domiciliaciones de recibos/alquiler/prestamo); las nominas u
+      * otras ordenes en CREDIT deben indicarlo explicitamente
+       77  WS-ORD-ACCOUNT        PIC X(30).
+       77  WS-ORD-AMOUNT-STR     PIC X(20).
+       77  WS-ORD-AMOUNT         PIC S9(13)V9(2).
+       77  WS-ORD-FREQUENCY      PIC X(10).
+       77  WS-ORD-NEXT-DATE      PIC X(10).
+       77  WS-ORD-TYPE           PIC X(6).
+
+       77  WS-TODAY-YYYYMMDD     PIC X(8).
+       77  WS-TODAY-DATE         PIC X(10).
+
+      * Conversion fecha <-> entero juliano para poder sumar dias/meses
+       77  WS-NEXT-YYYYMMDD      PIC 9(8).
+       77  WS-NEXT-INTEGER       PIC S9(9) COMP.
+       77  WS-TODAY-INTEGER      PIC S9(9) COMP.
+       77  WS-NEW-INTEGER        PIC S9(9) COMP.
+       77  WS-NEW-YYYYMMDD       PIC 9(8).
+
+       77  WS-YEAR               PIC 9(4).
+       77  WS-MONTH              PIC 9(2).
+       77  WS-DAY                PIC 9(2).
+
+      * Recorte del dia al ultimo valido del mes destino (MONTHLY),
+      * para que un 31 de enero no se convierta en un 31 de febrero
+       77  WS-CLAMP-YEAR         PIC 9(4).
+       77  WS-CLAMP-MONTH        PIC 9(2).
+       77  WS-CLAMP-YYYYMMDD     PIC 9(8).
+       77  WS-CLAMP-INTEGER      PIC S9(9) COMP.
+       77  WS-CLAMP-LAST-DATE    PIC 9(8).
+       77  WS-CLAMP-LAST-DAY     PIC 9(2).
+
+       77  WS-MV-COMMAND         PIC X(80) VALUE
+           "mv data/standing-orders.csv.new data/standing-orders.csv".
+
+       PROCEDURE DIVISION.
+
+       MAIN.
+           PERFORM GET-TODAY-DATE
+
+           OPEN INPUT ORDERS-FILE
+           IF WS-ORDERS-FILE-STATUS NOT = "00"
+               DISPLAY "Aviso: no existe data/standing-orders.csv, "
+                   "nada que procesar"
+               GOBACK
+           END-IF
+
+           OPEN OUTPUT ORDERS-OUT-FILE
+           OPEN EXTEND TX-FILE
+
+           PERFORM UNTIL EOF = "Y"
+               READ ORDERS-FILE
+                   AT END MOVE "Y" TO EOF
+                   NOT AT END
+                       ADD 1 TO WS-TOTAL-READ
+                       MOVE ORDERS-LINE TO WS-LINE
+                       PERFORM PROCESS-ORDER-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE ORDERS-FILE
+           CLOSE ORDERS-OUT-FILE
+           CLOSE TX-FILE
+
+      *    Sustituir el fichero de ordenes por la copia con las
+      *    fechas ya avanzadas
+           CALL "SYSTEM" USING WS-MV-COMMAND
+
+           DISPLAY "Ordenes leidas: " WS-TOTAL-READ
+           DISPLAY "Ordenes disparadas hoy: " WS-TOTAL-FIRED
+           GOBACK
+           .
+
+      * ----------------------------------------------------------------
+      * PROCESS-ORDER-LINE - Analiza una orden, la dispara si vencio y
+      * siempre vuelca la linea (con la fecha avanzada si aplico) al
+      * fichero de salida
+      * ----------------------------------------------------------------
+       PROCESS-ORDER-LINE.
+           MOVE SPACES TO WS-ORD-TYPE
+           UNSTRING WS-LINE DELIMITED BY ","
+               INTO WS-ORD-ACCOUNT
+                    WS-ORD-AMOUNT-STR
+                    WS-ORD-FREQUENCY
+                    WS-ORD-NEXT-DATE
+                    WS-ORD-TYPE
+           END-UNSTRING
+
+           IF WS-ORD-TYPE = SPACES
+               MOVE "DEBIT" TO WS-ORD-TYPE
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-ORD-AMOUNT-STR) TO WS-ORD-AMOUNT
+
+           IF WS-ORD-NEXT-DATE <= WS-TODAY-DATE
+               ADD 1 TO WS-TOTAL-FIRED
+               PERFORM APPEND-DUE-TRANSACTION
+               PERFORM ADVANCE-NEXT-RUN-DATE
+           END-IF
+
+           MOVE SPACES TO ORDERS-OUT-LINE
+           STRING WS-ORD-ACCOUNT DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-AMOUNT-STR DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-FREQUENCY DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-NEXT-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-TYPE DELIMITED BY SPACE
+               INTO ORDERS-OUT-LINE
+           END-STRING
+           WRITE ORDERS-OUT-LINE
+           .
+
+      * ----------------------------------------------------------------
+      * APPEND-DUE-TRANSACTION - Anade la fila fecha,cuenta,tipo,
+      * importe a transactions.csv para que el lote nocturno la asiente
+      * ----------------------------------------------------------------
+       APPEND-DUE-TRANSACTION.
+           MOVE SPACES TO TX-LINE
+           STRING WS-TODAY-DATE DELIMITED BY SIZE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-ACCOUNT DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-TYPE DELIMITED BY SPACE
+                  "," DELIMITED BY SIZE
+                  WS-ORD-AMOUNT-STR DELIMITED BY SIZE
+               INTO TX-LINE
+           END-STRING
+           WRITE TX-LINE
+           .
+
+      * ----------------------------------------------------------------
+      * ADVANCE-NEXT-RUN-DATE - Calcula la siguiente fecha de
+      * ejecucion segun la frecuencia (DAILY, WEEKLY, MONTHLY)
+      * ----------------------------------------------------------------
+       ADVANCE-NEXT-RUN-DATE.
+           MOVE WS-ORD-NEXT-DATE(1:4) TO WS-YEAR
+           MOVE WS-ORD-NEXT-DATE(6:2) TO WS-MONTH
+           MOVE WS-ORD-NEXT-DATE(9:2) TO WS-DAY
+
+           EVALUATE WS-ORD-FREQUENCY
+               WHEN "DAILY"
+                   COMPUTE WS-NEXT-YYYYMMDD =
+                       WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+                   COMPUTE WS-NEXT-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-NEXT-YYYYMMDD)
+                   ADD 1 TO WS-NEXT-INTEGER
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-INTEGER)
+                       TO WS-NEW-YYYYMMDD
+               WHEN "WEEKLY"
+                   COMPUTE WS-NEXT-YYYYMMDD =
+                       WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+                   COMPUTE WS-NEXT-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-NEXT-YYYYMMDD)
+                   ADD 7 TO WS-NEXT-INTEGER
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-NEXT-INTEGER)
+                       TO WS-NEW-YYYYMMDD
+               WHEN OTHER
+      *            MONTHLY por defecto: mismo dia del mes siguiente,
+      *            recortado al ultimo dia del mes si este es mas
+      *            corto (p.ej. 31 de enero -> 28/29 de febrero)
+                   ADD 1 TO WS-MONTH
+                   IF WS-MONTH > 12
+                       MOVE 1 TO WS-MONTH
+                       ADD 1 TO WS-YEAR
+                   END-IF
+
+                   MOVE WS-YEAR TO WS-CLAMP-YEAR
+                   MOVE WS-MONTH TO WS-CLAMP-MONTH
+                   ADD 1 TO WS-CLAMP-MONTH
+                   IF WS-CLAMP-MONTH > 12
+                       MOVE 1 TO WS-CLAMP-MONTH
+                       ADD 1 TO WS-CLAMP-YEAR
+                   END-IF
+                   COMPUTE WS-CLAMP-YYYYMMDD =
+                       WS-CLAMP-YEAR * 10000 + WS-CLAMP-MONTH * 100 + 1
+                   COMPUTE WS-CLAMP-INTEGER =
+                       FUNCTION INTEGER-OF-DATE(WS-CLAMP-YYYYMMDD) - 1
+                   MOVE FUNCTION DATE-OF-INTEGER(WS-CLAMP-INTEGER)
+                       TO WS-CLAMP-LAST-DATE
+                   MOVE WS-CLAMP-LAST-DATE(7:2) TO WS-CLAMP-LAST-DAY
+
+                   IF WS-DAY > WS-CLAMP-LAST-DAY
+                       MOVE WS-CLAMP-LAST-DAY TO WS-DAY
+                   END-IF
+
+                   COMPUTE WS-NEW-YYYYMMDD =
+                       WS-YEAR * 10000 + WS-MONTH * 100 + WS-DAY
+           END-EVALUATE
+
+           STRING WS-NEW-YYYYMMDD(1:4) "-"
+                  WS-NEW-YYYYMMDD(5:2) "-"
+                  WS-NEW-YYYYMMDD(7:2)
+               INTO WS-ORD-NEXT-DATE
+           END-STRING
+           .
+
+      * ----------------------------------------------------------------
+      * GET-TODAY-DATE - Fecha de hoy en formato YYYY-MM-DD
+      * ----------------------------------------------------------------
+       GET-TODAY-DATE.
+           ACCEPT WS-TODAY-YYYYMMDD FROM DATE YYYYMMDD
+           STRING WS-TODAY-YYYYMMDD(1:4) "-"
+                  WS-TODAY-YYYYMMDD(5:2) "-"
+                  WS-TODAY-YYYYMMDD(7:2)
+               INTO WS-TODAY-DATE
+           END-STRING
+           .
+
+       END PROGRAM STANDING-ORDERS.
