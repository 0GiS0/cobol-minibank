@@ -15,6 +15,13 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT DB-BALANCES ASSIGN TO DB-PATH
                ORGANIZATION IS LINE SEQUENTIAL.
+      *    Reporte de totales de control del lote (salida)
+           SELECT CONTROL-FILE ASSIGN TO "data/control-totals.txt"
+               ORGANIZATION IS LINE SEQUENTIAL.
+      *    Lineas de transacciones descartadas por datos invalidos
+           SELECT REJECT-FILE ASSIGN TO "data/transactions-reject.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -25,6 +32,10 @@
        01  OUT-LINE             PIC X(256).
        FD  DB-BALANCES.
        01  DB-BAL-LINE          PIC X(256).
+       FD  CONTROL-FILE.
+       01  CONTROL-LINE         PIC X(256).
+       FD  REJECT-FILE.
+       01  REJECT-LINE          PIC X(256).
 
        WORKING-STORAGE SECTION.
 
@@ -40,20 +51,34 @@
        77  GET-BALANCES-SCRIPT  PIC X(256)
            VALUE "bash db2-helpers/get-balances-cli.sh".
 
+       77  WS-ENV-TX-PATH       PIC X(256).
+       77  WS-ENV-OUT-PATH      PIC X(256).
+       77  WS-ENV-DB-PATH       PIC X(256).
+
        77  WS-DATE              PIC X(10).
        77  WS-ACCOUNT           PIC X(30).
        77  WS-TYPE              PIC X(6).
        77  WS-AMOUNT-STR        PIC X(20).
        77  WS-AMOUNT-SIGNED     PIC S9(13)V9(2) VALUE 0.
+       77  WS-LINE-VALID        PIC X VALUE "Y".
+       77  WS-REJECT-FILE-STATUS PIC XX.
+       77  WS-FORMATTED-TOTAL   PIC -(12)9.99.
+
+      * Totales de control del lote (para conciliacion)
+       01  WS-CONTROL-TOTALS.
+           05 WS-TOTAL-READ       PIC 9(9) VALUE 0.
+           05 WS-TOTAL-INSERTED   PIC 9(9) VALUE 0.
+           05 WS-TOTAL-ERRORS     PIC 9(9) VALUE 0.
+           05 WS-TOTAL-REJECTED   PIC 9(9) VALUE 0.
+           05 WS-TOTAL-CREDITS    PIC S9(13)V9(2) VALUE 0.
+           05 WS-TOTAL-DEBITS     PIC S9(13)V9(2) VALUE 0.
 
        PROCEDURE DIVISION.
 
        MAIN.
            PERFORM CONNECT-TO-DB2.
 
-           MOVE "data/transactions.csv" TO TX-PATH.
-           MOVE "data/balances.csv" TO OUT-PATH.
-           MOVE "/tmp/db2-balances.csv" TO DB-PATH.
+           PERFORM SET-FILE-PATHS.
 
            OPEN INPUT TX-FILE.
            OPEN OUTPUT OUT-FILE.
@@ -62,9 +87,12 @@
               READ TX-FILE
                  AT END MOVE "Y" TO EOF
                  NOT AT END
+                    ADD 1 TO WS-TOTAL-READ
                     MOVE TX-LINE TO WS-LINE
                     PERFORM PARSE-LINE
-                    PERFORM INSERT-VIA-DB2-CLI
+                    IF WS-LINE-VALID = "Y"
+                       PERFORM INSERT-VIA-DB2-CLI
+                    END-IF
               END-READ
            END-PERFORM.
 
@@ -72,11 +100,42 @@
            PERFORM WRITE-HEADER.
            PERFORM COPY-BALANCES.
 
+      *    Mostrar y guardar los totales de control del lote
+           PERFORM SHOW-CONTROL-TOTALS.
+
            CLOSE TX-FILE.
            CLOSE OUT-FILE.
            PERFORM DISCONNECT-FROM-DB2.
            GOBACK.
 
+      *----------------------------------------------------------------
+      * SET-FILE-PATHS - Configurar rutas de archivos
+      * Usa las rutas por defecto salvo que se hayan definido las
+      * variables de entorno MINIBANK_TX_PATH, MINIBANK_OUT_PATH o
+      * MINIBANK_DB_PATH, para poder apuntar el lote a otros ficheros
+      * sin recompilar.
+      *----------------------------------------------------------------
+       SET-FILE-PATHS.
+           MOVE "data/transactions.csv" TO TX-PATH.
+           MOVE "data/balances.csv" TO OUT-PATH.
+           MOVE "/tmp/db2-balances.csv" TO DB-PATH.
+
+           ACCEPT WS-ENV-TX-PATH FROM ENVIRONMENT "MINIBANK_TX_PATH"
+           IF WS-ENV-TX-PATH NOT = SPACES
+              MOVE WS-ENV-TX-PATH TO TX-PATH
+           END-IF
+
+           ACCEPT WS-ENV-OUT-PATH FROM ENVIRONMENT "MINIBANK_OUT_PATH"
+           IF WS-ENV-OUT-PATH NOT = SPACES
+              MOVE WS-ENV-OUT-PATH TO OUT-PATH
+           END-IF
+
+           ACCEPT WS-ENV-DB-PATH FROM ENVIRONMENT "MINIBANK_DB_PATH"
+           IF WS-ENV-DB-PATH NOT = SPACES
+              MOVE WS-ENV-DB-PATH TO DB-PATH
+           END-IF
+           .
+
        CONNECT-TO-DB2.
            DISPLAY "Conectando a DB2..." UPON CONSOLE.
 
@@ -84,6 +143,7 @@
            DISPLAY "Desconectando de DB2..." UPON CONSOLE.
 
        PARSE-LINE.
+           MOVE "Y" TO WS-LINE-VALID.
            UNSTRING WS-LINE DELIMITED BY ALL ","
                 INTO WS-DATE
                      WS-ACCOUNT
@@ -91,10 +151,22 @@
                      WS-AMOUNT-STR
            END-UNSTRING.
            INSPECT WS-AMOUNT-STR REPLACING ALL "," BY ".".
+
+      *    Descartar la linea si el importe no es numerico, en
+      *    vez de dejarlo pasar como una transaccion de cero
+           IF FUNCTION TEST-NUMVAL(WS-AMOUNT-STR) NOT = 0
+              MOVE "N" TO WS-LINE-VALID
+              PERFORM WRITE-REJECT-LINE
+              EXIT PARAGRAPH
+           END-IF.
+
            MOVE FUNCTION NUMVAL(WS-AMOUNT-STR)
                 TO WS-AMOUNT-SIGNED.
            IF WS-TYPE = "DEBIT"
+              ADD WS-AMOUNT-SIGNED TO WS-TOTAL-DEBITS
               MULTIPLY -1 BY WS-AMOUNT-SIGNED
+           ELSE
+              ADD WS-AMOUNT-SIGNED TO WS-TOTAL-CREDITS
            END-IF.
 
        INSERT-VIA-DB2-CLI.
@@ -121,6 +193,15 @@
 
            CALL "SYSTEM" USING CMD-LINE RETURNING RC.
 
+           IF RC = 0
+              ADD 1 TO WS-TOTAL-INSERTED
+           ELSE
+              ADD 1 TO WS-TOTAL-ERRORS
+              DISPLAY "Error insertando transaccion (RC=" RC "): "
+                  WS-ACCOUNT " " WS-TYPE " " WS-AMOUNT-STR
+                  UPON CONSOLE
+           END-IF.
+
        GET-BALANCES-FROM-DB2.
            DISPLAY "Consultando saldos desde DB2..." UPON CONSOLE.
 
@@ -145,3 +226,96 @@
               END-READ
            END-PERFORM.
            CLOSE DB-BALANCES.
+
+      *----------------------------------------------------------------
+      * SHOW-CONTROL-TOTALS - Totales de control del lote
+      * Muestra y deja constancia en fichero de cuantos registros se
+      * leyeron, cuantos se insertaron y cuantos fallaron, junto con
+      * la suma de importes de abono y de cargo, para poder conciliar
+      * el lote sin tener que recontar el CSV de origen a mano.
+      *----------------------------------------------------------------
+       SHOW-CONTROL-TOTALS.
+           DISPLAY "==== TOTALES DE CONTROL DEL LOTE ====" UPON CONSOLE
+           DISPLAY "Transacciones leidas    : " WS-TOTAL-READ
+               UPON CONSOLE
+           DISPLAY "Transacciones insertadas: " WS-TOTAL-INSERTED
+               UPON CONSOLE
+           DISPLAY "Errores de insercion    : " WS-TOTAL-ERRORS
+               UPON CONSOLE
+           DISPLAY "Lineas rechazadas       : " WS-TOTAL-REJECTED
+               UPON CONSOLE
+           MOVE WS-TOTAL-CREDITS TO WS-FORMATTED-TOTAL
+           DISPLAY "Total abonos (CREDIT)   : " WS-FORMATTED-TOTAL
+               UPON CONSOLE
+           MOVE WS-TOTAL-DEBITS TO WS-FORMATTED-TOTAL
+           DISPLAY "Total cargos (DEBIT)    : " WS-FORMATTED-TOTAL
+               UPON CONSOLE
+
+           OPEN OUTPUT CONTROL-FILE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Transacciones leidas: " DELIMITED BY SIZE
+               WS-TOTAL-READ DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Transacciones insertadas: " DELIMITED BY SIZE
+               WS-TOTAL-INSERTED DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Errores de insercion: " DELIMITED BY SIZE
+               WS-TOTAL-ERRORS DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Lineas rechazadas: " DELIMITED BY SIZE
+               WS-TOTAL-REJECTED DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE WS-TOTAL-CREDITS TO WS-FORMATTED-TOTAL
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Total abonos (CREDIT): " DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           MOVE WS-TOTAL-DEBITS TO WS-FORMATTED-TOTAL
+           MOVE SPACES TO CONTROL-LINE
+           STRING "Total cargos (DEBIT): " DELIMITED BY SIZE
+               WS-FORMATTED-TOTAL DELIMITED BY SIZE
+               INTO CONTROL-LINE
+           END-STRING
+           WRITE CONTROL-LINE
+
+           CLOSE CONTROL-FILE
+           .
+
+      *----------------------------------------------------------------
+      * WRITE-REJECT-LINE - Registrar linea de transaccion invalida
+      * Deja constancia de una linea de data/transactions.csv cuyo
+      * importe no se pudo interpretar como numero, en vez de
+      * dejarla pasar como una transaccion de importe cero.
+      *----------------------------------------------------------------
+       WRITE-REJECT-LINE.
+           DISPLAY "AVISO: linea rechazada (importe invalido): "
+               WS-LINE UPON CONSOLE
+           ADD 1 TO WS-TOTAL-REJECTED
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = "05"
+               OR WS-REJECT-FILE-STATUS = "35"
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE WS-LINE TO REJECT-LINE
+           WRITE REJECT-LINE
+           CLOSE REJECT-FILE
+           .
