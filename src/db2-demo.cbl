@@ -14,7 +14,7 @@
        DATA DIVISION.
        FILE SECTION.
        FD SQL-FILE.
-       01 SQL-RECORD PIC X(100).
+       01 SQL-RECORD PIC X(200).
 
        WORKING-STORAGE SECTION.
        01 WS-COMMAND PIC X(500).
@@ -25,8 +25,16 @@
        01 WS-DB-PATH PIC X(50) VALUE
           '/opt/ibm/db2/V12.1/bin/db2'.
 
+      * Filtro opcional para no volcar siempre la tabla entera
+       01 WS-ENV-WHERE PIC X(100) VALUE SPACES.
+       01 WS-QUERY PIC X(200) VALUE SPACES.
+
        PROCEDURE DIVISION.
 
+      * Permite pedir, por ejemplo, solo cuentas con saldo bajo un
+      * umbral o una cuenta concreta, en vez de siempre SELECT *
+       ACCEPT WS-ENV-WHERE FROM ENVIRONMENT 'MINIBANK_QUERY_FILTER'.
+
       * Crear archivo SQL temporal con comandos
        OPEN OUTPUT SQL-FILE.
 
@@ -34,8 +42,16 @@
            TO SQL-RECORD.
        WRITE SQL-RECORD.
 
-       MOVE 'SELECT * FROM ACCOUNTS'
-           TO SQL-RECORD.
+       IF WS-ENV-WHERE = SPACES
+           MOVE 'SELECT * FROM ACCOUNTS' TO WS-QUERY
+       ELSE
+           STRING 'SELECT * FROM ACCOUNTS WHERE '
+               DELIMITED BY SIZE
+               FUNCTION TRIM(WS-ENV-WHERE) DELIMITED BY SIZE
+               INTO WS-QUERY
+           END-STRING
+       END-IF.
+       MOVE WS-QUERY TO SQL-RECORD.
        WRITE SQL-RECORD.
 
        MOVE 'TERMINATE' TO SQL-RECORD.
@@ -43,11 +59,15 @@
 
        CLOSE SQL-FILE.
 
-      * Ejecutar el archivo SQL con db2
+      * Ejecutar el archivo SQL con db2, guardando su salida en un
+      * log para poder diagnosticar un fallo en una ejecucion
+      * desatendida sin mas pista que el codigo de retorno
        STRING
            WS-DB-PATH DELIMITED BY SPACE
            ' -f /tmp/db2-minibank.sql'
            DELIMITED BY SIZE
+           ' > /tmp/db2-minibank.log 2>&1'
+           DELIMITED BY SIZE
            INTO WS-COMMAND
        END-STRING
 
@@ -60,6 +80,9 @@
           DISPLAY 'Query executed successfully!'
        ELSE
           DISPLAY 'DB2 returned code: ' WS-RETURN-CODE
+          DISPLAY 'Last lines of /tmp/db2-minibank.log:'
+          MOVE 'tail -n 20 /tmp/db2-minibank.log' TO WS-COMMAND
+          CALL "system" USING WS-COMMAND GIVING WS-RETURN-CODE
        END-IF.
 
        STOP RUN.
