@@ -11,6 +11,29 @@
            SELECT BALANCES-FILE ASSIGN TO
                "/workspaces/cobol-minibank/data/balances.csv"
                ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNTS-SEED-FILE ASSIGN TO
+               "/workspaces/cobol-minibank/data/accounts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SEED-FILE-STATUS.
+           SELECT BATCH-FILE ASSIGN TO WS-BATCH-FILE-PATH
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-BATCH-FILE-STATUS.
+           SELECT REJECT-FILE ASSIGN TO
+               "/workspaces/cobol-minibank/data/transactions-reject.log"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REJECT-FILE-STATUS.
+           SELECT PENDING-REVIEW-FILE ASSIGN TO
+               "/workspaces/cobol-minibank/data/pending-review.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PENDING-FILE-STATUS.
+           SELECT SUPERVISOR-PIN-LOG-FILE ASSIGN TO
+               "/workspaces/cobol-minibank/data/supervisor-pin-log.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-PIN-LOG-FILE-STATUS.
+           SELECT CLOSED-ACCOUNTS-FILE ASSIGN TO
+               "/workspaces/cobol-minibank/data/closed-accounts.csv"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CLOSED-FILE-STATUS.
 
        DATA DIVISION.
 
@@ -21,6 +44,24 @@
        FD  BALANCES-FILE.
        01  BALANCES-RECORD             PIC X(100).
 
+       FD  ACCOUNTS-SEED-FILE.
+       01  ACCOUNTS-SEED-RECORD        PIC X(100).
+
+       FD  BATCH-FILE.
+       01  BATCH-RECORD                PIC X(100).
+
+       FD  REJECT-FILE.
+       01  REJECT-RECORD               PIC X(120).
+
+       FD  PENDING-REVIEW-FILE.
+       01  PENDING-REVIEW-RECORD       PIC X(120).
+
+       FD  SUPERVISOR-PIN-LOG-FILE.
+       01  SUPERVISOR-PIN-LOG-RECORD   PIC X(120).
+
+       FD  CLOSED-ACCOUNTS-FILE.
+       01  CLOSED-ACCOUNTS-RECORD      PIC X(30).
+
        WORKING-STORAGE SECTION.
 
        *> ============================================================
@@ -33,29 +74,78 @@
        01  WS-DATA-SOURCE         PIC X(8)  VALUE 'CSV'.
        01  WS-ENV-DATA-SOURCE     PIC X(8)  VALUE SPACES.
 
+       *> Umbral a partir del cual una retirada queda pendiente de
+       *> revision por un supervisor en vez de aplicarse al momento
+       01  WS-REVIEW-THRESHOLD    PIC 9(9)V99 VALUE 10000.00.
+       01  WS-ENV-REVIEW-THRESHOLD PIC X(15) VALUE SPACES.
+       01  WS-PENDING-FILE-STATUS PIC XX.
+
+       *> PIN de supervisor que permite aplicar al momento una
+       *> retirada por encima de WS-REVIEW-THRESHOLD en vez de
+       *> dejarla pendiente de revision
+       01  WS-SUPERVISOR-PIN      PIC X(6) VALUE '000000'.
+       01  WS-ENV-SUPERVISOR-PIN  PIC X(6) VALUE SPACES.
+       01  WS-TMP-PIN             PIC X(6).
+       01  WS-SUPERVISOR-OVERRIDE PIC X VALUE 'N'.
+           88 SUPERVISOR-OVERRIDE-OK VALUE 'Y'.
+       01  WS-PIN-LOG-FILE-STATUS PIC XX.
+
+       *> Rol de la sesion interactiva: un TELLER necesita el PIN de
+       *> un supervisor para retiradas/ingresos grandes y no puede
+       *> cerrar cuentas; un SUPERVISOR opera sin esas restricciones
+       01  WS-SESSION-ROLE        PIC X(10) VALUE 'TELLER'.
+           88 ROLE-IS-SUPERVISOR  VALUE 'SUPERVISOR'.
+       01  WS-ENV-SESSION-ROLE    PIC X(10) VALUE SPACES.
+
        *> M√≥dulo de base de datos si se usa DB2
        01  WS-MOD-DB-NAME         PIC X(16) VALUE 'MBDBSQL '.
        01  WS-ENV-DB-MODULE       PIC X(16) VALUE SPACES.
 
+       *> Cuenta puente donde se traspasa el saldo remanente al
+       *> cerrar una cuenta en modo CSV (misma idea que
+       *> WS-SUSPENSE-ACCOUNT-ID en mb-db-sql.cbl para modo DB2)
+       01  WS-SUSPENSE-ACCOUNT-ID PIC X(30) VALUE 'SUSPENSE'.
+       01  WS-ENV-SUSPENSE-ACCOUNT PIC X(30) VALUE SPACES.
+       01  WS-CLOSED-FILE-STATUS  PIC XX.
+       01  WS-CLOSED-LINE         PIC X(30).
+
        *> Variables de men√∫
        01  WS-OPTION              PIC 9     VALUE 0.
        01  WS-EXIT                PIC X     VALUE 'N'.
        01  WS-TMP-AMOUNT          PIC 9(9)V99.
        01  WS-TMP-ACCOUNT         PIC X(30).
+       01  WS-TMP-NAME            PIC X(100).
 
        *> ============================================================
        *> üìä SECCION DE DATOS EN MEMORIA (para modo CSV)
        *> ============================================================
 
        01  WS-ACCOUNTS-TABLE.
-           05  WS-ACCOUNTS-ARRAY OCCURS 100 TIMES INDEXED BY IX-ACC.
+           05  WS-ACCOUNTS-ARRAY OCCURS 5000 TIMES INDEXED BY IX-ACC.
                10  ACC-ID            PIC X(30).
                10  ACC-NAME          PIC X(100).
                10  ACC-BALANCE       PIC S9(13)V9(2) COMP-3.
-
-       01  WS-ACC-COUNT            PIC 999  VALUE 0.
-       01  WS-ACC-INDEX            PIC 999.
+               10  ACC-OVERDRAFT-LIMIT PIC S9(13)V9(2) COMP-3
+                       VALUE 0.
+               10  ACC-STATUS        PIC X(6) VALUE 'OPEN'.
+                   88 ACC-IS-OPEN    VALUE 'OPEN'.
+                   88 ACC-IS-CLOSED  VALUE 'CLOSED'.
+
+       01  WS-ACC-COUNT            PIC 9(4)  VALUE 0.
+       01  WS-ACC-MAX              PIC 9(4)  VALUE 5000.
+       01  WS-ACC-INDEX            PIC 9(4).
+       01  WS-ACC-INDEX-2          PIC 9(4).
        01  WS-ACC-FOUND            PIC X    VALUE 'N'.
+       01  WS-LOOKUP-ACCOUNT       PIC X(30).
+       01  WS-LOOKUP-INDEX         PIC 9(4).
+
+       *> Mini-extracto: ultimas WS-HIST-MAX transacciones de una
+       *> cuenta, releidas directamente de transactions.csv
+       01  WS-HIST-MAX             PIC 9(2)  VALUE 20.
+       01  WS-HIST-COUNT           PIC 9(2)  VALUE 0.
+       01  WS-HIST-INDEX           PIC 9(2).
+       01  WS-HIST-TABLE.
+           05  WS-HIST-LINE OCCURS 20 TIMES PIC X(100).
 
        *> Variables de procesamiento CSV
        01  WS-CSV-LINE             PIC X(100).
@@ -64,8 +154,45 @@
            05  CSV-ACCOUNT         PIC X(30).
            05  CSV-TYPE            PIC X(10).
            05  CSV-AMOUNT          PIC 9(9)V99.
+           05  CSV-TO-ACCOUNT      PIC X(30).
        01  WS-EOF-FLAG             PIC X    VALUE 'N'.
        01  WS-CSV-AMOUNT-NUMERIC   PIC S9(13)V9(2) COMP-3.
+       01  WS-CSV-AMOUNT-RAW       PIC X(15).
+
+       *> Variables para persistir movimientos CSV en disco
+       01  WS-APPEND-DATE          PIC X(10).
+       01  WS-APPEND-DATE-RAW      PIC X(8).
+      *> Con punto decimal literal: sin el, el STRING de mas abajo
+      *> escribiria el importe como entero y NUMVAL lo releeria 100
+      *> veces mayor (100.50 -> "00000010050" -> 10050 al recargar)
+       01  WS-APPEND-AMOUNT-EDIT   PIC 9(9).99.
+       01  WS-APPEND-LINE          PIC X(100).
+       01  WS-APPEND-TYPE          PIC X(10).
+
+       *> Nombres de titular precargados desde accounts.csv (opcional)
+       01  WS-SEED-FILE-STATUS     PIC XX.
+       01  WS-SEED-TABLE.
+           05  WS-SEED-ARRAY OCCURS 5000 TIMES INDEXED BY IX-SEED.
+               10  SEED-ID           PIC X(30).
+               10  SEED-NAME         PIC X(100).
+               10  SEED-OVERDRAFT    PIC X(15).
+       01  WS-SEED-COUNT           PIC 9(4) VALUE 0.
+       01  WS-SEED-LINE            PIC X(100).
+
+       *> ============================================================
+       *> üì¶ MODO BATCH (no interactivo, para cierres EOD)
+       *> ============================================================
+
+       01  WS-BATCH-FILE-PATH      PIC X(200) VALUE SPACES.
+       01  WS-BATCH-FILE-STATUS    PIC XX.
+       01  WS-REJECT-FILE-STATUS   PIC XX.
+       01  WS-LIST-MORE-PAGES      PIC X VALUE 'N'.
+       01  WS-BATCH-LINE           PIC X(100).
+       01  WS-BATCH-PARTS.
+           05  BATCH-OP            PIC X(10).
+           05  BATCH-ACCOUNT       PIC X(30).
+           05  BATCH-AMOUNT        PIC 9(9)V99.
+           05  BATCH-TO-ACCOUNT    PIC X(30).
 
        PROCEDURE DIVISION.
 
@@ -80,10 +207,18 @@
            EVALUATE WS-DATA-SOURCE
                WHEN 'CSV'
                    PERFORM LOAD-DATA-FROM-CSV
-                   PERFORM INTERACTIVE-MENU
+                   IF WS-BATCH-FILE-PATH NOT = SPACES
+                       PERFORM BATCH-MODE
+                   ELSE
+                       PERFORM INTERACTIVE-MENU
+                   END-IF
                WHEN 'DB2'
                    PERFORM INIT-DB
-                   PERFORM INTERACTIVE-MENU
+                   IF WS-BATCH-FILE-PATH NOT = SPACES
+                       PERFORM BATCH-MODE
+                   ELSE
+                       PERFORM INTERACTIVE-MENU
+                   END-IF
                    PERFORM FINISH-DB
                WHEN OTHER
                    DISPLAY '‚ùå Modo no v√°lido: ' WS-DATA-SOURCE
@@ -113,6 +248,46 @@
                MOVE WS-ENV-DB-MODULE TO WS-MOD-DB-NAME
            END-IF
 
+           *> Modo batch no interactivo: si se define esta variable,
+           *> MBMAIN procesa el fichero de ordenes y termina sin menu
+           ACCEPT WS-BATCH-FILE-PATH
+               FROM ENVIRONMENT 'MINIBANK_BATCH_FILE'
+
+           *> Umbral de retirada que exige revision de un supervisor
+           ACCEPT WS-ENV-REVIEW-THRESHOLD
+               FROM ENVIRONMENT 'MINIBANK_REVIEW_THRESHOLD'
+
+           IF WS-ENV-REVIEW-THRESHOLD NOT = SPACES
+               AND FUNCTION TEST-NUMVAL(WS-ENV-REVIEW-THRESHOLD) = 0
+               MOVE FUNCTION NUMVAL(WS-ENV-REVIEW-THRESHOLD)
+                   TO WS-REVIEW-THRESHOLD
+           END-IF
+
+           *> PIN de supervisor para aprobar retiradas por encima
+           *> del umbral sin esperar a la revision diferida
+           ACCEPT WS-ENV-SUPERVISOR-PIN
+               FROM ENVIRONMENT 'MINIBANK_SUPERVISOR_PIN'
+
+           IF WS-ENV-SUPERVISOR-PIN NOT = SPACES
+               MOVE WS-ENV-SUPERVISOR-PIN TO WS-SUPERVISOR-PIN
+           END-IF
+
+           *> Rol con el que opera esta sesion (TELLER por defecto)
+           ACCEPT WS-ENV-SESSION-ROLE
+               FROM ENVIRONMENT 'MINIBANK_ROLE'
+
+           IF WS-ENV-SESSION-ROLE NOT = SPACES
+               MOVE WS-ENV-SESSION-ROLE TO WS-SESSION-ROLE
+           END-IF
+
+           *> Cuenta puente para el saldo de cuentas cerradas (modo CSV)
+           ACCEPT WS-ENV-SUSPENSE-ACCOUNT
+               FROM ENVIRONMENT 'MINIBANK_SUSPENSE_ACCOUNT'
+
+           IF WS-ENV-SUSPENSE-ACCOUNT NOT = SPACES
+               MOVE WS-ENV-SUSPENSE-ACCOUNT TO WS-SUSPENSE-ACCOUNT-ID
+           END-IF
+
            MOVE 0 TO WS-ACC-COUNT
            .
 
@@ -120,6 +295,7 @@
            DISPLAY ' '
            DISPLAY 'üè¶ ========== MINIBANK ========== '
            DISPLAY 'üìä Modo de operaci√≥n: ' WS-DATA-SOURCE
+           DISPLAY 'üìä Rol de sesion: ' WS-SESSION-ROLE
 
            EVALUATE WS-DATA-SOURCE
                WHEN 'CSV'
@@ -139,6 +315,8 @@
        LOAD-DATA-FROM-CSV.
            DISPLAY 'üìÇ Cargando datos desde CSV...'
 
+           PERFORM LOAD-ACCOUNT-NAMES-SEED
+
            OPEN INPUT TRANSACTIONS-FILE
 
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
@@ -152,20 +330,86 @@
 
            CLOSE TRANSACTIONS-FILE
 
-           DISPLAY '‚úÖ Datos cargados. Total cuentas: ' WS-ACC-COUNT
+           PERFORM LOAD-CLOSED-ACCOUNTS-LOG
+
+           DISPLAY '‚úÖ Datos cargados. Cuentas: ' WS-ACC-COUNT
            DISPLAY ' '
            .
 
+      *> Las cuentas cerradas en modo CSV se registran aparte en
+      *> closed-accounts.csv porque PARSE-AND-PROCESS-CSV reconstruye
+      *> ACC-STATUS desde cero en cada arranque (siempre 'OPEN'); sin
+      *> este repaso, una cuenta cerrada reviviria al reiniciar MBMAIN
+       LOAD-CLOSED-ACCOUNTS-LOG.
+           OPEN INPUT CLOSED-ACCOUNTS-FILE
+
+           IF WS-CLOSED-FILE-STATUS = '00'
+               PERFORM UNTIL WS-CLOSED-FILE-STATUS NOT = '00'
+                   READ CLOSED-ACCOUNTS-FILE INTO WS-CLOSED-LINE
+                   IF WS-CLOSED-FILE-STATUS = '00'
+                       MOVE WS-CLOSED-LINE TO WS-LOOKUP-ACCOUNT
+                       PERFORM VARYING IX-ACC FROM 1 BY 1
+                           UNTIL IX-ACC > WS-ACC-COUNT
+                           IF ACC-ID(IX-ACC) = WS-LOOKUP-ACCOUNT
+                               MOVE 'CLOSED' TO ACC-STATUS(IX-ACC)
+                           END-IF
+                       END-PERFORM
+                   END-IF
+               END-PERFORM
+               CLOSE CLOSED-ACCOUNTS-FILE
+           END-IF
+           .
+
+       LOAD-ACCOUNT-NAMES-SEED.
+           *> Precarga opcional de nombres de titular (y limite de
+           *> descubierto) desde accounts.csv (formato:
+           *> cuenta,nombre[,limite_descubierto]). Si el fichero no
+           *> existe simplemente se omite.
+           MOVE 0 TO WS-SEED-COUNT
+
+           OPEN INPUT ACCOUNTS-SEED-FILE
+
+           IF WS-SEED-FILE-STATUS = '00'
+               PERFORM UNTIL WS-SEED-FILE-STATUS NOT = '00'
+                   READ ACCOUNTS-SEED-FILE INTO WS-SEED-LINE
+                   IF WS-SEED-FILE-STATUS = '00'
+                       IF WS-SEED-COUNT < 5000
+                           ADD 1 TO WS-SEED-COUNT
+                           MOVE SPACES TO SEED-OVERDRAFT(WS-SEED-COUNT)
+                           UNSTRING WS-SEED-LINE DELIMITED BY ','
+                               INTO SEED-ID(WS-SEED-COUNT)
+                                   SEED-NAME(WS-SEED-COUNT)
+                                   SEED-OVERDRAFT(WS-SEED-COUNT)
+                           END-UNSTRING
+                       END-IF
+                   END-IF
+               END-PERFORM
+               CLOSE ACCOUNTS-SEED-FILE
+           END-IF
+           .
+
        PARSE-AND-PROCESS-CSV.
-           *> Parsear l√≠nea CSV: fecha,cuenta,tipo,monto
+           *> Parsear l√≠nea CSV: fecha,cuenta,tipo,monto[,destino]
+           *> El campo destino solo aplica a filas TRANSFER
+           MOVE SPACES TO CSV-TO-ACCOUNT
+           MOVE SPACES TO WS-CSV-AMOUNT-RAW
            UNSTRING WS-CSV-LINE DELIMITED BY ','
-               INTO CSV-DATE CSV-ACCOUNT CSV-TYPE CSV-AMOUNT
+               INTO CSV-DATE CSV-ACCOUNT CSV-TYPE WS-CSV-AMOUNT-RAW
+                   CSV-TO-ACCOUNT
            END-UNSTRING
 
-           MOVE CSV-AMOUNT TO WS-CSV-AMOUNT-NUMERIC
+           IF FUNCTION TEST-NUMVAL(WS-CSV-AMOUNT-RAW) NOT = 0
+               PERFORM REJECT-CSV-LINE
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE FUNCTION NUMVAL(WS-CSV-AMOUNT-RAW)
+               TO WS-CSV-AMOUNT-NUMERIC
 
-           *> Buscar o crear cuenta
+           *> Buscar o crear cuenta origen
+           MOVE CSV-ACCOUNT TO WS-LOOKUP-ACCOUNT
            PERFORM FIND-OR-CREATE-ACCOUNT
+           MOVE WS-LOOKUP-INDEX TO WS-ACC-INDEX
 
            *> Procesar transacci√≥n
            EVALUATE CSV-TYPE
@@ -175,9 +419,35 @@
                WHEN 'DEBIT'
                    SUBTRACT WS-CSV-AMOUNT-NUMERIC
                        FROM ACC-BALANCE(WS-ACC-INDEX)
+               WHEN 'TRANSFER'
+                   *> Buscar o crear cuenta destino y mover el saldo
+                   *> de forma at√≥mica entre ambas cuentas
+                   MOVE CSV-TO-ACCOUNT TO WS-LOOKUP-ACCOUNT
+                   PERFORM FIND-OR-CREATE-ACCOUNT
+                   MOVE WS-LOOKUP-INDEX TO WS-ACC-INDEX-2
+
+                   SUBTRACT WS-CSV-AMOUNT-NUMERIC
+                       FROM ACC-BALANCE(WS-ACC-INDEX)
+                   ADD WS-CSV-AMOUNT-NUMERIC
+                       TO ACC-BALANCE(WS-ACC-INDEX-2)
            END-EVALUATE
            .
 
+       REJECT-CSV-LINE.
+           *> El campo monto no es numerico: dejar constancia en el
+           *> log de rechazos en vez de dejar pasar un importe erroneo
+           DISPLAY 'AVISO: linea CSV rechazada (monto invalido): '
+               WS-CSV-LINE
+           OPEN EXTEND REJECT-FILE
+           IF WS-REJECT-FILE-STATUS = '05'
+               OR WS-REJECT-FILE-STATUS = '35'
+               OPEN OUTPUT REJECT-FILE
+           END-IF
+           MOVE WS-CSV-LINE TO REJECT-RECORD
+           WRITE REJECT-RECORD
+           CLOSE REJECT-FILE
+           .
+
        FIND-OR-CREATE-ACCOUNT.
            MOVE 'N' TO WS-ACC-FOUND
 
@@ -185,22 +455,112 @@
            PERFORM VARYING IX-ACC FROM 1 BY 1
                UNTIL IX-ACC > WS-ACC-COUNT
                    OR WS-ACC-FOUND = 'Y'
-               IF ACC-ID(IX-ACC) = CSV-ACCOUNT
+               IF ACC-ID(IX-ACC) = WS-LOOKUP-ACCOUNT
                    MOVE 'Y' TO WS-ACC-FOUND
-                   MOVE IX-ACC TO WS-ACC-INDEX
+                   MOVE IX-ACC TO WS-LOOKUP-INDEX
                END-IF
            END-PERFORM
 
-           *> Si no existe, crear nueva cuenta
+           *> Si no existe, crear nueva cuenta (con l√≠mite de tabla)
            IF WS-ACC-FOUND = 'N'
-               ADD 1 TO WS-ACC-COUNT
-               MOVE WS-ACC-COUNT TO WS-ACC-INDEX
-               MOVE CSV-ACCOUNT TO ACC-ID(WS-ACC-INDEX)
-               MOVE SPACES TO ACC-NAME(WS-ACC-INDEX)
-               MOVE 0 TO ACC-BALANCE(WS-ACC-INDEX)
+               IF WS-ACC-COUNT >= WS-ACC-MAX
+                   DISPLAY '‚ùå L√≠mite de cuentas alcanzado: '
+                       WS-ACC-MAX
+                   MOVE WS-ACC-MAX TO WS-LOOKUP-INDEX
+               ELSE
+                   ADD 1 TO WS-ACC-COUNT
+                   MOVE WS-ACC-COUNT TO WS-LOOKUP-INDEX
+                   MOVE WS-LOOKUP-ACCOUNT TO ACC-ID(WS-LOOKUP-INDEX)
+                   PERFORM FIND-SEED-NAME
+                   MOVE 0 TO ACC-BALANCE(WS-LOOKUP-INDEX)
+               END-IF
+           END-IF
+           .
+       FIND-SEED-NAME.
+           *> Busca el nombre de titular y el limite de descubierto
+           *> precargados para la cuenta recien creada; si no
+           *> aparecen en el seed, quedan en blanco/cero
+           MOVE SPACES TO ACC-NAME(WS-LOOKUP-INDEX)
+           MOVE 0 TO ACC-OVERDRAFT-LIMIT(WS-LOOKUP-INDEX)
+           IF WS-SEED-COUNT > 0
+               PERFORM VARYING IX-SEED FROM 1 BY 1
+                   UNTIL IX-SEED > WS-SEED-COUNT
+                   IF SEED-ID(IX-SEED) = WS-LOOKUP-ACCOUNT
+                       MOVE SEED-NAME(IX-SEED)
+                           TO ACC-NAME(WS-LOOKUP-INDEX)
+                       IF FUNCTION TEST-NUMVAL(
+                               SEED-OVERDRAFT(IX-SEED)) = 0
+                           MOVE FUNCTION NUMVAL(
+                                   SEED-OVERDRAFT(IX-SEED))
+                               TO ACC-OVERDRAFT-LIMIT(WS-LOOKUP-INDEX)
+                       END-IF
+                       MOVE WS-SEED-COUNT TO IX-SEED
+                   END-IF
+               END-PERFORM
            END-IF
            .
 
+      *> ============================================================
+      *> MODO BATCH (no interactivo)
+      *> ============================================================
+
+       BATCH-MODE.
+           DISPLAY 'Modo batch: ' WS-BATCH-FILE-PATH
+
+           OPEN INPUT BATCH-FILE
+
+           IF WS-BATCH-FILE-STATUS NOT = '00'
+               DISPLAY 'No se pudo abrir el fichero de ordenes'
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ BATCH-FILE INTO WS-BATCH-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM BATCH-EXECUTE-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE BATCH-FILE
+           DISPLAY 'Modo batch completado'
+           .
+
+       BATCH-EXECUTE-LINE.
+           MOVE SPACES TO BATCH-TO-ACCOUNT
+           UNSTRING WS-BATCH-LINE DELIMITED BY ','
+               INTO BATCH-OP BATCH-ACCOUNT BATCH-AMOUNT
+                   BATCH-TO-ACCOUNT
+           END-UNSTRING
+
+           MOVE BATCH-ACCOUNT TO DB-ACCOUNT-ID
+           MOVE BATCH-AMOUNT TO WS-TMP-AMOUNT
+           MOVE BATCH-AMOUNT TO DB-AMOUNT
+
+           EVALUATE BATCH-OP
+               WHEN 'DEPOSIT'
+                   EVALUATE WS-DATA-SOURCE
+                       WHEN 'CSV'
+                           PERFORM DEPOSIT-CSV
+                       WHEN 'DB2'
+                           PERFORM DEPOSIT-DB2
+                   END-EVALUATE
+               WHEN 'WITHDRAW'
+                   EVALUATE WS-DATA-SOURCE
+                       WHEN 'CSV'
+                           PERFORM WITHDRAW-CSV
+                       WHEN 'DB2'
+                           PERFORM WITHDRAW-DB2
+                   END-EVALUATE
+               WHEN OTHER
+                   DISPLAY 'Operacion batch no reconocida: '
+                       BATCH-OP
+           END-EVALUATE
+           .
+
+
        *> ============================================================
        *> üéÆ MEN√ö INTERACTIVO
        *> ============================================================
@@ -219,6 +579,12 @@
                        PERFORM DO-WITHDRAW
                    WHEN 4
                        PERFORM DO-LIST-ACCOUNTS
+                   WHEN 5
+                       PERFORM DO-OPEN-ACCOUNT
+                   WHEN 6
+                       PERFORM DO-HISTORY
+                   WHEN 7
+                       PERFORM DO-CLOSE-ACCOUNT
                    WHEN 9
                        MOVE 'S' TO WS-EXIT
                    WHEN OTHER
@@ -234,6 +600,9 @@
            DISPLAY '2 - Ingresar dinero'
            DISPLAY '3 - Retirar dinero'
            DISPLAY '4 - Listar cuentas'
+           DISPLAY '5 - Abrir cuenta nueva'
+           DISPLAY '6 - Mini-extracto (historial)'
+           DISPLAY '7 - Cerrar cuenta (solo supervisor)'
            DISPLAY '9 - Salir'
            DISPLAY '=============================='
            DISPLAY 'Seleccione opci√≥n: ' WITH NO ADVANCING
@@ -300,6 +669,27 @@
            PERFORM ASK-ACCOUNT
            PERFORM ASK-AMOUNT
 
+           *> Un ingreso grande exige la misma autorizacion de
+           *> supervisor que una retirada grande (ver DO-WITHDRAW);
+           *> un ingreso que no consigue el PIN simplemente no se
+           *> aplica, ya que aqui no hay cola de revision diferida
+           IF ROLE-IS-SUPERVISOR
+               MOVE 'Y' TO WS-SUPERVISOR-OVERRIDE
+           ELSE
+               MOVE 'N' TO WS-SUPERVISOR-OVERRIDE
+               IF WS-TMP-AMOUNT > WS-REVIEW-THRESHOLD
+                   PERFORM SUPERVISOR-PIN-GATE
+               END-IF
+           END-IF
+
+           IF WS-TMP-AMOUNT > WS-REVIEW-THRESHOLD
+               AND NOT SUPERVISOR-OVERRIDE-OK
+               DISPLAY 'Ingreso rechazado: supera el umbral '
+                   'configurado y no se autorizo con PIN de '
+                   'supervisor'
+               EXIT PARAGRAPH
+           END-IF
+
            EVALUATE WS-DATA-SOURCE
                WHEN 'CSV'
                    PERFORM DEPOSIT-CSV
@@ -311,8 +701,15 @@
        DEPOSIT-CSV.
            PERFORM FIND-ACCOUNT-BY-ID
 
+           IF WS-ACC-FOUND = 'Y' AND ACC-IS-CLOSED(WS-ACC-INDEX)
+               DISPLAY 'ERROR: la cuenta esta cerrada'
+               EXIT PARAGRAPH
+           END-IF
+
            IF WS-ACC-FOUND = 'Y'
                ADD WS-TMP-AMOUNT TO ACC-BALANCE(WS-ACC-INDEX)
+               MOVE 'CREDIT' TO WS-APPEND-TYPE
+               PERFORM APPEND-TRANSACTION-CSV
                DISPLAY '‚úÖ Ingreso realizado'
                DISPLAY 'üí∞ Nuevo saldo: '
                    ACC-BALANCE(WS-ACC-INDEX)
@@ -340,6 +737,17 @@
            PERFORM ASK-ACCOUNT
            PERFORM ASK-AMOUNT
 
+           *> Una sesion de supervisor ya lleva su propia
+           *> autorizacion: no hace falta pedirse el PIN a si mismo
+           IF ROLE-IS-SUPERVISOR
+               MOVE 'Y' TO WS-SUPERVISOR-OVERRIDE
+           ELSE
+               MOVE 'N' TO WS-SUPERVISOR-OVERRIDE
+               IF WS-TMP-AMOUNT > WS-REVIEW-THRESHOLD
+                   PERFORM SUPERVISOR-PIN-GATE
+               END-IF
+           END-IF
+
            EVALUATE WS-DATA-SOURCE
                WHEN 'CSV'
                    PERFORM WITHDRAW-CSV
@@ -348,6 +756,60 @@
            END-EVALUATE
            .
 
+      *> Pide el PIN de un supervisor cuando la retirada supera el
+      *> umbral de revision, para poder aplicarla al momento en vez
+      *> de dejarla pendiente; el intento queda anotado siempre,
+      *> tanto si el PIN es correcto como si no
+       SUPERVISOR-PIN-GATE.
+           DISPLAY 'Retirada superior al umbral configurado ('
+               WS-REVIEW-THRESHOLD '): se requiere PIN de supervisor'
+           DISPLAY 'PIN de supervisor: ' WITH NO ADVANCING
+           ACCEPT WS-TMP-PIN
+
+           IF WS-TMP-PIN = WS-SUPERVISOR-PIN
+               MOVE 'Y' TO WS-SUPERVISOR-OVERRIDE
+               DISPLAY 'PIN correcto: retirada autorizada'
+           ELSE
+               MOVE 'N' TO WS-SUPERVISOR-OVERRIDE
+               DISPLAY 'PIN incorrecto: la retirada quedara '
+                   'pendiente de revision'
+           END-IF
+
+           PERFORM APPEND-SUPERVISOR-PIN-LOG
+           .
+
+      *> Deja constancia en data/supervisor-pin-log.csv de cada
+      *> intento de autorizacion con PIN, se apruebe o no
+       APPEND-SUPERVISOR-PIN-LOG.
+           ACCEPT WS-APPEND-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-APPEND-DATE-RAW(1:4) '-'
+                  WS-APPEND-DATE-RAW(5:2) '-'
+                  WS-APPEND-DATE-RAW(7:2)
+               INTO WS-APPEND-DATE
+           END-STRING
+
+           MOVE WS-TMP-AMOUNT TO WS-APPEND-AMOUNT-EDIT
+           MOVE SPACES TO WS-APPEND-LINE
+
+           STRING WS-APPEND-DATE       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-TMP-ACCOUNT       DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-APPEND-AMOUNT-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-SUPERVISOR-OVERRIDE DELIMITED BY SIZE
+               INTO WS-APPEND-LINE
+           END-STRING
+
+           OPEN EXTEND SUPERVISOR-PIN-LOG-FILE
+           IF WS-PIN-LOG-FILE-STATUS = '05'
+               OR WS-PIN-LOG-FILE-STATUS = '35'
+               OPEN OUTPUT SUPERVISOR-PIN-LOG-FILE
+           END-IF
+           WRITE SUPERVISOR-PIN-LOG-RECORD FROM WS-APPEND-LINE
+           CLOSE SUPERVISOR-PIN-LOG-FILE
+           .
+
        WITHDRAW-CSV.
            PERFORM FIND-ACCOUNT-BY-ID
 
@@ -356,15 +818,33 @@
                EXIT PARAGRAPH
            END-IF
 
-           IF ACC-BALANCE(WS-ACC-INDEX) < WS-TMP-AMOUNT
+           IF ACC-IS-CLOSED(WS-ACC-INDEX)
+               DISPLAY '‚ùå La cuenta esta cerrada'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ACC-BALANCE(WS-ACC-INDEX)
+                   + ACC-OVERDRAFT-LIMIT(WS-ACC-INDEX) < WS-TMP-AMOUNT
                DISPLAY '‚ùå Saldo insuficiente'
                DISPLAY '   Saldo actual: '
                    ACC-BALANCE(WS-ACC-INDEX)
+               DISPLAY '   Limite de descubierto: '
+                   ACC-OVERDRAFT-LIMIT(WS-ACC-INDEX)
+               EXIT PARAGRAPH
+           END-IF
+
+           IF WS-TMP-AMOUNT > WS-REVIEW-THRESHOLD
+               AND NOT SUPERVISOR-OVERRIDE-OK
+               PERFORM APPEND-PENDING-REVIEW-CSV
+               DISPLAY 'Retirada retenida para revision de un '
+                   'supervisor (supera el umbral configurado)'
                EXIT PARAGRAPH
            END-IF
 
            SUBTRACT WS-TMP-AMOUNT
                FROM ACC-BALANCE(WS-ACC-INDEX)
+           MOVE 'DEBIT' TO WS-APPEND-TYPE
+           PERFORM APPEND-TRANSACTION-CSV
            DISPLAY '‚úÖ Retirada realizada'
            DISPLAY 'üí∞ Nuevo saldo: '
                ACC-BALANCE(WS-ACC-INDEX)
@@ -374,6 +854,7 @@
            MOVE 'WITHDRW ' TO DB-FUNC
            MOVE 0 TO DB-STATUS
            MOVE SPACES TO DB-MESSAGE
+           MOVE WS-SUPERVISOR-OVERRIDE TO DB-SUPERVISOR-OVERRIDE
 
            CALL WS-MOD-DB-NAME USING DB-REQUEST
 
@@ -381,7 +862,13 @@
                DISPLAY '‚úÖ Retirada realizada'
                DISPLAY 'üí∞ Nuevo saldo: ' DB-BALANCE
            ELSE
-               DISPLAY '‚ùå ERROR: ' DB-MESSAGE
+               IF DB-PENDING-REVIEW
+                   DISPLAY 'Retirada retenida para revision de '
+                       'un supervisor (supera el umbral '
+                       'configurado): ' DB-MESSAGE
+               ELSE
+                   DISPLAY '‚ùå ERROR: ' DB-MESSAGE
+               END-IF
            END-IF
            .
 
@@ -390,21 +877,67 @@
                WHEN 'CSV'
                    PERFORM LIST-ACCOUNTS-CSV
                WHEN 'DB2'
-                   DISPLAY '‚ö†Ô∏è  Listar todas las cuentas de DB2'
-                   DISPLAY '   (Funcionalidad disponible en pr√≥ximas'
-                   DISPLAY '    versiones)'
+                   PERFORM LIST-ACCOUNTS-DB2
            END-EVALUATE
            .
 
+       LIST-ACCOUNTS-DB2.
+           DISPLAY ' '
+           DISPLAY 'üìä ===== CUENTAS REGISTRADAS (DB2) ====='
+           DISPLAY 'ID               | Titular              | Saldo'
+           DISPLAY '----------------------------------------'
+
+           MOVE 1 TO DB-LIST-START-INDEX
+           MOVE 'Y' TO WS-LIST-MORE-PAGES
+
+           PERFORM UNTIL WS-LIST-MORE-PAGES NOT = 'Y'
+               PERFORM LIST-ACCOUNTS-DB2-PAGE
+           END-PERFORM
+
+           DISPLAY ' '
+           .
+
+       LIST-ACCOUNTS-DB2-PAGE.
+           MOVE 'LISTACCT' TO DB-FUNC
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           CALL WS-MOD-DB-NAME USING DB-REQUEST
+
+           IF NOT DB-OK
+               DISPLAY '‚ùå ERROR: ' DB-MESSAGE
+               MOVE 'N' TO WS-LIST-MORE-PAGES
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM VARYING DB-IX FROM 1 BY 1
+               UNTIL DB-IX > DB-LIST-COUNT
+               DISPLAY DB-LIST-ACCOUNT-ID(DB-IX)
+                   ' | ' DB-LIST-ACCOUNT-NAME(DB-IX)
+                   ' | ' DB-LIST-BALANCE(DB-IX)
+           END-PERFORM
+
+           IF DB-LIST-FULL AND DB-LIST-NEXT-INDEX > 0
+               MOVE DB-LIST-NEXT-INDEX TO DB-LIST-START-INDEX
+               MOVE 'Y' TO WS-LIST-MORE-PAGES
+           ELSE
+               IF DB-LIST-FULL
+                   DISPLAY '‚ö†Ô∏è  Lista truncada'
+               END-IF
+               MOVE 'N' TO WS-LIST-MORE-PAGES
+           END-IF
+           .
+
        LIST-ACCOUNTS-CSV.
            DISPLAY ' '
            DISPLAY 'üìä ===== CUENTAS REGISTRADAS ====='
-           DISPLAY 'ID               | Saldo'
+           DISPLAY 'ID               | Titular              | Saldo'
            DISPLAY '----------------------------------------'
 
            PERFORM VARYING IX-ACC FROM 1 BY 1
                UNTIL IX-ACC > WS-ACC-COUNT
                DISPLAY ACC-ID(IX-ACC)
+                   ' | ' ACC-NAME(IX-ACC)
                    ' | ' ACC-BALANCE(IX-ACC)
            END-PERFORM
 
@@ -415,6 +948,365 @@
        *> üîç UTILIDADES DE BUSQUEDA
        *> ============================================================
 
+       DO-OPEN-ACCOUNT.
+           DISPLAY ' '
+           DISPLAY 'ID de la nueva cuenta (ej. ACC-010): '
+               WITH NO ADVANCING
+           ACCEPT WS-TMP-ACCOUNT
+           MOVE WS-TMP-ACCOUNT TO DB-ACCOUNT-ID
+           DISPLAY 'Nombre del titular: ' WITH NO ADVANCING
+           ACCEPT WS-TMP-NAME
+           MOVE WS-TMP-NAME TO DB-ACCOUNT-NAME
+           DISPLAY 'Saldo inicial (ej. 0.00): ' WITH NO ADVANCING
+           ACCEPT WS-TMP-AMOUNT
+           MOVE WS-TMP-AMOUNT TO DB-AMOUNT
+
+           EVALUATE WS-DATA-SOURCE
+               WHEN 'CSV'
+                   PERFORM OPEN-ACCOUNT-CSV
+               WHEN 'DB2'
+                   PERFORM OPEN-ACCOUNT-DB2
+           END-EVALUATE
+           .
+
+       OPEN-ACCOUNT-CSV.
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-ACC-FOUND = 'Y'
+               DISPLAY 'Cuenta ya existente: ' DB-ACCOUNT-ID
+           ELSE
+               IF WS-ACC-COUNT >= WS-ACC-MAX
+                   DISPLAY 'Limite de cuentas alcanzado: '
+                       WS-ACC-MAX
+               ELSE
+                   ADD 1 TO WS-ACC-COUNT
+                   MOVE DB-ACCOUNT-ID TO ACC-ID(WS-ACC-COUNT)
+                   MOVE DB-ACCOUNT-NAME TO ACC-NAME(WS-ACC-COUNT)
+                   MOVE DB-AMOUNT TO ACC-BALANCE(WS-ACC-COUNT)
+
+      *>           Persistir la cuenta: sin esto LOAD-DATA-FROM-CSV la
+      *>           pierde en el proximo arranque, porque reconstruye
+      *>           WS-ACCOUNTS-ARRAY desde cero a partir de accounts.csv
+      *>           (nombre) y transactions.csv (saldo)
+                   PERFORM APPEND-ACCOUNT-SEED-CSV
+
+                   MOVE WS-ACC-COUNT TO WS-ACC-INDEX
+                   MOVE DB-AMOUNT TO WS-TMP-AMOUNT
+                   MOVE 'CREDIT' TO WS-APPEND-TYPE
+                   PERFORM APPEND-TRANSACTION-CSV
+
+                   DISPLAY 'Cuenta abierta: ' DB-ACCOUNT-ID
+               END-IF
+           END-IF
+           .
+
+       OPEN-ACCOUNT-DB2.
+           MOVE 'ACCTNEW ' TO DB-FUNC
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           CALL WS-MOD-DB-NAME USING DB-REQUEST
+
+           IF DB-OK
+               DISPLAY 'Cuenta abierta: ' DB-ACCOUNT-ID
+           ELSE
+               DISPLAY 'ERROR: ' DB-MESSAGE
+           END-IF
+           .
+
+       DO-HISTORY.
+           PERFORM ASK-ACCOUNT
+
+           EVALUATE WS-DATA-SOURCE
+               WHEN 'CSV'
+                   PERFORM HISTORY-CSV
+               WHEN 'DB2'
+                   PERFORM HISTORY-DB2
+           END-EVALUATE
+           .
+
+       HISTORY-DB2.
+           MOVE 'HISTORY ' TO DB-FUNC
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           CALL WS-MOD-DB-NAME USING DB-REQUEST
+
+           IF NOT DB-OK
+               DISPLAY 'ERROR: ' DB-MESSAGE
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY ' '
+           DISPLAY 'üìú Mini-extracto de ' DB-ACCOUNT-ID
+           DISPLAY '----------------------------------------'
+
+           IF DB-HISTORY-COUNT = 0
+               DISPLAY '(sin movimientos)'
+           ELSE
+               PERFORM VARYING DB-HX FROM 1 BY 1
+                   UNTIL DB-HX > DB-HISTORY-COUNT
+                   DISPLAY DB-HIST-DATE(DB-HX) ' | '
+                       DB-HIST-TYPE(DB-HX) ' | '
+                       DB-HIST-AMOUNT(DB-HX)
+               END-PERFORM
+           END-IF
+
+           DISPLAY ' '
+           .
+
+       HISTORY-CSV.
+           MOVE 0 TO WS-HIST-COUNT
+
+           OPEN INPUT TRANSACTIONS-FILE
+           MOVE 'N' TO WS-EOF-FLAG
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSACTIONS-FILE INTO WS-CSV-LINE
+                   AT END
+                       MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       PERFORM CHECK-HISTORY-LINE
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTIONS-FILE
+
+           DISPLAY ' '
+           DISPLAY 'üìú Mini-extracto de ' DB-ACCOUNT-ID
+           DISPLAY '----------------------------------------'
+
+           IF WS-HIST-COUNT = 0
+               DISPLAY '(sin movimientos)'
+           ELSE
+               PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+                   UNTIL WS-HIST-INDEX > WS-HIST-COUNT
+                   DISPLAY WS-HIST-LINE(WS-HIST-INDEX)
+               END-PERFORM
+           END-IF
+
+           DISPLAY ' '
+           .
+
+       CHECK-HISTORY-LINE.
+           MOVE SPACES TO CSV-TO-ACCOUNT
+           UNSTRING WS-CSV-LINE DELIMITED BY ','
+               INTO CSV-DATE CSV-ACCOUNT CSV-TYPE CSV-AMOUNT
+                   CSV-TO-ACCOUNT
+           END-UNSTRING
+
+           IF CSV-ACCOUNT = DB-ACCOUNT-ID
+                   OR CSV-TO-ACCOUNT = DB-ACCOUNT-ID
+               IF WS-HIST-COUNT < WS-HIST-MAX
+                   ADD 1 TO WS-HIST-COUNT
+               ELSE
+                   PERFORM VARYING WS-HIST-INDEX FROM 1 BY 1
+                       UNTIL WS-HIST-INDEX >= WS-HIST-MAX
+                       MOVE WS-HIST-LINE(WS-HIST-INDEX + 1)
+                           TO WS-HIST-LINE(WS-HIST-INDEX)
+                   END-PERFORM
+               END-IF
+               MOVE WS-CSV-LINE TO WS-HIST-LINE(WS-HIST-COUNT)
+           END-IF
+           .
+
+       APPEND-TRANSACTION-CSV.
+           *> Persistir el movimiento en transactions.csv para que
+           *> la pr√≥xima sesi√≥n arranque con el saldo actualizado
+           ACCEPT WS-APPEND-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-APPEND-DATE-RAW(1:4) '-'
+                  WS-APPEND-DATE-RAW(5:2) '-'
+                  WS-APPEND-DATE-RAW(7:2)
+               INTO WS-APPEND-DATE
+           END-STRING
+
+           MOVE WS-TMP-AMOUNT TO WS-APPEND-AMOUNT-EDIT
+           MOVE SPACES TO WS-APPEND-LINE
+
+           STRING WS-APPEND-DATE       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACC-ID(WS-ACC-INDEX) DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-APPEND-TYPE       DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-APPEND-AMOUNT-EDIT DELIMITED BY SIZE
+               INTO WS-APPEND-LINE
+           END-STRING
+
+           OPEN EXTEND TRANSACTIONS-FILE
+           WRITE TRANSACTIONS-RECORD FROM WS-APPEND-LINE
+           CLOSE TRANSACTIONS-FILE
+           .
+
+      *> Cerrar una cuenta es una operacion administrativa que solo
+      *> puede iniciar un supervisor: a diferencia de las retiradas
+      *> e ingresos grandes (ver DO-WITHDRAW/DO-DEPOSIT), aqui no
+      *> hay PIN de cortesia porque no es algo que un cliente este
+      *> esperando en el mostrador
+       DO-CLOSE-ACCOUNT.
+           IF NOT ROLE-IS-SUPERVISOR
+               DISPLAY 'ERROR: cerrar una cuenta requiere una '
+                   'sesion de supervisor (MINIBANK_ROLE=SUPERVISOR)'
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM ASK-ACCOUNT
+
+           EVALUATE WS-DATA-SOURCE
+               WHEN 'CSV'
+                   PERFORM CLOSE-ACCOUNT-CSV
+               WHEN 'DB2'
+                   PERFORM CLOSE-ACCOUNT-DB2
+           END-EVALUATE
+           .
+
+       CLOSE-ACCOUNT-CSV.
+           PERFORM FIND-ACCOUNT-BY-ID
+
+           IF WS-ACC-FOUND = 'N'
+               DISPLAY 'ERROR: cuenta no encontrada'
+               EXIT PARAGRAPH
+           END-IF
+
+           IF ACC-IS-CLOSED(WS-ACC-INDEX)
+               DISPLAY 'ERROR: la cuenta ya esta cerrada'
+               EXIT PARAGRAPH
+           END-IF
+
+           *> El traspaso del saldo remanente es administrativo, no
+           *> una retirada del titular: no pasa por WS-REVIEW-
+           *> THRESHOLD, pero si debe dejar rastro en transactions.csv
+           *> (como una fila TRANSFER hacia la cuenta puente) para
+           *> que el saldo no reviva al recargar desde el CSV
+           IF ACC-BALANCE(WS-ACC-INDEX) NOT = 0
+               DISPLAY 'Saldo remanente traspasado a suspenso: '
+                   ACC-BALANCE(WS-ACC-INDEX)
+               MOVE ACC-BALANCE(WS-ACC-INDEX) TO WS-TMP-AMOUNT
+               PERFORM APPEND-CLOSE-TRANSFER-CSV
+               MOVE 0 TO ACC-BALANCE(WS-ACC-INDEX)
+           END-IF
+
+           MOVE 'CLOSED' TO ACC-STATUS(WS-ACC-INDEX)
+           PERFORM APPEND-CLOSED-ACCOUNT-LOG
+           DISPLAY 'Cuenta cerrada: ' DB-ACCOUNT-ID
+           .
+
+      *> Persiste el traspaso del saldo remanente al cerrar una
+      *> cuenta como una fila TRANSFER normal hacia la cuenta
+      *> puente: PARSE-AND-PROCESS-CSV ya sabe debitar el origen y
+      *> abonar el destino para este tipo de fila
+       APPEND-CLOSE-TRANSFER-CSV.
+           ACCEPT WS-APPEND-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-APPEND-DATE-RAW(1:4) '-'
+                  WS-APPEND-DATE-RAW(5:2) '-'
+                  WS-APPEND-DATE-RAW(7:2)
+               INTO WS-APPEND-DATE
+           END-STRING
+
+           MOVE WS-TMP-AMOUNT TO WS-APPEND-AMOUNT-EDIT
+           MOVE SPACES TO WS-APPEND-LINE
+
+           STRING WS-APPEND-DATE       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACC-ID(WS-ACC-INDEX) DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  'TRANSFER'           DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-APPEND-AMOUNT-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  WS-SUSPENSE-ACCOUNT-ID DELIMITED BY SPACE
+               INTO WS-APPEND-LINE
+           END-STRING
+
+           OPEN EXTEND TRANSACTIONS-FILE
+           WRITE TRANSACTIONS-RECORD FROM WS-APPEND-LINE
+           CLOSE TRANSACTIONS-FILE
+           .
+
+      *> Deja constancia duradera de que la cuenta quedo cerrada,
+      *> ya que ACC-STATUS solo vive en WS-ACCOUNTS-TABLE y se
+      *> reinicia a 'OPEN' en cada arranque (ver LOAD-CLOSED-
+      *> ACCOUNTS-LOG)
+       APPEND-CLOSED-ACCOUNT-LOG.
+           MOVE ACC-ID(WS-ACC-INDEX) TO WS-CLOSED-LINE
+
+           OPEN EXTEND CLOSED-ACCOUNTS-FILE
+           IF WS-CLOSED-FILE-STATUS = '05'
+               OR WS-CLOSED-FILE-STATUS = '35'
+               OPEN OUTPUT CLOSED-ACCOUNTS-FILE
+           END-IF
+           WRITE CLOSED-ACCOUNTS-RECORD FROM WS-CLOSED-LINE
+           CLOSE CLOSED-ACCOUNTS-FILE
+           .
+
+      *> Deja constancia del nombre de titular en accounts.csv para
+      *> que LOAD-ACCOUNT-NAMES-SEED lo recupere en el proximo
+      *> arranque; FIND-OR-CREATE-ACCOUNT reconstruye la cuenta en
+      *> si misma a partir del CREDIT de apertura en transactions.csv
+       APPEND-ACCOUNT-SEED-CSV.
+           MOVE SPACES TO WS-APPEND-LINE
+           STRING DB-ACCOUNT-ID   DELIMITED BY SPACE
+                  ','             DELIMITED BY SIZE
+                  DB-ACCOUNT-NAME DELIMITED BY SPACE
+               INTO WS-APPEND-LINE
+           END-STRING
+
+           OPEN EXTEND ACCOUNTS-SEED-FILE
+           IF WS-SEED-FILE-STATUS = '05'
+               OR WS-SEED-FILE-STATUS = '35'
+               OPEN OUTPUT ACCOUNTS-SEED-FILE
+           END-IF
+           WRITE ACCOUNTS-SEED-RECORD FROM WS-APPEND-LINE
+           CLOSE ACCOUNTS-SEED-FILE
+           .
+
+       CLOSE-ACCOUNT-DB2.
+           MOVE 'CLOSE   ' TO DB-FUNC
+           MOVE 0 TO DB-STATUS
+           MOVE SPACES TO DB-MESSAGE
+
+           CALL WS-MOD-DB-NAME USING DB-REQUEST
+
+           IF DB-OK
+               DISPLAY 'Cuenta cerrada: ' DB-ACCOUNT-ID
+           ELSE
+               DISPLAY 'ERROR: ' DB-MESSAGE
+           END-IF
+           .
+
+      *> Deja la retirada en data/pending-review.csv (fecha,cuenta,
+      *> importe,PENDING) sin tocar ACC-BALANCE ni transactions.csv;
+      *> un supervisor debe revisarla y aplicarla a mano por ahora
+       APPEND-PENDING-REVIEW-CSV.
+           ACCEPT WS-APPEND-DATE-RAW FROM DATE YYYYMMDD
+           STRING WS-APPEND-DATE-RAW(1:4) '-'
+                  WS-APPEND-DATE-RAW(5:2) '-'
+                  WS-APPEND-DATE-RAW(7:2)
+               INTO WS-APPEND-DATE
+           END-STRING
+
+           MOVE WS-TMP-AMOUNT TO WS-APPEND-AMOUNT-EDIT
+           MOVE SPACES TO WS-APPEND-LINE
+
+           STRING WS-APPEND-DATE       DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  ACC-ID(WS-ACC-INDEX) DELIMITED BY SPACE
+                  ','                  DELIMITED BY SIZE
+                  WS-APPEND-AMOUNT-EDIT DELIMITED BY SIZE
+                  ','                  DELIMITED BY SIZE
+                  'PENDING'            DELIMITED BY SIZE
+               INTO WS-APPEND-LINE
+           END-STRING
+
+           OPEN EXTEND PENDING-REVIEW-FILE
+           IF WS-PENDING-FILE-STATUS = '05'
+               OR WS-PENDING-FILE-STATUS = '35'
+               OPEN OUTPUT PENDING-REVIEW-FILE
+           END-IF
+           WRITE PENDING-REVIEW-RECORD FROM WS-APPEND-LINE
+           CLOSE PENDING-REVIEW-FILE
+           .
+
        FIND-ACCOUNT-BY-ID.
            MOVE 'N' TO WS-ACC-FOUND
 
